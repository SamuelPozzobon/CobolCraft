@@ -50,6 +50,39 @@ PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-VALUE.
 
 END PROGRAM Decode-Short.
 
+*> --- Decode-Int ---
+*> Decode a big-endian, fixed-width 4-byte integer from a buffer into a
+*> 32-bit integer (BINARY-LONG), as opposed to Decode-VarInt's variable-
+*> length encoding.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Decode-Int.
+
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+    01 UNSIGNED-VALUE       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-BUFFER            PIC X(2100000).
+    01 LK-BUFFERPOS         BINARY-LONG UNSIGNED.
+    01 LK-VALUE             BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-VALUE.
+    COMPUTE UNSIGNED-VALUE = FUNCTION ORD(LK-BUFFER(LK-BUFFERPOS:1)) - 1
+    ADD 1 TO LK-BUFFERPOS
+    COMPUTE UNSIGNED-VALUE = UNSIGNED-VALUE * 256 + FUNCTION ORD(LK-BUFFER(LK-BUFFERPOS:1)) - 1
+    ADD 1 TO LK-BUFFERPOS
+    COMPUTE UNSIGNED-VALUE = UNSIGNED-VALUE * 256 + FUNCTION ORD(LK-BUFFER(LK-BUFFERPOS:1)) - 1
+    ADD 1 TO LK-BUFFERPOS
+    COMPUTE UNSIGNED-VALUE = UNSIGNED-VALUE * 256 + FUNCTION ORD(LK-BUFFER(LK-BUFFERPOS:1)) - 1
+    ADD 1 TO LK-BUFFERPOS
+    IF UNSIGNED-VALUE > 2147483647
+        COMPUTE LK-VALUE = UNSIGNED-VALUE - 4294967296
+    ELSE
+        MOVE UNSIGNED-VALUE TO LK-VALUE
+    END-IF
+    GOBACK.
+
+END PROGRAM Decode-Int.
+
 *> --- Decode-VarInt ---
 *> Decode a VarInt from a buffer into a 32-bit integer (BINARY-LONG).
 IDENTIFICATION DIVISION.
@@ -94,6 +127,52 @@ PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-VALUE.
 
 END PROGRAM Decode-VarInt.
 
+*> --- Decode-VarLong ---
+*> Decode a VarLong from a buffer into a 64-bit integer (BINARY-LONG-LONG),
+*> the same variable-length base-128 encoding as Decode-VarInt but carrying
+*> up to 10 bytes instead of 5.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Decode-VarLong.
+
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+    01 VARLONG-READ-COUNT   BINARY-CHAR UNSIGNED    VALUE 0.
+    01 VARLONG-BYTE         BINARY-CHAR UNSIGNED    VALUE 0.
+    01 VARLONG-BYTE-VALUE   BINARY-CHAR UNSIGNED    VALUE 0.
+    01 VARLONG-MULTIPLIER   BINARY-LONG-LONG UNSIGNED VALUE 1.
+    01 VARLONG-CONTINUE     BINARY-CHAR UNSIGNED    VALUE 1.
+    01 UINT-VALUE           BINARY-LONG-LONG UNSIGNED VALUE 0.
+LINKAGE SECTION.
+    01 LK-BUFFER            PIC X(2100000).
+    01 LK-BUFFERPOS         BINARY-LONG UNSIGNED.
+    01 LK-VALUE             BINARY-LONG-LONG.
+
+PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-VALUE.
+    PERFORM UNTIL VARLONG-CONTINUE = 0
+        *> Read the next byte
+        COMPUTE VARLONG-BYTE = FUNCTION ORD(LK-BUFFER(LK-BUFFERPOS:1)) - 1
+        ADD 1 TO LK-BUFFERPOS
+        ADD 1 TO VARLONG-READ-COUNT
+        *> Extract the lower 7 bits
+        MOVE FUNCTION MOD(VARLONG-BYTE, 128) TO VARLONG-BYTE-VALUE
+        *> This yields the value when multiplied by the position multiplier
+        COMPUTE UINT-VALUE = UINT-VALUE + VARLONG-BYTE-VALUE * VARLONG-MULTIPLIER
+        MULTIPLY VARLONG-MULTIPLIER BY 128 GIVING VARLONG-MULTIPLIER
+        *> Check if we need to continue (if the high bit is set and the maximum number of bytes has not been reached)
+        IF VARLONG-BYTE < 128 OR VARLONG-READ-COUNT >= 10
+            MOVE 0 TO VARLONG-CONTINUE
+        END-IF
+    END-PERFORM
+    *> Check if the number should be negative (i.e., is larger than 2^63-1) and compute its signed value
+    IF UINT-VALUE > 9223372036854775807
+        COMPUTE LK-VALUE = UINT-VALUE - 18446744073709551616
+    ELSE
+        MOVE UINT-VALUE TO LK-VALUE
+    END-IF
+    GOBACK.
+
+END PROGRAM Decode-VarLong.
+
 *> --- Decode-UnsignedLong ---
 *> Decode a big-endian long from a buffer into a 64-bit unsigned integer (BINARY-LONG-LONG UNSIGNED).
 IDENTIFICATION DIVISION.
@@ -182,7 +261,11 @@ PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-VALUE.
 END PROGRAM Decode-Float.
 
 *> --- Decode-String ---
-*> Decode a string from a buffer. The string is prefixed with a VarInt length.
+*> Decode a string from a buffer. The string is prefixed with a VarInt
+*> length. LK-FAILED is returned non-zero, and LK-VALUE/LK-STR-LENGTH/
+*> LK-BUFFERPOS left untouched, when the declared length is negative or
+*> too large to be a real string (a malformed or hostile packet) rather
+*> than the caller silently reading garbage.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Decode-String.
 
@@ -192,13 +275,15 @@ LINKAGE SECTION.
     01 LK-BUFFERPOS         BINARY-LONG UNSIGNED.
     01 LK-STR-LENGTH        BINARY-LONG.
     01 LK-VALUE             PIC X(64000).
+    01 LK-FAILED            BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-STR-LENGTH LK-VALUE.
+PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-STR-LENGTH LK-VALUE LK-FAILED.
+    MOVE 0 TO LK-FAILED
     *> Read the length
     CALL "Decode-VarInt" USING LK-BUFFER LK-BUFFERPOS LK-STR-LENGTH
     IF LK-STR-LENGTH < 0 OR LK-STR-LENGTH > 64000
-        *> TODO: Handle error
-        EXIT PROGRAM
+        MOVE 1 TO LK-FAILED
+        GOBACK
     END-IF
     *> Read the string
     MOVE LK-BUFFER(LK-BUFFERPOS:LK-STR-LENGTH) TO LK-VALUE(1:LK-STR-LENGTH)
