@@ -72,3 +72,47 @@ PROCEDURE DIVISION USING LK-VALUE-IN LK-VALUE-OUT.
     GOBACK.
 
 END PROGRAM UUID-FromString.
+
+*> --- UUID-OfflineFromName ---
+*> Derives an offline-mode UUID from a player name the same way the
+*> vanilla client does when online-mode is disabled:
+*> UUID.nameUUIDFromBytes(("OfflinePlayer:" + name).getBytes(UTF-8)),
+*> an RFC4122 version-3 (name-based, MD5) UUID. See MD5-Digest for the
+*> hashing itself.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UUID-OfflineFromName.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 NAME-SOURCE               PIC X(30).
+    01 NAME-SOURCE-LENGTH        BINARY-LONG UNSIGNED.
+    01 DIGEST-BUFFER             PIC X(16).
+    01 BYTE-VALUE                BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-NAME            PIC X(16).
+    01 LK-PLAYER-NAME-LENGTH     BINARY-LONG UNSIGNED.
+    01 LK-PLAYER-UUID            PIC X(16).
+
+PROCEDURE DIVISION USING LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH LK-PLAYER-UUID.
+    MOVE SPACES TO NAME-SOURCE
+    STRING "OfflinePlayer:" DELIMITED BY SIZE
+        LK-PLAYER-NAME(1:LK-PLAYER-NAME-LENGTH) DELIMITED BY SIZE
+        INTO NAME-SOURCE
+    COMPUTE NAME-SOURCE-LENGTH = 14 + LK-PLAYER-NAME-LENGTH
+
+    CALL "MD5-Digest" USING NAME-SOURCE NAME-SOURCE-LENGTH DIGEST-BUFFER
+
+    *> force the version nibble (byte 7, high nibble) to 3
+    COMPUTE BYTE-VALUE = FUNCTION ORD(DIGEST-BUFFER(7:1)) - 1
+    COMPUTE BYTE-VALUE = FUNCTION MOD(BYTE-VALUE, 16) + 48
+    MOVE FUNCTION CHAR(BYTE-VALUE + 1) TO DIGEST-BUFFER(7:1)
+
+    *> force the variant bits (byte 9, top two bits) to binary 10
+    COMPUTE BYTE-VALUE = FUNCTION ORD(DIGEST-BUFFER(9:1)) - 1
+    COMPUTE BYTE-VALUE = FUNCTION MOD(BYTE-VALUE, 64) + 128
+    MOVE FUNCTION CHAR(BYTE-VALUE + 1) TO DIGEST-BUFFER(9:1)
+
+    MOVE DIGEST-BUFFER TO LK-PLAYER-UUID
+    GOBACK.
+
+END PROGRAM UUID-OfflineFromName.
