@@ -0,0 +1,194 @@
+*> --- Backup-Init ---
+*> Loads backup-retention-count from server.properties (default 7 nights)
+*> and clears BACKUP-LAST-DATE, the same way every other subsystem's -Init
+*> loads its own config and zeroes its own EXTERNAL state at startup.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Backup-Init.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-BACKUP.
+    01 CONFIGURED-RETENTION-COUNT   BINARY-LONG-LONG.
+
+PROCEDURE DIVISION.
+    MOVE SPACES TO BACKUP-LAST-DATE
+    CALL "Config-GetNumber" USING "backup-retention-count" 7
+        CONFIGURED-RETENTION-COUNT
+    MOVE CONFIGURED-RETENTION-COUNT TO BACKUP-RETENTION-COUNT
+    GOBACK.
+
+END PROGRAM Backup-Init.
+
+*> --- Backup-CheckNightly ---
+*> Called once per tick from World-Tick, the same way the autosave counter
+*> is checked there. There's no wall-clock scheduler in this baseline, so
+*> "nightly" is approximated as "once per calendar date" - the first tick
+*> to see today's date differ from BACKUP-LAST-DATE runs the backup and
+*> records the new date, whatever time of day that happens to be. That
+*> also means the very first tick after a cold start (BACKUP-LAST-DATE
+*> still spaces) takes an immediate backup rather than waiting for a full
+*> day to pass, which is the safer default for a server that isn't always
+*> running around the clock.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Backup-CheckNightly.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-BACKUP.
+    01 TODAY-DATE                PIC X(8).
+
+PROCEDURE DIVISION.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+    IF TODAY-DATE NOT = BACKUP-LAST-DATE
+        MOVE TODAY-DATE TO BACKUP-LAST-DATE
+        CALL "Backup-Run" USING TODAY-DATE
+    END-IF
+    GOBACK.
+
+END PROGRAM Backup-CheckNightly.
+
+*> --- Backup-Run ---
+*> Copies the save files this server itself knows the names of into
+*> save/backups/<date>/, then prunes whatever backup aged out past
+*> BACKUP-RETENTION-COUNT nights ago. Per-player files aren't enumerable
+*> directly - save/players/<uuid>.dat is named by UUID and this build has
+*> no directory-listing primitive to discover them - so this walks
+*> save/usercache.dat instead (Players-CacheName's append log of every
+*> UUID/name pair ever seen) and backs up each UUID's player file that
+*> way; a UUID that connected and was never cached (impossible via
+*> Players-Connect today, since it always calls Players-CacheName) simply
+*> wouldn't appear here. Pruning re-derives the same file list for the
+*> aged-out date rather than keeping a separate manifest: since backups run
+*> at most once a day, the backup exactly BACKUP-RETENTION-COUNT days
+*> before today - if it exists - is the one to remove, so its date can be
+*> computed directly instead of scanned for. CBL_DELETE_FILE/CBL_DELETE_DIR
+*> failures (most commonly "already doesn't exist") are ignored throughout,
+*> the same tolerance Players-SavePlayer's own generation rotation gives
+*> CBL_RENAME_FILE.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Backup-Run.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-USERCACHE
+        ASSIGN TO "save/usercache.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-USERCACHE.
+    01 USERCACHE-LINE            PIC X(53).
+WORKING-STORAGE SECTION.
+    COPY DD-BACKUP.
+    01 BACKUP-DIR                PIC X(32).
+    01 DEST-FILE                 PIC X(48).
+    01 RC                        BINARY-LONG.
+    01 LINE-UUID-STR             PIC X(36).
+    01 LINE-NAME                 PIC X(16).
+    01 PLAYER-UUID-BIN           PIC X(16).
+    01 PLAYER-FILE-NAME          PIC X(32).
+    01 TODAY-INTEGER             PIC 9(8).
+    01 PRUNE-DATE                BINARY-LONG.
+    01 PRUNE-DATE-STAMP          PIC 9(8).
+    01 PRUNE-DIR                 PIC X(32).
+LINKAGE SECTION.
+    01 LK-DATE-STAMP             PIC X(8).
+
+PROCEDURE DIVISION USING LK-DATE-STAMP.
+    CALL "CBL_CREATE_DIR" USING "save/backups"
+    MOVE SPACES TO BACKUP-DIR
+    STRING "save/backups/" DELIMITED BY SIZE
+        LK-DATE-STAMP DELIMITED BY SIZE
+        INTO BACKUP-DIR
+    CALL "CBL_CREATE_DIR" USING BACKUP-DIR
+
+    *> the fixed, server-wide files - always the same names
+    STRING FUNCTION TRIM(BACKUP-DIR) "/ops.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_COPY_FILE" USING "save/ops.dat" DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(BACKUP-DIR) "/whitelist.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_COPY_FILE" USING "save/whitelist.dat" DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(BACKUP-DIR) "/banned-players.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_COPY_FILE" USING "save/banned-players.dat" DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(BACKUP-DIR) "/usercache.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_COPY_FILE" USING "save/usercache.dat" DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(BACKUP-DIR) "/server.log" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_COPY_FILE" USING "save/server.log" DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(BACKUP-DIR) "/chat.log" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_COPY_FILE" USING "save/logs/chat.log" DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(BACKUP-DIR) "/metrics.csv" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_COPY_FILE" USING "save/logs/metrics.csv" DEST-FILE GIVING RC
+
+    *> every player ever seen, per save/usercache.dat
+    OPEN INPUT FD-USERCACHE
+    PERFORM UNTIL EXIT
+        READ FD-USERCACHE
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                MOVE SPACES TO LINE-UUID-STR
+                MOVE SPACES TO LINE-NAME
+                UNSTRING USERCACHE-LINE DELIMITED BY " "
+                    INTO LINE-UUID-STR LINE-NAME
+                CALL "UUID-FromString" USING LINE-UUID-STR PLAYER-UUID-BIN
+                CALL "Players-PlayerFileName" USING PLAYER-UUID-BIN PLAYER-FILE-NAME
+                MOVE SPACES TO DEST-FILE
+                STRING FUNCTION TRIM(BACKUP-DIR) "/" DELIMITED BY SIZE
+                    LINE-UUID-STR DELIMITED BY SIZE
+                    ".dat" DELIMITED BY SIZE
+                    INTO DEST-FILE
+                CALL "CBL_COPY_FILE" USING PLAYER-FILE-NAME DEST-FILE GIVING RC
+        END-READ
+    END-PERFORM
+    CLOSE FD-USERCACHE
+
+    *> prune whatever aged out past the retention window - the backup
+    *> exactly BACKUP-RETENTION-COUNT nights before today, if one exists
+    MOVE LK-DATE-STAMP TO TODAY-INTEGER
+    COMPUTE PRUNE-DATE = FUNCTION INTEGER-OF-DATE(TODAY-INTEGER) -
+        BACKUP-RETENTION-COUNT
+    COMPUTE PRUNE-DATE-STAMP = FUNCTION DATE-OF-INTEGER(PRUNE-DATE)
+    MOVE SPACES TO PRUNE-DIR
+    STRING "save/backups/" DELIMITED BY SIZE
+        PRUNE-DATE-STAMP DELIMITED BY SIZE
+        INTO PRUNE-DIR
+
+    STRING FUNCTION TRIM(PRUNE-DIR) "/ops.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(PRUNE-DIR) "/whitelist.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(PRUNE-DIR) "/banned-players.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(PRUNE-DIR) "/usercache.dat" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(PRUNE-DIR) "/server.log" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(PRUNE-DIR) "/chat.log" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+    STRING FUNCTION TRIM(PRUNE-DIR) "/metrics.csv" DELIMITED BY SIZE INTO DEST-FILE
+    CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+
+    OPEN INPUT FD-USERCACHE
+    PERFORM UNTIL EXIT
+        READ FD-USERCACHE
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                MOVE SPACES TO LINE-UUID-STR
+                MOVE SPACES TO LINE-NAME
+                UNSTRING USERCACHE-LINE DELIMITED BY " "
+                    INTO LINE-UUID-STR LINE-NAME
+                MOVE SPACES TO DEST-FILE
+                STRING FUNCTION TRIM(PRUNE-DIR) "/" DELIMITED BY SIZE
+                    LINE-UUID-STR DELIMITED BY SIZE
+                    ".dat" DELIMITED BY SIZE
+                    INTO DEST-FILE
+                CALL "CBL_DELETE_FILE" USING DEST-FILE GIVING RC
+        END-READ
+    END-PERFORM
+    CLOSE FD-USERCACHE
+
+    CALL "CBL_DELETE_DIR" USING PRUNE-DIR
+    GOBACK.
+
+END PROGRAM Backup-Run.
