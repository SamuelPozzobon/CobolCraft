@@ -0,0 +1,192 @@
+*> --- MD5-Digest ---
+*> Computes the 16-byte MD5 digest of LK-INPUT(1:LK-INPUT-LENGTH), used by
+*> UUID-OfflineFromName to derive an offline-mode player UUID the same way
+*> Mojang's client does (UUID.nameUUIDFromBytes). GnuCOBOL has no bitwise
+*> operators or hash intrinsics, so the algorithm is built entirely on the
+*> Bits32-* arithmetic helpers (bits32.cob).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MD5-Digest.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-MD5.
+
+    01 MESSAGE-BUFFER            PIC X(1024).
+    01 PADDED-LENGTH             BINARY-LONG UNSIGNED.
+    01 BIT-LENGTH                BINARY-LONG UNSIGNED.
+    01 ZERO-PAD-COUNT            BINARY-LONG UNSIGNED.
+
+    01 HASH-A                    BINARY-LONG UNSIGNED.
+    01 HASH-B                    BINARY-LONG UNSIGNED.
+    01 HASH-C                    BINARY-LONG UNSIGNED.
+    01 HASH-D                    BINARY-LONG UNSIGNED.
+
+    01 ROUND-A                   BINARY-LONG UNSIGNED.
+    01 ROUND-B                   BINARY-LONG UNSIGNED.
+    01 ROUND-C                   BINARY-LONG UNSIGNED.
+    01 ROUND-D                   BINARY-LONG UNSIGNED.
+
+    01 MESSAGE-WORDS.
+        05 MESSAGE-WORD OCCURS 16 TIMES  BINARY-LONG UNSIGNED.
+
+    01 BLOCK-INDEX                BINARY-LONG UNSIGNED.
+    01 BLOCK-COUNT                BINARY-LONG UNSIGNED.
+    01 BLOCK-OFFSET                BINARY-LONG UNSIGNED.
+    01 WORD-INDEX                  BINARY-LONG UNSIGNED.
+    01 WORD-OFFSET                 BINARY-LONG UNSIGNED.
+    01 BYTE-VALUE                  BINARY-LONG UNSIGNED.
+
+    01 ROUND-INDEX                 BINARY-LONG UNSIGNED.
+    01 ROUND-F                     BINARY-LONG UNSIGNED.
+    01 ROUND-G                     BINARY-LONG UNSIGNED.
+    01 ROUND-K                     BINARY-LONG UNSIGNED.
+    01 ROUND-S                     BINARY-LONG UNSIGNED.
+    01 NOT-B                       BINARY-LONG UNSIGNED.
+    01 NOT-D                       BINARY-LONG UNSIGNED.
+    01 TEMP-1                      BINARY-LONG UNSIGNED.
+    01 TEMP-2                      BINARY-LONG UNSIGNED.
+    01 ROTATED                     BINARY-LONG UNSIGNED.
+    01 NEW-B                       BINARY-LONG UNSIGNED.
+
+    01 DIGEST-BYTE-INDEX           BINARY-LONG UNSIGNED.
+    01 DIGEST-OFFSET                BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-INPUT                  PIC X ANY LENGTH.
+    01 LK-INPUT-LENGTH           BINARY-LONG UNSIGNED.
+    01 LK-DIGEST                 PIC X(16).
+
+PROCEDURE DIVISION USING LK-INPUT LK-INPUT-LENGTH LK-DIGEST.
+    MOVE SPACES TO MESSAGE-BUFFER
+    MOVE LOW-VALUES TO MESSAGE-BUFFER
+    MOVE LK-INPUT(1:LK-INPUT-LENGTH) TO MESSAGE-BUFFER(1:LK-INPUT-LENGTH)
+
+    *> append the 0x80 padding byte
+    COMPUTE PADDED-LENGTH = LK-INPUT-LENGTH + 1
+    MOVE X"80" TO MESSAGE-BUFFER(PADDED-LENGTH:1)
+
+    *> zero-pad until 56 bytes short of a 64-byte boundary
+    COMPUTE ZERO-PAD-COUNT =
+        (56 - FUNCTION MOD(PADDED-LENGTH, 64) + 64)
+    COMPUTE ZERO-PAD-COUNT = FUNCTION MOD(ZERO-PAD-COUNT, 64)
+    COMPUTE PADDED-LENGTH = PADDED-LENGTH + ZERO-PAD-COUNT
+
+    *> append the original bit-length as a 64-bit little-endian value;
+    *> the player names this feeds are short enough that only the low
+    *> 32 bits are ever non-zero
+    COMPUTE BIT-LENGTH = LK-INPUT-LENGTH * 8
+    PERFORM VARYING DIGEST-BYTE-INDEX FROM 1 BY 1 UNTIL DIGEST-BYTE-INDEX > 4
+        COMPUTE BYTE-VALUE = FUNCTION MOD(BIT-LENGTH, 256)
+        COMPUTE PADDED-LENGTH = PADDED-LENGTH + 1
+        MOVE FUNCTION CHAR(BYTE-VALUE + 1) TO MESSAGE-BUFFER(PADDED-LENGTH:1)
+        COMPUTE BIT-LENGTH = BIT-LENGTH / 256
+    END-PERFORM
+    PERFORM VARYING DIGEST-BYTE-INDEX FROM 1 BY 1 UNTIL DIGEST-BYTE-INDEX > 4
+        COMPUTE PADDED-LENGTH = PADDED-LENGTH + 1
+        MOVE X"00" TO MESSAGE-BUFFER(PADDED-LENGTH:1)
+    END-PERFORM
+
+    MOVE 1732584193 TO HASH-A
+    MOVE 4023233417 TO HASH-B
+    MOVE 2562383102 TO HASH-C
+    MOVE 271733878  TO HASH-D
+
+    COMPUTE BLOCK-COUNT = PADDED-LENGTH / 64
+
+    PERFORM VARYING BLOCK-INDEX FROM 1 BY 1 UNTIL BLOCK-INDEX > BLOCK-COUNT
+        COMPUTE BLOCK-OFFSET = (BLOCK-INDEX - 1) * 64
+
+        *> unpack this block's 16 little-endian 32-bit words
+        PERFORM VARYING WORD-INDEX FROM 1 BY 1 UNTIL WORD-INDEX > 16
+            COMPUTE WORD-OFFSET = BLOCK-OFFSET + (WORD-INDEX - 1) * 4
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 1:1)) - 1
+            COMPUTE BYTE-VALUE =
+                FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 2:1)) - 1
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                MESSAGE-WORD(WORD-INDEX) + BYTE-VALUE * 256
+            COMPUTE BYTE-VALUE =
+                FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 3:1)) - 1
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                MESSAGE-WORD(WORD-INDEX) + BYTE-VALUE * 65536
+            COMPUTE BYTE-VALUE =
+                FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 4:1)) - 1
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                MESSAGE-WORD(WORD-INDEX) + BYTE-VALUE * 16777216
+        END-PERFORM
+
+        MOVE HASH-A TO ROUND-A
+        MOVE HASH-B TO ROUND-B
+        MOVE HASH-C TO ROUND-C
+        MOVE HASH-D TO ROUND-D
+
+        PERFORM VARYING ROUND-INDEX FROM 1 BY 1 UNTIL ROUND-INDEX > 64
+            EVALUATE TRUE
+                WHEN ROUND-INDEX <= 16
+                    CALL "Bits32-And" USING ROUND-B ROUND-C TEMP-1
+                    CALL "Bits32-Not" USING ROUND-B NOT-B
+                    CALL "Bits32-And" USING NOT-B ROUND-D TEMP-2
+                    CALL "Bits32-Or" USING TEMP-1 TEMP-2 ROUND-F
+                WHEN ROUND-INDEX <= 32
+                    CALL "Bits32-And" USING ROUND-D ROUND-B TEMP-1
+                    CALL "Bits32-Not" USING ROUND-D NOT-D
+                    CALL "Bits32-And" USING NOT-D ROUND-C TEMP-2
+                    CALL "Bits32-Or" USING TEMP-1 TEMP-2 ROUND-F
+                WHEN ROUND-INDEX <= 48
+                    CALL "Bits32-Xor" USING ROUND-B ROUND-C TEMP-1
+                    CALL "Bits32-Xor" USING TEMP-1 ROUND-D ROUND-F
+                WHEN OTHER
+                    CALL "Bits32-Not" USING ROUND-D NOT-D
+                    CALL "Bits32-Or" USING ROUND-B NOT-D TEMP-1
+                    CALL "Bits32-Xor" USING ROUND-C TEMP-1 ROUND-F
+            END-EVALUATE
+
+            MOVE MD5-G-ENTRY(ROUND-INDEX) TO ROUND-G
+            MOVE MD5-K-ENTRY(ROUND-INDEX) TO ROUND-K
+            MOVE MD5-S-ENTRY(ROUND-INDEX) TO ROUND-S
+            CALL "Bits32-AddMod4" USING ROUND-A ROUND-F
+                ROUND-K MESSAGE-WORD(ROUND-G + 1) TEMP-1
+            CALL "Bits32-RotateLeft" USING TEMP-1 ROUND-S
+                ROTATED
+            CALL "Bits32-AddMod2" USING ROUND-B ROTATED NEW-B
+
+            MOVE ROUND-D TO ROUND-A
+            MOVE ROUND-C TO ROUND-D
+            MOVE ROUND-B TO ROUND-C
+            MOVE NEW-B TO ROUND-B
+        END-PERFORM
+
+        CALL "Bits32-AddMod2" USING HASH-A ROUND-A TEMP-1
+        MOVE TEMP-1 TO HASH-A
+        CALL "Bits32-AddMod2" USING HASH-B ROUND-B TEMP-1
+        MOVE TEMP-1 TO HASH-B
+        CALL "Bits32-AddMod2" USING HASH-C ROUND-C TEMP-1
+        MOVE TEMP-1 TO HASH-C
+        CALL "Bits32-AddMod2" USING HASH-D ROUND-D TEMP-1
+        MOVE TEMP-1 TO HASH-D
+    END-PERFORM
+
+    *> assemble the digest, each 32-bit word written out little-endian
+    MOVE 1 TO DIGEST-OFFSET
+    PERFORM VARYING DIGEST-BYTE-INDEX FROM 1 BY 4 UNTIL DIGEST-BYTE-INDEX > 16
+        EVALUATE DIGEST-BYTE-INDEX
+            WHEN 1  MOVE HASH-A TO TEMP-1
+            WHEN 5  MOVE HASH-B TO TEMP-1
+            WHEN 9  MOVE HASH-C TO TEMP-1
+            WHEN 13 MOVE HASH-D TO TEMP-1
+        END-EVALUATE
+        COMPUTE BYTE-VALUE = FUNCTION MOD(TEMP-1, 256)
+        MOVE FUNCTION CHAR(BYTE-VALUE + 1) TO LK-DIGEST(DIGEST-BYTE-INDEX:1)
+        COMPUTE TEMP-1 = TEMP-1 / 256
+        COMPUTE BYTE-VALUE = FUNCTION MOD(TEMP-1, 256)
+        MOVE FUNCTION CHAR(BYTE-VALUE + 1) TO LK-DIGEST(DIGEST-BYTE-INDEX + 1:1)
+        COMPUTE TEMP-1 = TEMP-1 / 256
+        COMPUTE BYTE-VALUE = FUNCTION MOD(TEMP-1, 256)
+        MOVE FUNCTION CHAR(BYTE-VALUE + 1) TO LK-DIGEST(DIGEST-BYTE-INDEX + 2:1)
+        COMPUTE TEMP-1 = TEMP-1 / 256
+        COMPUTE BYTE-VALUE = FUNCTION MOD(TEMP-1, 256)
+        MOVE FUNCTION CHAR(BYTE-VALUE + 1) TO LK-DIGEST(DIGEST-BYTE-INDEX + 3:1)
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM MD5-Digest.
