@@ -0,0 +1,253 @@
+*> --- NbtDecode-Next ---
+*> Schema-agnostic, SAX-style NBT reader: each call advances LK-OFFSET
+*> past exactly one tag and reports what it found, the reverse of the
+*> NbtEncode-* stack-based writer. The caller doesn't need to know the
+*> shape of the data ahead of time; it just keeps calling this until it
+*> has read what it needs (or LK-LEVEL returns to 0), branching on
+*> LK-TAG-TYPE:
+*>   0 = end of the current compound (LK-LEVEL has already been popped)
+*>   1/2/3/4 = byte/short/int/long, widened into LK-VALUE-LONG
+*>   5/6 = float/double, in LK-VALUE-FLOAT/LK-VALUE-DOUBLE
+*>   8 = string, in LK-VALUE-STR(1:LK-VALUE-STR-LEN)
+*>   7/11/12 = byte/int/long array: LK-ARRAY-LEN elements follow, each
+*>             reported by its own subsequent NbtDecode-Next call
+*>   9 = list: LK-ARRAY-LEN elements of LK-LIST-ELEMENT-TYPE follow
+*>   10 = compound: entries follow until a matching tag-0 End is reported
+*> Inside a compound (or at the top level) LK-NAME/LK-NAME-LEN carry the
+*> entry's name; list and array elements have none (COBOL working-storage
+*> can't return the empty/omitted state through a required field, so both
+*> come back zeroed instead).
+*> LK-FAILED is returned non-zero, with LK-OFFSET/LK-LEVEL left as they
+*> were, for a tag-type byte outside 0-12 or nesting deeper than the
+*> 512-level LK-STACK can hold - a malformed or hostile region file/
+*> schematic rather than something this reader can keep parsing. The
+*> caller must check it and abort the import instead of looping forever.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtDecode-Next.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 SOURCE-LEVEL          BINARY-LONG UNSIGNED VALUE 0.
+    01 PUSHED-FRAME          BINARY-CHAR UNSIGNED VALUE 0.
+    01 CASCADE-DONE          BINARY-CHAR UNSIGNED.
+    01 ELEMENT-TYPE-BYTE     BINARY-CHAR UNSIGNED.
+    01 RAW-BYTE              BINARY-CHAR.
+    01 RAW-SHORT             BINARY-SHORT.
+    01 RAW-INT               BINARY-LONG.
+LINKAGE SECTION.
+    COPY DD-NBT-DECODER REPLACING LEADING ==NBT-DECODER== BY ==LK==.
+    01 LK-BUFFER             PIC X ANY LENGTH.
+    01 LK-TAG-TYPE           BINARY-CHAR UNSIGNED.
+    01 LK-NAME               PIC X ANY LENGTH.
+    01 LK-NAME-LEN           BINARY-LONG UNSIGNED.
+    01 LK-VALUE-LONG         BINARY-LONG-LONG.
+    01 LK-VALUE-FLOAT        FLOAT-SHORT.
+    01 LK-VALUE-DOUBLE       FLOAT-LONG.
+    01 LK-VALUE-STR          PIC X ANY LENGTH.
+    01 LK-VALUE-STR-LEN      BINARY-LONG UNSIGNED.
+    01 LK-ARRAY-LEN          BINARY-LONG UNSIGNED.
+    01 LK-LIST-ELEMENT-TYPE  BINARY-CHAR UNSIGNED.
+    01 LK-FAILED             BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER LK-TAG-TYPE LK-NAME LK-NAME-LEN
+        LK-VALUE-LONG LK-VALUE-FLOAT LK-VALUE-DOUBLE LK-VALUE-STR LK-VALUE-STR-LEN
+        LK-ARRAY-LEN LK-LIST-ELEMENT-TYPE LK-FAILED.
+    MOVE 0 TO LK-VALUE-LONG LK-ARRAY-LEN LK-LIST-ELEMENT-TYPE LK-NAME-LEN LK-VALUE-STR-LEN
+    MOVE SPACES TO LK-NAME LK-VALUE-STR
+    MOVE 0 TO SOURCE-LEVEL
+    MOVE 0 TO PUSHED-FRAME
+    MOVE 0 TO LK-FAILED
+
+    IF LK-LEVEL > 0 AND (LK-STACK-KIND(LK-LEVEL) = "L" OR LK-STACK-KIND(LK-LEVEL) = "A")
+        *> unnamed element of an already-open list/array: the element
+        *> type came from the header that opened it, not from the buffer
+        MOVE LK-LEVEL TO SOURCE-LEVEL
+        MOVE LK-STACK-ELEMENT-TYPE(LK-LEVEL) TO LK-TAG-TYPE
+    ELSE
+        *> a compound entry (or the lone top-level tag) is always
+        *> preceded by its own tag byte and name
+        COMPUTE LK-TAG-TYPE = FUNCTION ORD(LK-BUFFER(LK-OFFSET:1)) - 1
+        ADD 1 TO LK-OFFSET
+        IF LK-TAG-TYPE = 0
+            IF LK-LEVEL > 0
+                SUBTRACT 1 FROM LK-LEVEL
+            END-IF
+            MOVE 0 TO CASCADE-DONE
+            PERFORM UNTIL CASCADE-DONE = 1
+                IF LK-LEVEL > 0 AND (LK-STACK-KIND(LK-LEVEL) = "L" OR LK-STACK-KIND(LK-LEVEL) = "A")
+                    SUBTRACT 1 FROM LK-STACK-REMAINING(LK-LEVEL)
+                    IF LK-STACK-REMAINING(LK-LEVEL) = 0
+                        SUBTRACT 1 FROM LK-LEVEL
+                    ELSE
+                        MOVE 1 TO CASCADE-DONE
+                    END-IF
+                ELSE
+                    MOVE 1 TO CASCADE-DONE
+                END-IF
+            END-PERFORM
+            GOBACK
+        END-IF
+        COMPUTE LK-NAME-LEN = FUNCTION ORD(LK-BUFFER(LK-OFFSET:1)) - 1
+        ADD 1 TO LK-OFFSET
+        COMPUTE LK-NAME-LEN = LK-NAME-LEN * 256 + FUNCTION ORD(LK-BUFFER(LK-OFFSET:1)) - 1
+        ADD 1 TO LK-OFFSET
+        IF LK-NAME-LEN > 0
+            MOVE LK-BUFFER(LK-OFFSET:LK-NAME-LEN) TO LK-NAME(1:LK-NAME-LEN)
+            ADD LK-NAME-LEN TO LK-OFFSET
+        END-IF
+    END-IF
+
+    EVALUATE LK-TAG-TYPE
+        WHEN 1
+            CALL "Decode-Byte" USING LK-BUFFER LK-OFFSET RAW-BYTE
+            MOVE RAW-BYTE TO LK-VALUE-LONG
+        WHEN 2
+            CALL "Decode-Short" USING LK-BUFFER LK-OFFSET RAW-SHORT
+            MOVE RAW-SHORT TO LK-VALUE-LONG
+        WHEN 3
+            CALL "Decode-Int" USING LK-BUFFER LK-OFFSET RAW-INT
+            MOVE RAW-INT TO LK-VALUE-LONG
+        WHEN 4
+            CALL "Decode-Long" USING LK-BUFFER LK-OFFSET LK-VALUE-LONG
+        WHEN 5
+            CALL "Decode-Float" USING LK-BUFFER LK-OFFSET LK-VALUE-FLOAT
+        WHEN 6
+            CALL "Decode-Double" USING LK-BUFFER LK-OFFSET LK-VALUE-DOUBLE
+        WHEN 8
+            COMPUTE LK-VALUE-STR-LEN = FUNCTION ORD(LK-BUFFER(LK-OFFSET:1)) - 1
+            ADD 1 TO LK-OFFSET
+            COMPUTE LK-VALUE-STR-LEN = LK-VALUE-STR-LEN * 256 + FUNCTION ORD(LK-BUFFER(LK-OFFSET:1)) - 1
+            ADD 1 TO LK-OFFSET
+            IF LK-VALUE-STR-LEN > 0
+                MOVE LK-BUFFER(LK-OFFSET:LK-VALUE-STR-LEN) TO LK-VALUE-STR(1:LK-VALUE-STR-LEN)
+                ADD LK-VALUE-STR-LEN TO LK-OFFSET
+            END-IF
+        WHEN 7
+            CALL "Decode-Int" USING LK-BUFFER LK-OFFSET RAW-INT
+            MOVE RAW-INT TO LK-ARRAY-LEN
+            MOVE 1 TO LK-LIST-ELEMENT-TYPE
+            IF LK-ARRAY-LEN > 0
+                IF LK-LEVEL >= 512
+                    MOVE 1 TO LK-FAILED
+                    GOBACK
+                END-IF
+                MOVE 1 TO PUSHED-FRAME
+                ADD 1 TO LK-LEVEL
+                MOVE "A" TO LK-STACK-KIND(LK-LEVEL)
+                MOVE 1 TO LK-STACK-ELEMENT-TYPE(LK-LEVEL)
+                MOVE LK-ARRAY-LEN TO LK-STACK-REMAINING(LK-LEVEL)
+            END-IF
+        WHEN 11
+            CALL "Decode-Int" USING LK-BUFFER LK-OFFSET RAW-INT
+            MOVE RAW-INT TO LK-ARRAY-LEN
+            MOVE 3 TO LK-LIST-ELEMENT-TYPE
+            IF LK-ARRAY-LEN > 0
+                IF LK-LEVEL >= 512
+                    MOVE 1 TO LK-FAILED
+                    GOBACK
+                END-IF
+                MOVE 1 TO PUSHED-FRAME
+                ADD 1 TO LK-LEVEL
+                MOVE "A" TO LK-STACK-KIND(LK-LEVEL)
+                MOVE 3 TO LK-STACK-ELEMENT-TYPE(LK-LEVEL)
+                MOVE LK-ARRAY-LEN TO LK-STACK-REMAINING(LK-LEVEL)
+            END-IF
+        WHEN 12
+            CALL "Decode-Int" USING LK-BUFFER LK-OFFSET RAW-INT
+            MOVE RAW-INT TO LK-ARRAY-LEN
+            MOVE 4 TO LK-LIST-ELEMENT-TYPE
+            IF LK-ARRAY-LEN > 0
+                IF LK-LEVEL >= 512
+                    MOVE 1 TO LK-FAILED
+                    GOBACK
+                END-IF
+                MOVE 1 TO PUSHED-FRAME
+                ADD 1 TO LK-LEVEL
+                MOVE "A" TO LK-STACK-KIND(LK-LEVEL)
+                MOVE 4 TO LK-STACK-ELEMENT-TYPE(LK-LEVEL)
+                MOVE LK-ARRAY-LEN TO LK-STACK-REMAINING(LK-LEVEL)
+            END-IF
+        WHEN 9
+            COMPUTE ELEMENT-TYPE-BYTE = FUNCTION ORD(LK-BUFFER(LK-OFFSET:1)) - 1
+            ADD 1 TO LK-OFFSET
+            CALL "Decode-Int" USING LK-BUFFER LK-OFFSET RAW-INT
+            MOVE RAW-INT TO LK-ARRAY-LEN
+            MOVE ELEMENT-TYPE-BYTE TO LK-LIST-ELEMENT-TYPE
+            IF LK-ARRAY-LEN > 0
+                IF LK-LEVEL >= 512
+                    MOVE 1 TO LK-FAILED
+                    GOBACK
+                END-IF
+                MOVE 1 TO PUSHED-FRAME
+                ADD 1 TO LK-LEVEL
+                MOVE "L" TO LK-STACK-KIND(LK-LEVEL)
+                MOVE ELEMENT-TYPE-BYTE TO LK-STACK-ELEMENT-TYPE(LK-LEVEL)
+                MOVE LK-ARRAY-LEN TO LK-STACK-REMAINING(LK-LEVEL)
+            END-IF
+        WHEN 10
+            IF LK-LEVEL >= 512
+                MOVE 1 TO LK-FAILED
+                GOBACK
+            END-IF
+            MOVE 1 TO PUSHED-FRAME
+            ADD 1 TO LK-LEVEL
+            MOVE "C" TO LK-STACK-KIND(LK-LEVEL)
+        WHEN OTHER
+            *> not one of the 13 tag types NBT defines - malformed/hostile
+            *> input rather than something this reader can keep parsing;
+            *> tell the caller to abort instead of desyncing LK-OFFSET
+            MOVE 1 TO LK-FAILED
+            GOBACK
+    END-EVALUATE
+
+    *> a scalar (or an empty list/array, which never got a frame pushed)
+    *> read out of an already-open list/array is fully consumed now;
+    *> count it against that parent and, if that empties it, cascade the
+    *> same accounting up through any list this one was itself nested in
+    IF SOURCE-LEVEL > 0 AND PUSHED-FRAME = 0
+        MOVE 0 TO CASCADE-DONE
+        PERFORM UNTIL CASCADE-DONE = 1
+            IF LK-LEVEL > 0 AND (LK-STACK-KIND(LK-LEVEL) = "L" OR LK-STACK-KIND(LK-LEVEL) = "A")
+                SUBTRACT 1 FROM LK-STACK-REMAINING(LK-LEVEL)
+                IF LK-STACK-REMAINING(LK-LEVEL) = 0
+                    SUBTRACT 1 FROM LK-LEVEL
+                ELSE
+                    MOVE 1 TO CASCADE-DONE
+                END-IF
+            ELSE
+                MOVE 1 TO CASCADE-DONE
+            END-IF
+        END-PERFORM
+    END-IF
+
+    GOBACK.
+
+END PROGRAM NbtDecode-Next.
+
+*> --- NbtDecode-RootCompound ---
+*> Consumes the 3-byte disk-save envelope NbtEncode-RootCompound writes
+*> (a compound tag followed by a zero-length name) and opens the matching
+*> compound context, so a save-file reader can go straight into calling
+*> NbtDecode-Next for the real entries without special-casing the root.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NbtDecode-RootCompound.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY DD-NBT-DECODER REPLACING LEADING ==NBT-DECODER== BY ==LK==.
+    01 LK-BUFFER             PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-STATE LK-BUFFER.
+    IF LK-LEVEL > 0
+        DISPLAY "ERROR: Root compound must be at level 0."
+        STOP RUN
+    END-IF
+
+    ADD 3 TO LK-OFFSET
+
+    ADD 1 TO LK-LEVEL
+    MOVE "C" TO LK-STACK-KIND(LK-LEVEL)
+
+    GOBACK.
+
+END PROGRAM NbtDecode-RootCompound.
