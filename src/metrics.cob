@@ -0,0 +1,123 @@
+*> --- Metrics-Init ---
+*> Resets the rolling counters Metrics-RecordTick reports each tick.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Metrics-Init.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-METRICS.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO METRICS-LAST-TICK-CENTISECONDS
+    MOVE 0 TO METRICS-LAST-TICK-DURATION-MS
+    MOVE 0 TO METRICS-SOCKET-ERROR-COUNT
+    GOBACK.
+
+END PROGRAM Metrics-Init.
+
+*> --- Metrics-RecordSocketError ---
+*> Bumps the socket-error counter. Called from the read/write-error
+*> branches that already log a WARN on a dropped connection (RCON, query),
+*> so metrics.csv and the log agree on what counts as an error.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Metrics-RecordSocketError.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-METRICS.
+
+PROCEDURE DIVISION.
+    ADD 1 TO METRICS-SOCKET-ERROR-COUNT
+    GOBACK.
+
+END PROGRAM Metrics-RecordSocketError.
+
+*> --- Metrics-RecordTick ---
+*> Called once per server tick, after everything else World-Tick does.
+*> Measures the wall-clock gap since the previous call (a proxy for tick
+*> duration - this baseline has no external scheduler to bracket the tick
+*> loop from outside), then appends one CSV row: timestamp, connected
+*> player count, last tick duration in milliseconds, and the running
+*> socket-error count.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Metrics-RecordTick.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-METRICS-LOG
+        ASSIGN TO "save/logs/metrics.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-METRICS-LOG.
+    01 METRICS-LOG-LINE          PIC X(96).
+WORKING-STORAGE SECTION.
+    COPY DD-METRICS.
+    COPY DD-PLAYERS.
+    01 PLAYER-INDEX              BINARY-CHAR.
+    01 ONLINE-COUNT               BINARY-LONG UNSIGNED.
+    01 TIMESTAMP-STR             PIC X(21).
+    01 HOUR-PART                 PIC 9(2).
+    01 MINUTE-PART                PIC 9(2).
+    01 SECOND-PART                PIC 9(2).
+    01 CENTISECOND-PART           PIC 9(2).
+    01 CURRENT-CENTISECONDS      BINARY-LONG-LONG.
+    01 TICK-DELTA-CENTISECONDS   BINARY-LONG-LONG.
+    01 ONLINE-COUNT-STR           PIC Z(8)9.
+    01 TICK-DURATION-STR          PIC Z(8)9.
+    01 SOCKET-ERROR-COUNT-STR     PIC Z(14)9.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO ONLINE-COUNT
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            ADD 1 TO ONLINE-COUNT
+        END-IF
+    END-PERFORM
+
+    MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-STR
+    MOVE TIMESTAMP-STR(9:2) TO HOUR-PART
+    MOVE TIMESTAMP-STR(11:2) TO MINUTE-PART
+    MOVE TIMESTAMP-STR(13:2) TO SECOND-PART
+    MOVE TIMESTAMP-STR(15:2) TO CENTISECOND-PART
+    COMPUTE CURRENT-CENTISECONDS =
+        ((HOUR-PART * 3600) + (MINUTE-PART * 60) + SECOND-PART) * 100
+        + CENTISECOND-PART
+
+    *> the first call after startup (or the sample spanning midnight) has
+    *> nothing meaningful to diff against - report 0 rather than garbage
+    IF METRICS-LAST-TICK-CENTISECONDS > 0
+        AND CURRENT-CENTISECONDS >= METRICS-LAST-TICK-CENTISECONDS
+        COMPUTE TICK-DELTA-CENTISECONDS =
+            CURRENT-CENTISECONDS - METRICS-LAST-TICK-CENTISECONDS
+        COMPUTE METRICS-LAST-TICK-DURATION-MS = TICK-DELTA-CENTISECONDS * 10
+    ELSE
+        MOVE 0 TO METRICS-LAST-TICK-DURATION-MS
+    END-IF
+    MOVE CURRENT-CENTISECONDS TO METRICS-LAST-TICK-CENTISECONDS
+
+    MOVE ONLINE-COUNT TO ONLINE-COUNT-STR
+    MOVE METRICS-LAST-TICK-DURATION-MS TO TICK-DURATION-STR
+    MOVE METRICS-SOCKET-ERROR-COUNT TO SOCKET-ERROR-COUNT-STR
+
+    MOVE SPACES TO METRICS-LOG-LINE
+    STRING TIMESTAMP-STR(1:14) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(ONLINE-COUNT-STR) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(TICK-DURATION-STR) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(SOCKET-ERROR-COUNT-STR) DELIMITED BY SIZE
+        INTO METRICS-LOG-LINE
+
+    CALL "CBL_CREATE_DIR" USING "save"
+    CALL "CBL_CREATE_DIR" USING "save/logs"
+    OPEN EXTEND FD-METRICS-LOG
+    WRITE METRICS-LOG-LINE
+    CLOSE FD-METRICS-LOG
+
+    GOBACK.
+
+END PROGRAM Metrics-RecordTick.
