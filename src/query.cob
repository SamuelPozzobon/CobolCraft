@@ -0,0 +1,114 @@
+*> --- Query-Listen ---
+*> Opens the query listener socket on the configured query port, using the
+*> same CBL_GC_SOCKET primitives Socket-Listen already wraps.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Query-Listen.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-PORT              PIC X(5).
+    01 LK-LISTEN            PIC X(4).
+    01 LK-ERRNO             PIC 9(3).
+
+PROCEDURE DIVISION USING LK-PORT LK-LISTEN LK-ERRNO.
+    CALL "Socket-Listen" USING LK-PORT LK-LISTEN LK-ERRNO
+    GOBACK.
+
+END PROGRAM Query-Listen.
+
+*> --- Query-Tick ---
+*> Accepts pending query connections and answers UT3-style basic-stat
+*> requests ("player count" and "player list") without requiring a full
+*> protocol client. Meant to be called once per server tick.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Query-Tick.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    01 CLIENT-HNDL           PIC X(4).
+    01 ERRNO                 PIC 9(3).
+    01 REQUEST-BUFFER        PIC X(64000).
+    01 REQUEST-LENGTH        BINARY-LONG UNSIGNED.
+    01 RESPONSE-BUFFER       PIC X(4096).
+    01 RESPONSE-LENGTH       BINARY-LONG UNSIGNED.
+    01 ONLINE-COUNT          BINARY-LONG UNSIGNED.
+    01 PLAYER-INDEX          BINARY-CHAR.
+LINKAGE SECTION.
+    01 LK-SERVER-HNDL        PIC X(4).
+
+PROCEDURE DIVISION USING LK-SERVER-HNDL.
+    *> accept one pending query connection per tick
+    CALL "Socket-Poll" USING LK-SERVER-HNDL ERRNO CLIENT-HNDL
+    IF ERRNO NOT = 0 OR CLIENT-HNDL = LOW-VALUES
+        GOBACK
+    END-IF
+
+    MOVE 64000 TO REQUEST-LENGTH
+    CALL "Socket-Read" USING CLIENT-HNDL ERRNO REQUEST-LENGTH REQUEST-BUFFER
+    IF ERRNO NOT = 0
+        CALL "Log-Write" USING "WARN" "query connection dropped: read error"
+        CALL "Metrics-RecordSocketError"
+        GOBACK
+    END-IF
+    IF REQUEST-LENGTH = 0
+        GOBACK
+    END-IF
+
+    *> count connected players
+    MOVE 0 TO ONLINE-COUNT
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            ADD 1 TO ONLINE-COUNT
+        END-IF
+    END-PERFORM
+
+    *> Build a simple "numplayers\<n>\playername\<name>\..." response. This is
+    *> a deliberately simplified stand-in for the full GameSpy/UT3 query wire
+    *> format, sufficient for a status page or bot to parse player count/list.
+    MOVE SPACES TO RESPONSE-BUFFER
+    CALL "Query-BuildStatusResponse" USING RESPONSE-BUFFER RESPONSE-LENGTH ONLINE-COUNT
+
+    CALL "Socket-Write" USING CLIENT-HNDL ERRNO RESPONSE-LENGTH RESPONSE-BUFFER
+    CALL "Socket-Close" USING CLIENT-HNDL ERRNO
+
+    GOBACK.
+
+END PROGRAM Query-Tick.
+
+*> --- Query-BuildStatusResponse ---
+*> Builds the textual player-count/player-list response body.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Query-BuildStatusResponse.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    01 COUNT-STR             PIC Z(9).
+    01 PLAYER-INDEX          BINARY-CHAR.
+LINKAGE SECTION.
+    01 LK-BUFFER             PIC X ANY LENGTH.
+    01 LK-LENGTH             BINARY-LONG UNSIGNED.
+    01 LK-ONLINE-COUNT       BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-BUFFER LK-LENGTH LK-ONLINE-COUNT.
+    MOVE LK-ONLINE-COUNT TO COUNT-STR
+    MOVE SPACES TO LK-BUFFER
+    MOVE 1 TO LK-LENGTH
+    STRING "numplayers\" DELIMITED BY SIZE
+        FUNCTION TRIM(COUNT-STR) DELIMITED BY SIZE
+        "\playerlist\" DELIMITED BY SIZE
+        INTO LK-BUFFER
+        WITH POINTER LK-LENGTH
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            STRING PLAYER-NAME(PLAYER-INDEX)(1:PLAYER-NAME-LENGTH(PLAYER-INDEX)) DELIMITED BY SIZE
+                "," DELIMITED BY SIZE
+                INTO LK-BUFFER
+                WITH POINTER LK-LENGTH
+        END-IF
+    END-PERFORM
+    COMPUTE LK-LENGTH = LK-LENGTH - 1
+    GOBACK.
+
+END PROGRAM Query-BuildStatusResponse.
