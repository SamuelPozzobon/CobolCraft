@@ -0,0 +1,222 @@
+*> --- SHA1-Digest ---
+*> Computes the 20-byte SHA-1 digest of LK-INPUT(1:LK-INPUT-LENGTH), used by
+*> Auth-BuildServerHash to derive the "server ID" hash the client and the
+*> session server both compute during the online-mode encryption handshake.
+*> Built the same way MD5-Digest was: GnuCOBOL has no bitwise operators or
+*> hash intrinsics, so this is plain arithmetic on top of the Bits32-*
+*> helpers (bits32.cob). SHA-1 differs from MD5 in packing everything
+*> big-endian rather than little-endian, and in extending each block's 16
+*> words out to 80 before the compression rounds.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SHA1-Digest.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 MESSAGE-BUFFER            PIC X(1024).
+    01 PADDED-LENGTH             BINARY-LONG UNSIGNED.
+    01 BIT-LENGTH                BINARY-LONG UNSIGNED.
+    01 ZERO-PAD-COUNT            BINARY-LONG UNSIGNED.
+    01 LENGTH-BYTE OCCURS 4 TIMES BINARY-LONG UNSIGNED.
+
+    01 HASH-H0                   BINARY-LONG UNSIGNED VALUE 1732584193.
+    01 HASH-H1                   BINARY-LONG UNSIGNED VALUE 4023233417.
+    01 HASH-H2                   BINARY-LONG UNSIGNED VALUE 2562383102.
+    01 HASH-H3                   BINARY-LONG UNSIGNED VALUE 271733878.
+    01 HASH-H4                   BINARY-LONG UNSIGNED VALUE 3285377520.
+
+    01 ROUND-A                   BINARY-LONG UNSIGNED.
+    01 ROUND-B                   BINARY-LONG UNSIGNED.
+    01 ROUND-C                   BINARY-LONG UNSIGNED.
+    01 ROUND-D                   BINARY-LONG UNSIGNED.
+    01 ROUND-E                   BINARY-LONG UNSIGNED.
+
+    01 MESSAGE-WORDS.
+        05 MESSAGE-WORD OCCURS 80 TIMES BINARY-LONG UNSIGNED.
+
+    01 BLOCK-INDEX                BINARY-LONG UNSIGNED.
+    01 BLOCK-COUNT                BINARY-LONG UNSIGNED.
+    01 BLOCK-OFFSET                BINARY-LONG UNSIGNED.
+    01 WORD-INDEX                  BINARY-LONG UNSIGNED.
+    01 WORD-OFFSET                 BINARY-LONG UNSIGNED.
+    01 BYTE-VALUE                  BINARY-LONG UNSIGNED.
+
+    01 ROUND-INDEX                 BINARY-LONG UNSIGNED.
+    01 ROUND-F                     BINARY-LONG UNSIGNED.
+    01 ROUND-K                     BINARY-LONG UNSIGNED.
+    01 NOT-B                       BINARY-LONG UNSIGNED.
+    01 TEMP-1                      BINARY-LONG UNSIGNED.
+    01 TEMP-2                      BINARY-LONG UNSIGNED.
+    01 TEMP-3                      BINARY-LONG UNSIGNED.
+    01 ROTATED-A                   BINARY-LONG UNSIGNED.
+    01 ROTATED-B                   BINARY-LONG UNSIGNED.
+    01 NEW-A                       BINARY-LONG UNSIGNED.
+
+    01 EXT-INDEX                   BINARY-LONG UNSIGNED.
+    01 EXT-XOR                     BINARY-LONG UNSIGNED.
+
+    01 DIGEST-WORD-INDEX           BINARY-LONG UNSIGNED.
+    01 DIGEST-OFFSET               BINARY-LONG UNSIGNED.
+    01 DIGEST-BYTE-0               BINARY-LONG UNSIGNED.
+    01 DIGEST-BYTE-1               BINARY-LONG UNSIGNED.
+    01 DIGEST-BYTE-2               BINARY-LONG UNSIGNED.
+    01 DIGEST-BYTE-3               BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-INPUT                  PIC X ANY LENGTH.
+    01 LK-INPUT-LENGTH           BINARY-LONG UNSIGNED.
+    01 LK-DIGEST                 PIC X(20).
+
+PROCEDURE DIVISION USING LK-INPUT LK-INPUT-LENGTH LK-DIGEST.
+    MOVE SPACES TO MESSAGE-BUFFER
+    MOVE LOW-VALUES TO MESSAGE-BUFFER
+    MOVE LK-INPUT(1:LK-INPUT-LENGTH) TO MESSAGE-BUFFER(1:LK-INPUT-LENGTH)
+
+    *> append the 0x80 padding byte
+    COMPUTE PADDED-LENGTH = LK-INPUT-LENGTH + 1
+    MOVE X"80" TO MESSAGE-BUFFER(PADDED-LENGTH:1)
+
+    *> zero-pad until 56 bytes short of a 64-byte boundary
+    COMPUTE ZERO-PAD-COUNT =
+        (56 - FUNCTION MOD(PADDED-LENGTH, 64) + 64)
+    COMPUTE ZERO-PAD-COUNT = FUNCTION MOD(ZERO-PAD-COUNT, 64)
+    COMPUTE PADDED-LENGTH = PADDED-LENGTH + ZERO-PAD-COUNT
+
+    *> append the original bit-length as a 64-bit big-endian value; the
+    *> inputs this feeds are short enough that only the low 32 bits are
+    *> ever non-zero
+    PERFORM VARYING DIGEST-WORD-INDEX FROM 1 BY 1 UNTIL DIGEST-WORD-INDEX > 4
+        COMPUTE PADDED-LENGTH = PADDED-LENGTH + 1
+        MOVE X"00" TO MESSAGE-BUFFER(PADDED-LENGTH:1)
+    END-PERFORM
+    COMPUTE BIT-LENGTH = LK-INPUT-LENGTH * 8
+    COMPUTE LENGTH-BYTE(4) = FUNCTION MOD(BIT-LENGTH, 256)
+    COMPUTE BIT-LENGTH = BIT-LENGTH / 256
+    COMPUTE LENGTH-BYTE(3) = FUNCTION MOD(BIT-LENGTH, 256)
+    COMPUTE BIT-LENGTH = BIT-LENGTH / 256
+    COMPUTE LENGTH-BYTE(2) = FUNCTION MOD(BIT-LENGTH, 256)
+    COMPUTE BIT-LENGTH = BIT-LENGTH / 256
+    COMPUTE LENGTH-BYTE(1) = FUNCTION MOD(BIT-LENGTH, 256)
+    PERFORM VARYING DIGEST-WORD-INDEX FROM 1 BY 1 UNTIL DIGEST-WORD-INDEX > 4
+        COMPUTE PADDED-LENGTH = PADDED-LENGTH + 1
+        MOVE FUNCTION CHAR(LENGTH-BYTE(DIGEST-WORD-INDEX) + 1)
+            TO MESSAGE-BUFFER(PADDED-LENGTH:1)
+    END-PERFORM
+
+    COMPUTE BLOCK-COUNT = PADDED-LENGTH / 64
+
+    PERFORM VARYING BLOCK-INDEX FROM 1 BY 1 UNTIL BLOCK-INDEX > BLOCK-COUNT
+        COMPUTE BLOCK-OFFSET = (BLOCK-INDEX - 1) * 64
+
+        *> unpack this block's 16 big-endian 32-bit words
+        PERFORM VARYING WORD-INDEX FROM 1 BY 1 UNTIL WORD-INDEX > 16
+            COMPUTE WORD-OFFSET = BLOCK-OFFSET + (WORD-INDEX - 1) * 4
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                (FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 1:1)) - 1) * 16777216
+            COMPUTE BYTE-VALUE =
+                FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 2:1)) - 1
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                MESSAGE-WORD(WORD-INDEX) + BYTE-VALUE * 65536
+            COMPUTE BYTE-VALUE =
+                FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 3:1)) - 1
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                MESSAGE-WORD(WORD-INDEX) + BYTE-VALUE * 256
+            COMPUTE BYTE-VALUE =
+                FUNCTION ORD(MESSAGE-BUFFER(WORD-OFFSET + 4:1)) - 1
+            COMPUTE MESSAGE-WORD(WORD-INDEX) =
+                MESSAGE-WORD(WORD-INDEX) + BYTE-VALUE
+        END-PERFORM
+
+        *> extend the 16 words out to 80
+        PERFORM VARYING EXT-INDEX FROM 17 BY 1 UNTIL EXT-INDEX > 80
+            CALL "Bits32-Xor" USING MESSAGE-WORD(EXT-INDEX - 3)
+                MESSAGE-WORD(EXT-INDEX - 8) EXT-XOR
+            CALL "Bits32-Xor" USING EXT-XOR
+                MESSAGE-WORD(EXT-INDEX - 14) EXT-XOR
+            CALL "Bits32-Xor" USING EXT-XOR
+                MESSAGE-WORD(EXT-INDEX - 16) EXT-XOR
+            CALL "Bits32-RotateLeft" USING EXT-XOR 1 MESSAGE-WORD(EXT-INDEX)
+        END-PERFORM
+
+        MOVE HASH-H0 TO ROUND-A
+        MOVE HASH-H1 TO ROUND-B
+        MOVE HASH-H2 TO ROUND-C
+        MOVE HASH-H3 TO ROUND-D
+        MOVE HASH-H4 TO ROUND-E
+
+        PERFORM VARYING ROUND-INDEX FROM 1 BY 1 UNTIL ROUND-INDEX > 80
+            EVALUATE TRUE
+                WHEN ROUND-INDEX <= 20
+                    CALL "Bits32-And" USING ROUND-B ROUND-C TEMP-1
+                    CALL "Bits32-Not" USING ROUND-B NOT-B
+                    CALL "Bits32-And" USING NOT-B ROUND-D TEMP-2
+                    CALL "Bits32-Or" USING TEMP-1 TEMP-2 ROUND-F
+                    MOVE 1518500249 TO ROUND-K
+                WHEN ROUND-INDEX <= 40
+                    CALL "Bits32-Xor" USING ROUND-B ROUND-C TEMP-1
+                    CALL "Bits32-Xor" USING TEMP-1 ROUND-D ROUND-F
+                    MOVE 1859775393 TO ROUND-K
+                WHEN ROUND-INDEX <= 60
+                    CALL "Bits32-And" USING ROUND-B ROUND-C TEMP-1
+                    CALL "Bits32-And" USING ROUND-B ROUND-D TEMP-2
+                    CALL "Bits32-And" USING ROUND-C ROUND-D TEMP-3
+                    CALL "Bits32-Or" USING TEMP-1 TEMP-2 ROUND-F
+                    CALL "Bits32-Or" USING ROUND-F TEMP-3 ROUND-F
+                    MOVE 2400959708 TO ROUND-K
+                WHEN OTHER
+                    CALL "Bits32-Xor" USING ROUND-B ROUND-C TEMP-1
+                    CALL "Bits32-Xor" USING TEMP-1 ROUND-D ROUND-F
+                    MOVE 3395469782 TO ROUND-K
+            END-EVALUATE
+
+            CALL "Bits32-RotateLeft" USING ROUND-A 5 ROTATED-A
+            CALL "Bits32-AddMod4" USING ROTATED-A ROUND-F
+                ROUND-E ROUND-K TEMP-1
+            CALL "Bits32-AddMod2" USING TEMP-1 MESSAGE-WORD(ROUND-INDEX) NEW-A
+
+            CALL "Bits32-RotateLeft" USING ROUND-B 30 ROTATED-B
+
+            MOVE ROUND-D TO ROUND-E
+            MOVE ROUND-C TO ROUND-D
+            MOVE ROTATED-B TO ROUND-C
+            MOVE ROUND-A TO ROUND-B
+            MOVE NEW-A TO ROUND-A
+        END-PERFORM
+
+        CALL "Bits32-AddMod2" USING HASH-H0 ROUND-A TEMP-1
+        MOVE TEMP-1 TO HASH-H0
+        CALL "Bits32-AddMod2" USING HASH-H1 ROUND-B TEMP-1
+        MOVE TEMP-1 TO HASH-H1
+        CALL "Bits32-AddMod2" USING HASH-H2 ROUND-C TEMP-1
+        MOVE TEMP-1 TO HASH-H2
+        CALL "Bits32-AddMod2" USING HASH-H3 ROUND-D TEMP-1
+        MOVE TEMP-1 TO HASH-H3
+        CALL "Bits32-AddMod2" USING HASH-H4 ROUND-E TEMP-1
+        MOVE TEMP-1 TO HASH-H4
+    END-PERFORM
+
+    *> assemble the digest, each 32-bit word written out big-endian
+    MOVE 1 TO DIGEST-OFFSET
+    PERFORM VARYING DIGEST-WORD-INDEX FROM 1 BY 1 UNTIL DIGEST-WORD-INDEX > 5
+        EVALUATE DIGEST-WORD-INDEX
+            WHEN 1  MOVE HASH-H0 TO TEMP-1
+            WHEN 2  MOVE HASH-H1 TO TEMP-1
+            WHEN 3  MOVE HASH-H2 TO TEMP-1
+            WHEN 4  MOVE HASH-H3 TO TEMP-1
+            WHEN 5  MOVE HASH-H4 TO TEMP-1
+        END-EVALUATE
+        COMPUTE DIGEST-BYTE-3 = FUNCTION MOD(TEMP-1, 256)
+        COMPUTE TEMP-1 = TEMP-1 / 256
+        COMPUTE DIGEST-BYTE-2 = FUNCTION MOD(TEMP-1, 256)
+        COMPUTE TEMP-1 = TEMP-1 / 256
+        COMPUTE DIGEST-BYTE-1 = FUNCTION MOD(TEMP-1, 256)
+        COMPUTE TEMP-1 = TEMP-1 / 256
+        COMPUTE DIGEST-BYTE-0 = FUNCTION MOD(TEMP-1, 256)
+        MOVE FUNCTION CHAR(DIGEST-BYTE-0 + 1) TO LK-DIGEST(DIGEST-OFFSET:1)
+        MOVE FUNCTION CHAR(DIGEST-BYTE-1 + 1) TO LK-DIGEST(DIGEST-OFFSET + 1:1)
+        MOVE FUNCTION CHAR(DIGEST-BYTE-2 + 1) TO LK-DIGEST(DIGEST-OFFSET + 2:1)
+        MOVE FUNCTION CHAR(DIGEST-BYTE-3 + 1) TO LK-DIGEST(DIGEST-OFFSET + 3:1)
+        ADD 4 TO DIGEST-OFFSET
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM SHA1-Digest.
