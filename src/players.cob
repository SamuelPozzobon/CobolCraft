@@ -6,13 +6,35 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     *> shared data
     COPY DD-PLAYERS.
+    COPY DD-CONNECTION-RATE.
     *> temporary data
     01 PLAYER-INDEX             BINARY-CHAR.
+    01 CONFIGURED-MAX-PLAYERS   BINARY-LONG-LONG.
+    01 RATE-INDEX                BINARY-LONG UNSIGNED.
 
 PROCEDURE DIVISION.
     PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
         MOVE 0 TO PLAYER-CLIENT(PLAYER-INDEX)
     END-PERFORM
+
+    PERFORM VARYING RATE-INDEX FROM 1 BY 1
+            UNTIL RATE-INDEX > MAX-CONNECTION-RATE-ENTRIES
+        MOVE SPACES TO CONNECTION-RATE-ADDRESS(RATE-INDEX)
+        MOVE 0 TO CONNECTION-RATE-WINDOW-START(RATE-INDEX)
+        MOVE 0 TO CONNECTION-RATE-COUNT(RATE-INDEX)
+        MOVE 0 TO CONNECTION-RATE-BACKOFF-UNTIL(RATE-INDEX)
+    END-PERFORM
+
+    *> server.properties can only lower the connection cap; the array
+    *> declared above is the hard capacity
+    CALL "Config-Load"
+    CALL "Config-GetNumber" USING "max-players" MAX-PLAYERS CONFIGURED-MAX-PLAYERS
+    IF CONFIGURED-MAX-PLAYERS < 1 OR CONFIGURED-MAX-PLAYERS > MAX-PLAYERS
+        MOVE MAX-PLAYERS TO ACTIVE-MAX-PLAYERS
+    ELSE
+        MOVE CONFIGURED-MAX-PLAYERS TO ACTIVE-MAX-PLAYERS
+    END-IF
+
     GOBACK.
 
 END PROGRAM Players-Init.
@@ -44,6 +66,364 @@ PROCEDURE DIVISION USING LK-PLAYER-UUID LK-PLAYER-FILE-NAME.
 
 END PROGRAM Players-PlayerFileName.
 
+*> --- Players-CheckBanned ---
+*> Look up a UUID in save/banned-players.dat, one 36-character UUID per line.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-CheckBanned.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-BANNED-PLAYERS
+        ASSIGN TO "save/banned-players.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-BANNED-PLAYERS.
+    01 BANNED-LINE               PIC X(36).
+WORKING-STORAGE SECTION.
+    01 UUID-STR                  PIC X(36).
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID            PIC X(16).
+    01 LK-BANNED                 BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-BANNED.
+    MOVE 0 TO LK-BANNED
+    CALL "UUID-ToString" USING LK-PLAYER-UUID UUID-STR
+
+    OPEN INPUT FD-BANNED-PLAYERS
+    PERFORM UNTIL EXIT
+        READ FD-BANNED-PLAYERS
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                IF BANNED-LINE = UUID-STR
+                    MOVE 1 TO LK-BANNED
+                    EXIT PERFORM
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FD-BANNED-PLAYERS
+
+    GOBACK.
+
+END PROGRAM Players-CheckBanned.
+
+*> --- Players-CheckWhitelisted ---
+*> save/whitelist.dat holds one 36-character UUID per line. If the file is
+*> missing or empty, whitelist enforcement is considered disabled and every
+*> UUID passes, matching vanilla's "whitelist off" behavior.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-CheckWhitelisted.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-WHITELIST
+        ASSIGN TO "save/whitelist.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-WHITELIST.
+    01 WHITELIST-LINE            PIC X(36).
+WORKING-STORAGE SECTION.
+    01 UUID-STR                  PIC X(36).
+    01 ANY-ENTRIES                BINARY-CHAR UNSIGNED VALUE 0.
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID            PIC X(16).
+    01 LK-ALLOWED                 BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-ALLOWED.
+    MOVE 0 TO LK-ALLOWED
+    MOVE 0 TO ANY-ENTRIES
+    CALL "UUID-ToString" USING LK-PLAYER-UUID UUID-STR
+
+    OPEN INPUT FD-WHITELIST
+    PERFORM UNTIL EXIT
+        READ FD-WHITELIST
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                MOVE 1 TO ANY-ENTRIES
+                IF WHITELIST-LINE = UUID-STR
+                    MOVE 1 TO LK-ALLOWED
+                    EXIT PERFORM
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FD-WHITELIST
+
+    *> whitelist not in use
+    IF ANY-ENTRIES = 0
+        MOVE 1 TO LK-ALLOWED
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Players-CheckWhitelisted.
+
+*> --- Players-CheckPermission ---
+*> save/ops.dat holds one "UUID LEVEL" pair per line (UUID as the same
+*> 36-character string form used by save/whitelist.dat and
+*> save/banned-players.dat, LEVEL 0-4). A UUID with no entry defaults to
+*> permission level 0, matching an un-opped player in vanilla.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-CheckPermission.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-OPS
+        ASSIGN TO "save/ops.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-OPS.
+    01 OPS-LINE                  PIC X(40).
+WORKING-STORAGE SECTION.
+    01 UUID-STR                  PIC X(36).
+    01 OPS-UUID-STR               PIC X(36).
+    01 OPS-LEVEL-STR              PIC X(3).
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID            PIC X(16).
+    01 LK-PERMISSION-LEVEL       BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-PERMISSION-LEVEL.
+    MOVE 0 TO LK-PERMISSION-LEVEL
+    CALL "UUID-ToString" USING LK-PLAYER-UUID UUID-STR
+
+    OPEN INPUT FD-OPS
+    PERFORM UNTIL EXIT
+        READ FD-OPS
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                MOVE SPACES TO OPS-UUID-STR
+                MOVE SPACES TO OPS-LEVEL-STR
+                UNSTRING OPS-LINE DELIMITED BY " "
+                    INTO OPS-UUID-STR OPS-LEVEL-STR
+                IF OPS-UUID-STR = UUID-STR
+                    MOVE FUNCTION NUMVAL(OPS-LEVEL-STR) TO LK-PERMISSION-LEVEL
+                    EXIT PERFORM
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FD-OPS
+
+    GOBACK.
+
+END PROGRAM Players-CheckPermission.
+
+*> --- Players-CheckConnectionRate ---
+*> Simple sliding-window backoff so one remote address rapidly reconnecting
+*> (a bad client, a misbehaving proxy, or a login-flood attempt) can't burn
+*> through player slots or the auth-server lookup indefinitely. Once an
+*> address exceeds connection-rate-limit-attempts connections within
+*> connection-rate-limit-window-ticks, it is refused for
+*> connection-rate-limit-backoff-ticks. All three are server.properties
+*> settings; defaults are generous enough not to bother a normal player
+*> reconnecting after a dropped connection.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-CheckConnectionRate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CONNECTION-RATE.
+    COPY DD-WORLD.
+    01 LIMIT-ATTEMPTS            BINARY-LONG UNSIGNED.
+    01 CONFIGURED-LIMIT-ATTEMPTS BINARY-LONG-LONG.
+    01 LIMIT-WINDOW-TICKS        BINARY-LONG-LONG UNSIGNED.
+    01 LIMIT-BACKOFF-TICKS       BINARY-LONG-LONG UNSIGNED.
+    01 SCAN-INDEX                BINARY-LONG UNSIGNED.
+    01 ENTRY-INDEX                BINARY-LONG UNSIGNED.
+    01 OLDEST-INDEX                BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-REMOTE-ADDRESS          PIC X(46).
+    01 LK-ALLOWED                 BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-REMOTE-ADDRESS LK-ALLOWED.
+    MOVE 1 TO LK-ALLOWED
+
+    CALL "Config-GetNumber" USING "connection-rate-limit-attempts" 5
+        CONFIGURED-LIMIT-ATTEMPTS
+    MOVE CONFIGURED-LIMIT-ATTEMPTS TO LIMIT-ATTEMPTS
+    CALL "Config-GetNumber" USING "connection-rate-limit-window-ticks" 600
+        LIMIT-WINDOW-TICKS
+    CALL "Config-GetNumber" USING "connection-rate-limit-backoff-ticks" 1200
+        LIMIT-BACKOFF-TICKS
+
+    *> find this address's tracking entry, an empty slot to claim, or (all
+    *> slots full) the entry with the oldest window to reclaim
+    MOVE 0 TO ENTRY-INDEX
+    MOVE 1 TO OLDEST-INDEX
+    PERFORM VARYING SCAN-INDEX FROM 1 BY 1
+            UNTIL SCAN-INDEX > MAX-CONNECTION-RATE-ENTRIES OR ENTRY-INDEX NOT = 0
+        IF CONNECTION-RATE-ADDRESS(SCAN-INDEX) = LK-REMOTE-ADDRESS
+            MOVE SCAN-INDEX TO ENTRY-INDEX
+        END-IF
+        IF CONNECTION-RATE-ADDRESS(SCAN-INDEX) = SPACES AND ENTRY-INDEX = 0
+            MOVE SCAN-INDEX TO ENTRY-INDEX
+        END-IF
+        IF CONNECTION-RATE-WINDOW-START(SCAN-INDEX)
+                < CONNECTION-RATE-WINDOW-START(OLDEST-INDEX)
+            MOVE SCAN-INDEX TO OLDEST-INDEX
+        END-IF
+    END-PERFORM
+    IF ENTRY-INDEX = 0
+        MOVE OLDEST-INDEX TO ENTRY-INDEX
+    END-IF
+
+    IF CONNECTION-RATE-ADDRESS(ENTRY-INDEX) NOT = LK-REMOTE-ADDRESS
+        MOVE LK-REMOTE-ADDRESS TO CONNECTION-RATE-ADDRESS(ENTRY-INDEX)
+        MOVE WORLD-CURRENT-TICK TO CONNECTION-RATE-WINDOW-START(ENTRY-INDEX)
+        MOVE 0 TO CONNECTION-RATE-COUNT(ENTRY-INDEX)
+        MOVE 0 TO CONNECTION-RATE-BACKOFF-UNTIL(ENTRY-INDEX)
+    END-IF
+
+    *> still serving a prior backoff period
+    IF WORLD-CURRENT-TICK < CONNECTION-RATE-BACKOFF-UNTIL(ENTRY-INDEX)
+        MOVE 0 TO LK-ALLOWED
+        GOBACK
+    END-IF
+
+    *> window has expired, start counting fresh
+    IF WORLD-CURRENT-TICK - CONNECTION-RATE-WINDOW-START(ENTRY-INDEX)
+            > LIMIT-WINDOW-TICKS
+        MOVE WORLD-CURRENT-TICK TO CONNECTION-RATE-WINDOW-START(ENTRY-INDEX)
+        MOVE 0 TO CONNECTION-RATE-COUNT(ENTRY-INDEX)
+    END-IF
+
+    ADD 1 TO CONNECTION-RATE-COUNT(ENTRY-INDEX)
+    IF CONNECTION-RATE-COUNT(ENTRY-INDEX) > LIMIT-ATTEMPTS
+        COMPUTE CONNECTION-RATE-BACKOFF-UNTIL(ENTRY-INDEX) =
+            WORLD-CURRENT-TICK + LIMIT-BACKOFF-TICKS
+        MOVE 0 TO LK-ALLOWED
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Players-CheckConnectionRate.
+
+*> --- Players-ValidateItemId ---
+*> Confirms a numeric item ID actually resolves to a registered item
+*> before it's trusted anywhere near PLAYER-INVENTORY-SLOT-ID or
+*> PLAYER-ENDERCHEST-SLOT-ID. This trimmed baseline has no inbound
+*> inventory-click packet handler yet to call it from, but Players-LoadPlayer
+*> already trusts an on-disk item name the same way a click packet would
+*> trust a client-claimed item ID, so it validates there today; any future
+*> inventory-mutating packet handler should call this before its own MOVE.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-ValidateItemId.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 C-MINECRAFT-ITEM         PIC X(16) VALUE "minecraft:item".
+    01 ITEM-NAME                PIC X(32).
+LINKAGE SECTION.
+    01 LK-ITEM-ID                BINARY-LONG.
+    01 LK-VALID                  BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-ITEM-ID LK-VALID.
+    MOVE SPACES TO ITEM-NAME
+    MOVE 1 TO LK-VALID
+
+    IF LK-ITEM-ID <= 0
+        MOVE 0 TO LK-VALID
+        GOBACK
+    END-IF
+
+    CALL "Registries-Get-EntryName" USING C-MINECRAFT-ITEM LK-ITEM-ID ITEM-NAME
+    IF ITEM-NAME = SPACES
+        MOVE 0 TO LK-VALID
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Players-ValidateItemId.
+
+*> --- Players-LogSession ---
+*> Append a connect/disconnect line to save/playtime.log so playtime can be
+*> reconstructed without grepping raw console output.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-LogSession.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-SESSION-LOG
+        ASSIGN TO "save/playtime.log"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-SESSION-LOG.
+    01 SESSION-LOG-LINE         PIC X(160).
+WORKING-STORAGE SECTION.
+    01 UUID-STR                 PIC X(36).
+    01 TIMESTAMP-STR            PIC X(26).
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID           PIC X(16).
+    01 LK-PLAYER-NAME           PIC X(16).
+    01 LK-PLAYER-NAME-LENGTH    BINARY-LONG UNSIGNED.
+    *> "CONNECT" or "DISCONNECT"
+    01 LK-EVENT                 PIC X(10).
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH LK-EVENT.
+    *> Create the save directory. Ignore errors, as they are likely to be
+    *> caused by the directory already existing.
+    CALL "CBL_CREATE_DIR" USING "save"
+
+    CALL "UUID-ToString" USING LK-PLAYER-UUID UUID-STR
+    MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-STR
+
+    MOVE SPACES TO SESSION-LOG-LINE
+    STRING TIMESTAMP-STR(1:20) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        UUID-STR DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LK-PLAYER-NAME(1:LK-PLAYER-NAME-LENGTH) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LK-EVENT DELIMITED BY SIZE
+        INTO SESSION-LOG-LINE
+
+    OPEN EXTEND FD-SESSION-LOG
+    WRITE SESSION-LOG-LINE
+    CLOSE FD-SESSION-LOG
+
+    GOBACK.
+
+END PROGRAM Players-LogSession.
+
+*> --- Players-BackupFileName ---
+*> Builds "<player-file-name>.<generation>", used for the rotated backups
+*> save/players/<uuid>.dat.1 .. .dat.5 (see Players-SavePlayer).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-BackupFileName.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 GENERATION-STR           PIC 9.
+LOCAL-STORAGE SECTION.
+    01 STR-POS                  BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-FILE-NAME      PIC X ANY LENGTH.
+    01 LK-GENERATION            BINARY-CHAR UNSIGNED.
+    01 LK-BACKUP-FILE-NAME      PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-PLAYER-FILE-NAME LK-GENERATION LK-BACKUP-FILE-NAME.
+    MOVE LK-GENERATION TO GENERATION-STR
+    COMPUTE STR-POS = FUNCTION STORED-CHAR-LENGTH(LK-PLAYER-FILE-NAME) + 1
+    MOVE LK-PLAYER-FILE-NAME TO LK-BACKUP-FILE-NAME
+    MOVE "." TO LK-BACKUP-FILE-NAME(STR-POS:1)
+    ADD 1 TO STR-POS
+    MOVE GENERATION-STR TO LK-BACKUP-FILE-NAME(STR-POS:1)
+    GOBACK.
+
+END PROGRAM Players-BackupFileName.
+
 *> --- Players-SavePlayer ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Players-SavePlayer.
@@ -52,7 +432,7 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT OPTIONAL FD-PLAYER-FILE-OUT
-        ASSIGN TO PLAYER-FILE-NAME
+        ASSIGN TO PLAYER-FILE-TMP-NAME
         ORGANIZATION IS SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL.
 
@@ -66,8 +446,17 @@ WORKING-STORAGE SECTION.
     01 C-MINECRAFT-AIR          PIC X(16) VALUE "minecraft:air".
     *> File name
     01 PLAYER-FILE-NAME         PIC X(64).
+    01 PLAYER-FILE-TMP-NAME     PIC X(68).
+    *> Number of rotated backup generations to keep (save/players/<uuid>.dat.1 .. .5)
+    01 C-BACKUP-GENERATIONS     BINARY-CHAR UNSIGNED VALUE 5.
+    01 BACKUP-GENERATION        BINARY-CHAR UNSIGNED.
+    01 BACKUP-FILE-NAME         PIC X(68).
+    01 BACKUP-FILE-NAME-OLDER   PIC X(68).
+    01 RENAME-STATUS            BINARY-LONG.
+    01 LOG-MESSAGE              PIC X(160).
     *> shared data
     COPY DD-PLAYERS.
+    COPY DD-WORLD.
     *> temporary data
     01 INVENTORY-INDEX          BINARY-LONG UNSIGNED.
 LINKAGE SECTION.
@@ -78,35 +467,96 @@ PROCEDURE DIVISION USING LK-PLAYER-ID.
     CALL "CBL_CREATE_DIR" USING "save"
     CALL "CBL_CREATE_DIR" USING "save/players"
 
-    *> open the file
+    *> Write to a temporary file first, so a crash mid-write can never leave a
+    *> half-written .dat file behind; the file is only replaced once the
+    *> temporary file has been fully written and closed successfully.
     CALL "Players-PlayerFileName" USING PLAYER-UUID(LK-PLAYER-ID) PLAYER-FILE-NAME
+    MOVE SPACES TO PLAYER-FILE-TMP-NAME
+    STRING FUNCTION TRIM(PLAYER-FILE-NAME) DELIMITED BY SIZE
+        ".tmp" DELIMITED BY SIZE
+        INTO PLAYER-FILE-TMP-NAME
     OPEN OUTPUT FD-PLAYER-FILE-OUT
 
     *> save player data
     MOVE PLAYER-UUID(LK-PLAYER-ID) TO FILE-PLAYER-UUID
     MOVE PLAYER-NAME(LK-PLAYER-ID)(1:PLAYER-NAME-LENGTH(LK-PLAYER-ID)) TO FILE-PLAYER-NAME
+    MOVE PLAYER-DIMENSION(LK-PLAYER-ID) TO FILE-PLAYER-DIMENSION
     MOVE PLAYER-POSITION(LK-PLAYER-ID) TO FILE-PLAYER-POSITION
     MOVE PLAYER-ROTATION(LK-PLAYER-ID) TO FILE-PLAYER-ROTATION
     MOVE PLAYER-HOTBAR(LK-PLAYER-ID) TO FILE-PLAYER-HOTBAR
+    MOVE PLAYER-GAMEMODE(LK-PLAYER-ID) TO FILE-PLAYER-GAMEMODE
 
     PERFORM VARYING INVENTORY-INDEX FROM 1 BY 1 UNTIL INVENTORY-INDEX > 46
         IF PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX) > 0 AND PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX) > 0
             *> item ID needs to be converted to a string for future-proofing
             CALL "Registries-Get-EntryName" USING C-MINECRAFT-ITEM PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX) FILE-PLAYER-INVENTORY-SLOT-ID(INVENTORY-INDEX)
             MOVE PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX) TO FILE-PLAYER-INVENTORY-SLOT-COUNT(INVENTORY-INDEX)
+            MOVE PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, INVENTORY-INDEX) TO FILE-PLAYER-INVENTORY-SLOT-DAMAGE(INVENTORY-INDEX)
             MOVE PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX) TO FILE-PLAYER-INVENTORY-SLOT-NBT-LENGTH(INVENTORY-INDEX)
             MOVE PLAYER-INVENTORY-SLOT-NBT-DATA(LK-PLAYER-ID, INVENTORY-INDEX) TO FILE-PLAYER-INVENTORY-SLOT-NBT-DATA(INVENTORY-INDEX)
         ELSE
             MOVE C-MINECRAFT-AIR TO FILE-PLAYER-INVENTORY-SLOT-ID(INVENTORY-INDEX)
             MOVE 0 TO FILE-PLAYER-INVENTORY-SLOT-COUNT(INVENTORY-INDEX)
+            MOVE 0 TO FILE-PLAYER-INVENTORY-SLOT-DAMAGE(INVENTORY-INDEX)
             MOVE 0 TO FILE-PLAYER-INVENTORY-SLOT-NBT-LENGTH(INVENTORY-INDEX)
         END-IF
     END-PERFORM
 
+    PERFORM VARYING INVENTORY-INDEX FROM 1 BY 1 UNTIL INVENTORY-INDEX > 27
+        IF PLAYER-ENDERCHEST-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX) > 0 AND PLAYER-ENDERCHEST-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX) > 0
+            CALL "Registries-Get-EntryName" USING C-MINECRAFT-ITEM PLAYER-ENDERCHEST-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX) FILE-PLAYER-ENDERCHEST-SLOT-ID(INVENTORY-INDEX)
+            MOVE PLAYER-ENDERCHEST-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX) TO FILE-PLAYER-ENDERCHEST-SLOT-COUNT(INVENTORY-INDEX)
+            MOVE PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX) TO FILE-PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(INVENTORY-INDEX)
+            MOVE PLAYER-ENDERCHEST-SLOT-NBT-DATA(LK-PLAYER-ID, INVENTORY-INDEX) TO FILE-PLAYER-ENDERCHEST-SLOT-NBT-DATA(INVENTORY-INDEX)
+        ELSE
+            MOVE C-MINECRAFT-AIR TO FILE-PLAYER-ENDERCHEST-SLOT-ID(INVENTORY-INDEX)
+            MOVE 0 TO FILE-PLAYER-ENDERCHEST-SLOT-COUNT(INVENTORY-INDEX)
+            MOVE 0 TO FILE-PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(INVENTORY-INDEX)
+        END-IF
+    END-PERFORM
+
+    *> playtime accrues since the last save (connect, or the previous
+    *> autosave checkpoint), so repeated saves within one session don't
+    *> double-count the ticks already folded in
+    COMPUTE PLAYER-STAT-PLAYTIME-TICKS(LK-PLAYER-ID) =
+        PLAYER-STAT-PLAYTIME-TICKS(LK-PLAYER-ID)
+        + (WORLD-CURRENT-TICK - PLAYER-CONNECT-TICK(LK-PLAYER-ID))
+    MOVE WORLD-CURRENT-TICK TO PLAYER-CONNECT-TICK(LK-PLAYER-ID)
+
+    MOVE PLAYER-STAT-BLOCKS-BROKEN(LK-PLAYER-ID) TO FILE-PLAYER-STAT-BLOCKS-BROKEN
+    MOVE PLAYER-STAT-DISTANCE-WALKED(LK-PLAYER-ID) TO FILE-PLAYER-STAT-DISTANCE-WALKED
+    MOVE PLAYER-STAT-DEATH-COUNT(LK-PLAYER-ID) TO FILE-PLAYER-STAT-DEATH-COUNT
+    MOVE PLAYER-STAT-PLAYTIME-TICKS(LK-PLAYER-ID) TO FILE-PLAYER-STAT-PLAYTIME-TICKS
+
     *> finish
     WRITE FILE-PLAYER
     CLOSE FD-PLAYER-FILE-OUT
 
+    *> Rotate the last N generations of the live file before it is replaced,
+    *> so a bad write (or a duped-item exploit) can be recovered from by hand.
+    *> Ignore errors from missing older generations; they simply don't exist yet.
+    PERFORM VARYING BACKUP-GENERATION FROM C-BACKUP-GENERATIONS BY -1 UNTIL BACKUP-GENERATION < 2
+        CALL "Players-BackupFileName" USING PLAYER-FILE-NAME BACKUP-GENERATION BACKUP-FILE-NAME
+        COMPUTE BACKUP-GENERATION = BACKUP-GENERATION - 1
+        CALL "Players-BackupFileName" USING PLAYER-FILE-NAME BACKUP-GENERATION BACKUP-FILE-NAME-OLDER
+        COMPUTE BACKUP-GENERATION = BACKUP-GENERATION + 1
+        CALL "CBL_RENAME_FILE" USING BACKUP-FILE-NAME-OLDER BACKUP-FILE-NAME
+    END-PERFORM
+    CALL "Players-BackupFileName" USING PLAYER-FILE-NAME 1 BACKUP-FILE-NAME
+    CALL "CBL_RENAME_FILE" USING PLAYER-FILE-NAME BACKUP-FILE-NAME
+
+    *> Only now that the temporary file is fully written and closed is it
+    *> moved into place, so a crash mid-write never corrupts the live file.
+    CALL "CBL_RENAME_FILE" USING PLAYER-FILE-TMP-NAME PLAYER-FILE-NAME
+        GIVING RENAME-STATUS
+    IF RENAME-STATUS NOT = 0
+        MOVE SPACES TO LOG-MESSAGE
+        STRING "player save failed, could not replace " DELIMITED BY SIZE
+            FUNCTION TRIM(PLAYER-FILE-NAME) DELIMITED BY SIZE
+            INTO LOG-MESSAGE
+        CALL "Log-Write" USING "ERROR" LOG-MESSAGE
+    END-IF
+
     GOBACK.
 
 END PROGRAM Players-SavePlayer.
@@ -130,12 +580,14 @@ FD FD-PLAYER-FILE-IN.
 WORKING-STORAGE SECTION.
     *> Constants
     01 C-MINECRAFT-ITEM         PIC X(16) VALUE "minecraft:item".
+    01 C-MINECRAFT-OVERWORLD    PIC X(32) VALUE "minecraft:overworld".
     *> File name
     01 PLAYER-FILE-NAME         PIC X(64).
     *> shared data
     COPY DD-PLAYERS.
     *> temporary data
     01 INVENTORY-INDEX          BINARY-LONG UNSIGNED.
+    01 ITEM-ID-VALID            BINARY-CHAR UNSIGNED.
 LINKAGE SECTION.
     01 LK-PLAYER-ID             BINARY-CHAR.
     01 LK-PLAYER-UUID           PIC X(16).
@@ -156,23 +608,67 @@ PROCEDURE DIVISION USING LK-PLAYER-ID LK-PLAYER-UUID LK-FAILURE.
             MOVE FILE-PLAYER-UUID TO PLAYER-UUID(LK-PLAYER-ID)
             MOVE FILE-PLAYER-NAME TO PLAYER-NAME(LK-PLAYER-ID)
             MOVE FUNCTION STORED-CHAR-LENGTH(FILE-PLAYER-NAME) TO PLAYER-NAME-LENGTH(LK-PLAYER-ID)
+            IF FILE-PLAYER-DIMENSION = SPACES
+                MOVE C-MINECRAFT-OVERWORLD TO PLAYER-DIMENSION(LK-PLAYER-ID)
+            ELSE
+                MOVE FILE-PLAYER-DIMENSION TO PLAYER-DIMENSION(LK-PLAYER-ID)
+            END-IF
             MOVE FILE-PLAYER-POSITION TO PLAYER-POSITION(LK-PLAYER-ID)
             MOVE FILE-PLAYER-ROTATION TO PLAYER-ROTATION(LK-PLAYER-ID)
             MOVE FILE-PLAYER-HOTBAR TO PLAYER-HOTBAR(LK-PLAYER-ID)
+            MOVE FILE-PLAYER-GAMEMODE TO PLAYER-GAMEMODE(LK-PLAYER-ID)
 
             PERFORM VARYING INVENTORY-INDEX FROM 1 BY 1 UNTIL INVENTORY-INDEX > 46
                 IF FILE-PLAYER-INVENTORY-SLOT-COUNT(INVENTORY-INDEX) > 0
                     *> item ID needs to be converted from a string to a number
                     CALL "Registries-Get-EntryId" USING C-MINECRAFT-ITEM FILE-PLAYER-INVENTORY-SLOT-ID(INVENTORY-INDEX) PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX)
-                    MOVE FILE-PLAYER-INVENTORY-SLOT-COUNT(INVENTORY-INDEX) TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX)
-                    MOVE FILE-PLAYER-INVENTORY-SLOT-NBT-LENGTH(INVENTORY-INDEX) TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX)
-                    MOVE FILE-PLAYER-INVENTORY-SLOT-NBT-DATA(INVENTORY-INDEX) TO PLAYER-INVENTORY-SLOT-NBT-DATA(LK-PLAYER-ID, INVENTORY-INDEX)
+                    CALL "Players-ValidateItemId" USING PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX) ITEM-ID-VALID
+                    IF ITEM-ID-VALID = 0
+                        *> a stale or corrupted save entry named an item the
+                        *> registry no longer knows - treat the slot as empty
+                        *> rather than carry a bogus ID into working storage
+                        MOVE 0 TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE 0 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE 0 TO PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX)
+                    ELSE
+                        MOVE FILE-PLAYER-INVENTORY-SLOT-COUNT(INVENTORY-INDEX) TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE FILE-PLAYER-INVENTORY-SLOT-DAMAGE(INVENTORY-INDEX) TO PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE FILE-PLAYER-INVENTORY-SLOT-NBT-LENGTH(INVENTORY-INDEX) TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE FILE-PLAYER-INVENTORY-SLOT-NBT-DATA(INVENTORY-INDEX) TO PLAYER-INVENTORY-SLOT-NBT-DATA(LK-PLAYER-ID, INVENTORY-INDEX)
+                    END-IF
                 ELSE
                     MOVE 0 TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX)
                     MOVE 0 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX)
+                    MOVE 0 TO PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, INVENTORY-INDEX)
                     MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX)
                 END-IF
             END-PERFORM
+
+            PERFORM VARYING INVENTORY-INDEX FROM 1 BY 1 UNTIL INVENTORY-INDEX > 27
+                IF FILE-PLAYER-ENDERCHEST-SLOT-COUNT(INVENTORY-INDEX) > 0
+                    CALL "Registries-Get-EntryId" USING C-MINECRAFT-ITEM FILE-PLAYER-ENDERCHEST-SLOT-ID(INVENTORY-INDEX) PLAYER-ENDERCHEST-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX)
+                    CALL "Players-ValidateItemId" USING PLAYER-ENDERCHEST-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX) ITEM-ID-VALID
+                    IF ITEM-ID-VALID = 0
+                        MOVE 0 TO PLAYER-ENDERCHEST-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE 0 TO PLAYER-ENDERCHEST-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE 0 TO PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX)
+                    ELSE
+                        MOVE FILE-PLAYER-ENDERCHEST-SLOT-COUNT(INVENTORY-INDEX) TO PLAYER-ENDERCHEST-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE FILE-PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(INVENTORY-INDEX) TO PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX)
+                        MOVE FILE-PLAYER-ENDERCHEST-SLOT-NBT-DATA(INVENTORY-INDEX) TO PLAYER-ENDERCHEST-SLOT-NBT-DATA(LK-PLAYER-ID, INVENTORY-INDEX)
+                    END-IF
+                ELSE
+                    MOVE 0 TO PLAYER-ENDERCHEST-SLOT-ID(LK-PLAYER-ID, INVENTORY-INDEX)
+                    MOVE 0 TO PLAYER-ENDERCHEST-SLOT-COUNT(LK-PLAYER-ID, INVENTORY-INDEX)
+                    MOVE 0 TO PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(LK-PLAYER-ID, INVENTORY-INDEX)
+                END-IF
+            END-PERFORM
+
+            MOVE FILE-PLAYER-STAT-BLOCKS-BROKEN TO PLAYER-STAT-BLOCKS-BROKEN(LK-PLAYER-ID)
+            MOVE FILE-PLAYER-STAT-DISTANCE-WALKED TO PLAYER-STAT-DISTANCE-WALKED(LK-PLAYER-ID)
+            MOVE FILE-PLAYER-STAT-DEATH-COUNT TO PLAYER-STAT-DEATH-COUNT(LK-PLAYER-ID)
+            MOVE FILE-PLAYER-STAT-PLAYTIME-TICKS TO PLAYER-STAT-PLAYTIME-TICKS(LK-PLAYER-ID)
     END-READ
 
     *> finish
@@ -227,6 +723,379 @@ PROCEDURE DIVISION USING LK-PLAYER-UUID LK-PLAYER-ID.
 
 END PROGRAM Players-FindConnectedByUUID.
 
+*> --- Players-HeldItemSlot ---
+*> Resolves a player's currently-selected hotbar item to its 1-based index
+*> into PLAYER-INVENTORY-SLOT, following the standard player inventory
+*> container layout item-use callbacks and equipment sync need: slots 1-9
+*> are the crafting grid and armor, 10-36 are the main inventory, 37-45
+*> are the hotbar (0-8), and 46 is the off hand.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-HeldItemSlot.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-CHAR.
+    01 LK-SLOT-INDEX             BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-SLOT-INDEX.
+    COMPUTE LK-SLOT-INDEX = 37 + PLAYER-HOTBAR(LK-PLAYER-ID)
+    GOBACK.
+
+END PROGRAM Players-HeldItemSlot.
+
+*> --- Players-CheckCooldown ---
+*> Reports whether an item is still on cooldown for a player. Item
+*> callbacks (ender pearls, shields, and the like) call this before
+*> acting on a use, and Players-SetCooldown after.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-CheckCooldown.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+    01 COOLDOWN-INDEX            BINARY-CHAR UNSIGNED.
+    01 CURRENT-TICK              BINARY-LONG-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-CHAR.
+    01 LK-ITEM-ID                BINARY-LONG.
+    01 LK-ON-COOLDOWN            BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-ITEM-ID LK-ON-COOLDOWN.
+    MOVE 0 TO LK-ON-COOLDOWN
+    CALL "World-GetCurrentTick" USING CURRENT-TICK
+
+    PERFORM VARYING COOLDOWN-INDEX FROM 1 BY 1 UNTIL COOLDOWN-INDEX > 16
+        IF PLAYER-COOLDOWN-ITEM-ID(LK-PLAYER-ID, COOLDOWN-INDEX) = LK-ITEM-ID
+            IF PLAYER-COOLDOWN-EXPIRY-TICK(LK-PLAYER-ID, COOLDOWN-INDEX) > CURRENT-TICK
+                MOVE 1 TO LK-ON-COOLDOWN
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Players-CheckCooldown.
+
+*> --- Players-RecordAction ---
+*> Stamps PLAYER-LAST-ACTION-TICK with the current tick, resetting the idle
+*> clock World-Tick checks against. Meant to be called from every inbound
+*> movement/action packet handler (position/rotation updates, digging,
+*> item use, chat, and so on) - none of that inbound packet-decode dispatch
+*> exists in this trimmed baseline yet, so nothing calls this today, but it
+*> gives that dispatch a single, obvious place to report player activity.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-RecordAction.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    COPY DD-WORLD.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID             BINARY-CHAR.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID.
+    MOVE WORLD-CURRENT-TICK TO PLAYER-LAST-ACTION-TICK(LK-PLAYER-ID)
+    GOBACK.
+
+END PROGRAM Players-RecordAction.
+
+*> --- Players-ChangeDimension ---
+*> Moves a player's authoritative record to a different dimension and
+*> position - a Nether portal, an End portal, or a plain /teleport across
+*> worlds all boil down to the same PLAYER-DIMENSION/PLAYER-POSITION
+*> update. The protocol's own Respawn packet (which would also need the
+*> dimension-type registry codec, difficulty and gamemode replayed to the
+*> client) isn't built here yet; this establishes the server-side record
+*> the packet layer will eventually reflect.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-ChangeDimension.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID             BINARY-CHAR.
+    01 LK-DIMENSION             PIC X(32).
+    01 LK-X                     BINARY-LONG.
+    01 LK-Y                     BINARY-LONG.
+    01 LK-Z                     BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-DIMENSION LK-X LK-Y LK-Z.
+    MOVE LK-DIMENSION TO PLAYER-DIMENSION(LK-PLAYER-ID)
+    MOVE LK-X TO PLAYER-X(LK-PLAYER-ID)
+    MOVE LK-Y TO PLAYER-Y(LK-PLAYER-ID)
+    MOVE LK-Z TO PLAYER-Z(LK-PLAYER-ID)
+    GOBACK.
+
+END PROGRAM Players-ChangeDimension.
+
+*> --- Players-SetCooldown ---
+*> Puts an item on cooldown for LK-DURATION-TICKS ticks. Reuses an existing
+*> tracking slot for the same item if one exists; otherwise claims a free
+*> slot, or (if all 16 are in use) the slot expiring soonest.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-SetCooldown.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+    01 COOLDOWN-INDEX            BINARY-CHAR UNSIGNED.
+    01 TARGET-INDEX               BINARY-CHAR UNSIGNED.
+    01 OLDEST-EXPIRY              BINARY-LONG-LONG UNSIGNED.
+    01 CURRENT-TICK               BINARY-LONG-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID               BINARY-CHAR.
+    01 LK-ITEM-ID                 BINARY-LONG.
+    01 LK-DURATION-TICKS          BINARY-LONG-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-ITEM-ID LK-DURATION-TICKS.
+    CALL "World-GetCurrentTick" USING CURRENT-TICK
+
+    *> look for an existing slot for this item, or the first free one
+    MOVE 0 TO TARGET-INDEX
+    PERFORM VARYING COOLDOWN-INDEX FROM 1 BY 1 UNTIL COOLDOWN-INDEX > 16
+            OR TARGET-INDEX NOT = 0
+        IF PLAYER-COOLDOWN-ITEM-ID(LK-PLAYER-ID, COOLDOWN-INDEX) = LK-ITEM-ID
+                OR PLAYER-COOLDOWN-ITEM-ID(LK-PLAYER-ID, COOLDOWN-INDEX) = 0
+            MOVE COOLDOWN-INDEX TO TARGET-INDEX
+        END-IF
+    END-PERFORM
+
+    *> table full of other items' cooldowns: evict the one expiring soonest
+    IF TARGET-INDEX = 0
+        MOVE 1 TO TARGET-INDEX
+        MOVE PLAYER-COOLDOWN-EXPIRY-TICK(LK-PLAYER-ID, 1) TO OLDEST-EXPIRY
+        PERFORM VARYING COOLDOWN-INDEX FROM 2 BY 1 UNTIL COOLDOWN-INDEX > 16
+            IF PLAYER-COOLDOWN-EXPIRY-TICK(LK-PLAYER-ID, COOLDOWN-INDEX) < OLDEST-EXPIRY
+                MOVE COOLDOWN-INDEX TO TARGET-INDEX
+                MOVE PLAYER-COOLDOWN-EXPIRY-TICK(LK-PLAYER-ID, COOLDOWN-INDEX) TO OLDEST-EXPIRY
+            END-IF
+        END-PERFORM
+    END-IF
+
+    MOVE LK-ITEM-ID TO PLAYER-COOLDOWN-ITEM-ID(LK-PLAYER-ID, TARGET-INDEX)
+    COMPUTE PLAYER-COOLDOWN-EXPIRY-TICK(LK-PLAYER-ID, TARGET-INDEX) =
+        CURRENT-TICK + LK-DURATION-TICKS
+
+    GOBACK.
+
+END PROGRAM Players-SetCooldown.
+
+*> --- Players-DamageItem ---
+*> Applies durability loss to the item in one inventory slot, breaking
+*> (clearing) it once its damage reaches the item's max durability.
+*> Items with no durability stat (max = 0, e.g. buckets and blocks) are
+*> unaffected. Skipped entirely in creative mode, which never wears out
+*> tools, per vanilla behaviour.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-DamageItem.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+    01 MAX-DURABILITY            BINARY-LONG UNSIGNED.
+    *> vanilla gamemode ids: 0 survival, 1 creative, 2 adventure, 3 spectator
+    01 C-GAMEMODE-CREATIVE       BINARY-CHAR UNSIGNED VALUE 1.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-CHAR.
+    01 LK-SLOT-INDEX             BINARY-CHAR UNSIGNED.
+    01 LK-AMOUNT                 BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-SLOT-INDEX LK-AMOUNT.
+    IF PLAYER-GAMEMODE(LK-PLAYER-ID) = C-GAMEMODE-CREATIVE
+        GOBACK
+    END-IF
+
+    IF PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, LK-SLOT-INDEX) = 0
+        GOBACK
+    END-IF
+
+    CALL "Items-Get-MaxDurability" USING
+        PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, LK-SLOT-INDEX) MAX-DURABILITY
+    IF MAX-DURABILITY = 0
+        GOBACK
+    END-IF
+
+    ADD LK-AMOUNT TO PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, LK-SLOT-INDEX)
+    IF PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, LK-SLOT-INDEX) >= MAX-DURABILITY
+        MOVE 0 TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, LK-SLOT-INDEX)
+        MOVE 0 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, LK-SLOT-INDEX)
+        MOVE 0 TO PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, LK-SLOT-INDEX)
+        MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-ID, LK-SLOT-INDEX)
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Players-DamageItem.
+
+*> --- Players-LogItemUse ---
+*> Appends one line per item use to save/item-use.log: tick, player name,
+*> item, and the world position it was used at. Lets an admin reconstruct
+*> who placed or removed what and when after a report of grief.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-LogItemUse.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-ITEM-USE-LOG
+        ASSIGN TO "save/item-use.log"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-ITEM-USE-LOG.
+    01 ITEM-USE-LOG-LINE         PIC X(120).
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+    01 CURRENT-TICK               BINARY-LONG-LONG UNSIGNED.
+    01 TICK-DISPLAY                PIC Z(19)9.
+    01 X-DISPLAY                   PIC -(9)9.
+    01 Y-DISPLAY                   PIC -(9)9.
+    01 Z-DISPLAY                   PIC -(9)9.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID               BINARY-CHAR.
+    01 LK-ITEM-NAME                PIC X(64).
+    01 LK-POSITION.
+        05 LK-X                   BINARY-LONG.
+        05 LK-Y                   BINARY-LONG.
+        05 LK-Z                   BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-ITEM-NAME LK-POSITION.
+    *> Create the save directory. Ignore errors, as they are likely to be
+    *> caused by the directory already existing.
+    CALL "CBL_CREATE_DIR" USING "save"
+
+    CALL "World-GetCurrentTick" USING CURRENT-TICK
+    MOVE CURRENT-TICK TO TICK-DISPLAY
+    MOVE LK-X TO X-DISPLAY
+    MOVE LK-Y TO Y-DISPLAY
+    MOVE LK-Z TO Z-DISPLAY
+
+    MOVE SPACES TO ITEM-USE-LOG-LINE
+    STRING FUNCTION TRIM(TICK-DISPLAY) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        PLAYER-NAME(LK-PLAYER-ID)(1:PLAYER-NAME-LENGTH(LK-PLAYER-ID)) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        FUNCTION TRIM(LK-ITEM-NAME) DELIMITED BY SIZE
+        " (" DELIMITED BY SIZE
+        FUNCTION TRIM(X-DISPLAY) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(Y-DISPLAY) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(Z-DISPLAY) DELIMITED BY SIZE
+        ")" DELIMITED BY SIZE
+        INTO ITEM-USE-LOG-LINE
+
+    OPEN EXTEND FD-ITEM-USE-LOG
+    WRITE ITEM-USE-LOG-LINE
+    CLOSE FD-ITEM-USE-LOG
+
+    GOBACK.
+
+END PROGRAM Players-LogItemUse.
+
+*> --- Players-AckBlockChange ---
+*> Called once a player-initiated block change (dig or place) has been
+*> applied, with the sequence ID the client attached to that action.
+*> Records the ID against the player's pending-sequence table and sends
+*> the client its Acknowledge Block Change, telling it everything up to
+*> that ID is now confirmed and any local prediction beyond it should be
+*> re-checked. A sequence ID already marked used for this player is
+*> refused instead of acknowledged again, since a client replaying one
+*> is either buggy or trying to desync server-side validation.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-AckBlockChange.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+    01 SEQUENCE-INDEX            BINARY-CHAR UNSIGNED.
+    01 TARGET-INDEX              BINARY-CHAR UNSIGNED.
+    01 LOG-MESSAGE               PIC X(120).
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-CHAR.
+    01 LK-SEQUENCE-ID            BINARY-LONG.
+    01 LK-IS-REPLAY              BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-SEQUENCE-ID LK-IS-REPLAY.
+    MOVE 0 TO LK-IS-REPLAY
+
+    *> reject a sequence ID this player has already had acknowledged
+    PERFORM VARYING SEQUENCE-INDEX FROM 1 BY 1 UNTIL SEQUENCE-INDEX > 32
+        IF PLAYER-PENDING-SEQUENCE-USED(LK-PLAYER-ID, SEQUENCE-INDEX) = 1
+                AND PLAYER-PENDING-SEQUENCE-ID(LK-PLAYER-ID, SEQUENCE-INDEX) = LK-SEQUENCE-ID
+            MOVE 1 TO LK-IS-REPLAY
+        END-IF
+    END-PERFORM
+    IF LK-IS-REPLAY = 1
+        MOVE SPACES TO LOG-MESSAGE
+        STRING "rejected replayed block-change sequence ID from " DELIMITED BY SIZE
+            PLAYER-NAME(LK-PLAYER-ID)(1:PLAYER-NAME-LENGTH(LK-PLAYER-ID)) DELIMITED BY SIZE
+            INTO LOG-MESSAGE
+        CALL "Log-Write" USING "WARN" LOG-MESSAGE
+        GOBACK
+    END-IF
+
+    *> claim the first free tracking slot, or fall back to the oldest one
+    MOVE 0 TO TARGET-INDEX
+    PERFORM VARYING SEQUENCE-INDEX FROM 1 BY 1 UNTIL SEQUENCE-INDEX > 32
+            OR TARGET-INDEX NOT = 0
+        IF PLAYER-PENDING-SEQUENCE-USED(LK-PLAYER-ID, SEQUENCE-INDEX) = 0
+            MOVE SEQUENCE-INDEX TO TARGET-INDEX
+        END-IF
+    END-PERFORM
+    IF TARGET-INDEX = 0
+        MOVE 1 TO TARGET-INDEX
+    END-IF
+
+    MOVE LK-SEQUENCE-ID TO PLAYER-PENDING-SEQUENCE-ID(LK-PLAYER-ID, TARGET-INDEX)
+    MOVE 1 TO PLAYER-PENDING-SEQUENCE-USED(LK-PLAYER-ID, TARGET-INDEX)
+
+    CALL "SendPacket-AckBlockChange" USING PLAYER-CLIENT(LK-PLAYER-ID) LK-SEQUENCE-ID
+
+    GOBACK.
+
+END PROGRAM Players-AckBlockChange.
+
+*> --- Players-SetViewDistance ---
+*> Records the view distance (in chunks) a player requested in their
+*> Client Information packet, clamped to vanilla's 2-32 chunk range, so
+*> broadcasts like World-BroadcastBlockChange only reach players who can
+*> plausibly have the affected chunk loaded.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-SetViewDistance.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-CHAR.
+    01 LK-VIEW-DISTANCE          BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-VIEW-DISTANCE.
+    EVALUATE TRUE
+        WHEN LK-VIEW-DISTANCE < 2
+            MOVE 2 TO PLAYER-VIEW-DISTANCE(LK-PLAYER-ID)
+        WHEN LK-VIEW-DISTANCE > 32
+            MOVE 32 TO PLAYER-VIEW-DISTANCE(LK-PLAYER-ID)
+        WHEN OTHER
+            MOVE LK-VIEW-DISTANCE TO PLAYER-VIEW-DISTANCE(LK-PLAYER-ID)
+    END-EVALUATE
+
+    GOBACK.
+
+END PROGRAM Players-SetViewDistance.
+
 *> --- Players-Connect ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Players-Connect.
@@ -235,51 +1104,350 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     *> shared data
     COPY DD-PLAYERS.
+    COPY DD-CLIENTS.
+    COPY DD-WORLD.
     *> temporary data
     01 IO-FAILURE               BINARY-CHAR UNSIGNED.
     01 PLAYER-INVENTORY-INDEX   BINARY-CHAR.
+    01 IS-BANNED                BINARY-CHAR UNSIGNED.
+    01 IS-WHITELISTED           BINARY-CHAR UNSIGNED.
+    01 RATE-ALLOWED              BINARY-CHAR UNSIGNED.
+    01 C-MINECRAFT-OVERWORLD    PIC X(32) VALUE "minecraft:overworld".
 LINKAGE SECTION.
     01 LK-CLIENT-ID             BINARY-LONG UNSIGNED.
     01 LK-PLAYER-UUID           PIC X(16).
     01 LK-PLAYER-NAME           PIC X(16).
     01 LK-PLAYER-NAME-LENGTH    BINARY-LONG UNSIGNED.
-    *> resulting player id
+    *> resulting player id, or 0 on failure (see LK-DISCONNECT-REASON)
     01 LK-PLAYER-ID             BINARY-CHAR.
+    *> populated with a player-facing message when LK-PLAYER-ID is returned as 0
+    01 LK-DISCONNECT-REASON     PIC X(64).
+
+PROCEDURE DIVISION USING LK-CLIENT-ID LK-PLAYER-UUID LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH LK-PLAYER-ID LK-DISCONNECT-REASON.
+    MOVE SPACES TO LK-DISCONNECT-REASON
+
+    *> connection-rate backoff, keyed on the already-accepted socket's
+    *> remote address
+    CALL "Players-CheckConnectionRate" USING
+        CLIENT-REMOTE-ADDRESS(LK-CLIENT-ID) RATE-ALLOWED
+    IF RATE-ALLOWED = 0
+        MOVE 0 TO LK-PLAYER-ID
+        MOVE "Too many connections, try again later" TO LK-DISCONNECT-REASON
+        GOBACK
+    END-IF
+
+    *> ban / whitelist enforcement
+    CALL "Players-CheckBanned" USING LK-PLAYER-UUID IS-BANNED
+    IF IS-BANNED NOT = 0
+        MOVE 0 TO LK-PLAYER-ID
+        MOVE "You are banned from this server" TO LK-DISCONNECT-REASON
+        GOBACK
+    END-IF
+    CALL "Players-CheckWhitelisted" USING LK-PLAYER-UUID IS-WHITELISTED
+    IF IS-WHITELISTED = 0
+        MOVE 0 TO LK-PLAYER-ID
+        MOVE "You are not whitelisted on this server" TO LK-DISCONNECT-REASON
+        GOBACK
+    END-IF
 
-PROCEDURE DIVISION USING LK-CLIENT-ID LK-PLAYER-UUID LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH LK-PLAYER-ID.
     *> find a free player slot
-    PERFORM VARYING LK-PLAYER-ID FROM 1 BY 1 UNTIL LK-PLAYER-ID > MAX-PLAYERS
+    PERFORM VARYING LK-PLAYER-ID FROM 1 BY 1 UNTIL LK-PLAYER-ID > ACTIVE-MAX-PLAYERS
         IF PLAYER-CLIENT(LK-PLAYER-ID) = 0
             *> attempt to load player data
             CALL "Players-LoadPlayer" USING LK-PLAYER-ID LK-PLAYER-UUID IO-FAILURE
             IF IO-FAILURE NOT = 0
                 *> no player data, spawn a new player
-                MOVE 0 TO PLAYER-X(LK-PLAYER-ID)
-                MOVE 64 TO PLAYER-Y(LK-PLAYER-ID)
-                MOVE 0 TO PLAYER-Z(LK-PLAYER-ID)
+                MOVE C-MINECRAFT-OVERWORLD TO PLAYER-DIMENSION(LK-PLAYER-ID)
+                CALL "World-GetSpawnPosition" USING
+                    PLAYER-X(LK-PLAYER-ID) PLAYER-Y(LK-PLAYER-ID) PLAYER-Z(LK-PLAYER-ID)
                 MOVE 0 TO PLAYER-YAW(LK-PLAYER-ID)
                 MOVE 0 TO PLAYER-PITCH(LK-PLAYER-ID)
                 MOVE 0 TO PLAYER-HOTBAR(LK-PLAYER-ID)
+                MOVE WORLD-DEFAULT-GAMEMODE TO PLAYER-GAMEMODE(LK-PLAYER-ID)
                 PERFORM VARYING PLAYER-INVENTORY-INDEX FROM 1 BY 1 UNTIL PLAYER-INVENTORY-INDEX > 46
                     MOVE 0 TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
                     MOVE 0 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+                    MOVE 0 TO PLAYER-INVENTORY-SLOT-DAMAGE(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
                     MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
                 END-PERFORM
+                PERFORM VARYING PLAYER-INVENTORY-INDEX FROM 1 BY 1 UNTIL PLAYER-INVENTORY-INDEX > 27
+                    MOVE 0 TO PLAYER-ENDERCHEST-SLOT-ID(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+                    MOVE 0 TO PLAYER-ENDERCHEST-SLOT-COUNT(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+                    MOVE 0 TO PLAYER-ENDERCHEST-SLOT-NBT-LENGTH(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+                END-PERFORM
+                MOVE 0 TO PLAYER-STAT-BLOCKS-BROKEN(LK-PLAYER-ID)
+                MOVE 0 TO PLAYER-STAT-DISTANCE-WALKED(LK-PLAYER-ID)
+                MOVE 0 TO PLAYER-STAT-DEATH-COUNT(LK-PLAYER-ID)
+                MOVE 0 TO PLAYER-STAT-PLAYTIME-TICKS(LK-PLAYER-ID)
             END-IF
+            *> permission level comes from save/ops.dat, not the player
+            *> save file, so an operator grant/revoke takes effect on the
+            *> player's next join without touching their saved data
+            CALL "Players-CheckPermission" USING LK-PLAYER-UUID
+                PLAYER-PERMISSION-LEVEL(LK-PLAYER-ID)
+
             *> connect the player
             MOVE LK-CLIENT-ID TO PLAYER-CLIENT(LK-PLAYER-ID)
             MOVE LK-PLAYER-UUID TO PLAYER-UUID(LK-PLAYER-ID)
             MOVE LK-PLAYER-NAME(1:LK-PLAYER-NAME-LENGTH) TO PLAYER-NAME(LK-PLAYER-ID)
             MOVE LK-PLAYER-NAME-LENGTH TO PLAYER-NAME-LENGTH(LK-PLAYER-ID)
+            *> a fresh connection is never immediately idle
+            MOVE WORLD-CURRENT-TICK TO PLAYER-CONNECT-TICK(LK-PLAYER-ID)
+            MOVE WORLD-CURRENT-TICK TO PLAYER-LAST-ACTION-TICK(LK-PLAYER-ID)
+            *> pending block-change sequence IDs belong to this connection,
+            *> not the saved player, so a fresh set starts every session
+            PERFORM VARYING PLAYER-INVENTORY-INDEX FROM 1 BY 1 UNTIL PLAYER-INVENTORY-INDEX > 32
+                MOVE 0 TO PLAYER-PENDING-SEQUENCE-ID(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+                MOVE 0 TO PLAYER-PENDING-SEQUENCE-USED(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+            END-PERFORM
+            *> item cooldowns belong to this connection too - a slot reused
+            *> from a previous occupant must not leave the new player stuck
+            *> with someone else's still-unexpired ender pearl/shield cooldown
+            PERFORM VARYING PLAYER-INVENTORY-INDEX FROM 1 BY 1 UNTIL PLAYER-INVENTORY-INDEX > 16
+                MOVE 0 TO PLAYER-COOLDOWN-ITEM-ID(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+                MOVE 0 TO PLAYER-COOLDOWN-EXPIRY-TICK(LK-PLAYER-ID, PLAYER-INVENTORY-INDEX)
+            END-PERFORM
+            CALL "Players-LogSession" USING LK-PLAYER-UUID LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH "CONNECT"
+            CALL "Players-CacheName" USING LK-PLAYER-UUID LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH
+            CALL "Players-BroadcastEquipment" USING LK-PLAYER-ID
+            CALL "SendPacket-WorldBorder" USING LK-CLIENT-ID WORLD-BORDER-RADIUS
+            CALL "Players-BroadcastStats" USING LK-PLAYER-ID
             GOBACK
         END-IF
     END-PERFORM
     *> no free player slots
     MOVE 0 TO LK-PLAYER-ID
+    MOVE "The server is full" TO LK-DISCONNECT-REASON
     GOBACK.
 
 END PROGRAM Players-Connect.
 
+*> --- Players-BroadcastEquipment ---
+*> Tells a just-connected player what every already-nearby player already
+*> has equipped (held item, armor, off hand), so their client doesn't show
+*> everyone else bare until the next time that gear changes. This trimmed
+*> baseline has no entity-ID registry for players, so each nearby player's
+*> own slot ID doubles as its entity ID, the same way PLAYER-CLIENT's index
+*> already stands in for it elsewhere.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-BroadcastEquipment.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+    *> proximity scan
+    COPY DD-NEARBY-PLAYERS.
+    01 NEARBY-INDEX              BINARY-LONG UNSIGNED.
+    01 NEARBY-PLAYER-ID          BINARY-CHAR UNSIGNED.
+    01 ENTITY-ID                 BINARY-LONG.
+    01 HELD-SLOT                 BINARY-CHAR UNSIGNED.
+    01 EQUIPMENT-SLOT-ENUM       BINARY-CHAR UNSIGNED.
+    01 INVENTORY-SLOT-INDEX      BINARY-CHAR UNSIGNED.
+    01 EQUIPMENT-PAYLOAD.
+        COPY DD-INVENTORY-SLOT REPLACING LEADING ==PREFIX== BY ==EQUIPMENT-PAYLOAD==.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID               BINARY-CHAR.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID.
+    CALL "World-GetNearbyPlayers" USING
+        LK-PLAYER-ID PLAYER-POSITION(LK-PLAYER-ID) LK-NEARBY-PLAYERS
+    IF LK-NEARBY-COUNT = 0
+        GOBACK
+    END-IF
+
+    PERFORM VARYING NEARBY-INDEX FROM 1 BY 1 UNTIL NEARBY-INDEX > LK-NEARBY-COUNT
+        MOVE LK-NEARBY-PLAYER-ID(NEARBY-INDEX) TO NEARBY-PLAYER-ID
+        COMPUTE ENTITY-ID = NEARBY-PLAYER-ID
+        CALL "Players-HeldItemSlot" USING NEARBY-PLAYER-ID HELD-SLOT
+
+        PERFORM VARYING EQUIPMENT-SLOT-ENUM FROM 0 BY 1 UNTIL EQUIPMENT-SLOT-ENUM > 5
+            EVALUATE EQUIPMENT-SLOT-ENUM
+                WHEN 0
+                    MOVE HELD-SLOT TO INVENTORY-SLOT-INDEX
+                WHEN 1
+                    MOVE 46 TO INVENTORY-SLOT-INDEX
+                WHEN 2
+                    MOVE 9 TO INVENTORY-SLOT-INDEX
+                WHEN 3
+                    MOVE 8 TO INVENTORY-SLOT-INDEX
+                WHEN 4
+                    MOVE 7 TO INVENTORY-SLOT-INDEX
+                WHEN 5
+                    MOVE 6 TO INVENTORY-SLOT-INDEX
+            END-EVALUATE
+
+            MOVE PLAYER-INVENTORY-SLOT-COUNT(NEARBY-PLAYER-ID, INVENTORY-SLOT-INDEX) TO EQUIPMENT-PAYLOAD-SLOT-COUNT
+            MOVE PLAYER-INVENTORY-SLOT-ID(NEARBY-PLAYER-ID, INVENTORY-SLOT-INDEX) TO EQUIPMENT-PAYLOAD-SLOT-ID
+            MOVE PLAYER-INVENTORY-SLOT-NBT-LENGTH(NEARBY-PLAYER-ID, INVENTORY-SLOT-INDEX) TO EQUIPMENT-PAYLOAD-SLOT-NBT-LENGTH
+            MOVE PLAYER-INVENTORY-SLOT-NBT-DATA(NEARBY-PLAYER-ID, INVENTORY-SLOT-INDEX) TO EQUIPMENT-PAYLOAD-SLOT-NBT-DATA
+
+            CALL "SendPacket-SetEquipment" USING
+                PLAYER-CLIENT(LK-PLAYER-ID) ENTITY-ID EQUIPMENT-SLOT-ENUM EQUIPMENT-PAYLOAD
+        END-PERFORM
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Players-BroadcastEquipment.
+
+*> --- Players-BroadcastStats ---
+*> Puts a player's FILE-PLAYER-STATS numbers on the sidebar scoreboard
+*> instead of leaving them visible only by opening the save file by hand.
+*> Every connected client gets both objectives (created idempotently -
+*> mode 0 is harmless to repeat since it just redefines the same display
+*> text) and the current score for every online player, keyed by player
+*> name the way vanilla's classic scoreboard identifies entries. There's
+*> no live event in this trimmed baseline that changes a stat after a
+*> player connects (no inbound block-break/death dispatch, same gap noted
+*> for 034/035/039/040), so this is called once per connection; whatever
+*> eventually increments PLAYER-STAT-BLOCKS-BROKEN/PLAYER-STAT-DEATH-COUNT
+*> should call it again afterward to keep the sidebar current.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-BroadcastStats.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    01 C-OBJECTIVE-BLOCKS-BROKEN PIC X(16) VALUE "blocksbroken".
+    01 C-OBJECTIVE-DEATHS        PIC X(16) VALUE "deaths".
+    01 VIEWER-INDEX               BINARY-CHAR.
+    01 SCORE-VALUE                 BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID                BINARY-CHAR.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID.
+    PERFORM VARYING VIEWER-INDEX FROM 1 BY 1 UNTIL VIEWER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(VIEWER-INDEX) > 0
+            CALL "SendPacket-UpdateObjectives" USING
+                PLAYER-CLIENT(VIEWER-INDEX) C-OBJECTIVE-BLOCKS-BROKEN 0
+                "Blocks Broken"
+            CALL "SendPacket-DisplayObjective" USING
+                PLAYER-CLIENT(VIEWER-INDEX) 1 C-OBJECTIVE-BLOCKS-BROKEN
+            CALL "SendPacket-UpdateObjectives" USING
+                PLAYER-CLIENT(VIEWER-INDEX) C-OBJECTIVE-DEATHS 0 "Deaths"
+            CALL "SendPacket-DisplayObjective" USING
+                PLAYER-CLIENT(VIEWER-INDEX) 1 C-OBJECTIVE-DEATHS
+
+            COMPUTE SCORE-VALUE = PLAYER-STAT-BLOCKS-BROKEN(LK-PLAYER-ID)
+            CALL "SendPacket-UpdateScore" USING
+                PLAYER-CLIENT(VIEWER-INDEX) PLAYER-NAME(LK-PLAYER-ID)
+                C-OBJECTIVE-BLOCKS-BROKEN SCORE-VALUE
+            COMPUTE SCORE-VALUE = PLAYER-STAT-DEATH-COUNT(LK-PLAYER-ID)
+            CALL "SendPacket-UpdateScore" USING
+                PLAYER-CLIENT(VIEWER-INDEX) PLAYER-NAME(LK-PLAYER-ID)
+                C-OBJECTIVE-DEATHS SCORE-VALUE
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Players-BroadcastStats.
+
+*> --- Players-CacheName ---
+*> Appends a UUID/name pair to save/usercache.dat so admin commands (ban,
+*> whitelist, kick, ...) can be given a player name and resolve it to a
+*> UUID even when that player isn't currently connected. Mirrors vanilla's
+*> usercache.json, kept here as a flat append log rather than a
+*> rewrite-in-place file, matching how banned-players.dat/whitelist.dat are
+*> read (Players-LookupUUIDByName takes the last matching line, so a
+*> player's most recent name always wins).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-CacheName.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-USERCACHE
+        ASSIGN TO "save/usercache.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-USERCACHE.
+    01 USERCACHE-LINE            PIC X(53).
+WORKING-STORAGE SECTION.
+    01 UUID-STR                  PIC X(36).
+LINKAGE SECTION.
+    01 LK-PLAYER-UUID            PIC X(16).
+    01 LK-PLAYER-NAME            PIC X(16).
+    01 LK-PLAYER-NAME-LENGTH     BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-UUID LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH.
+    *> Create the save directory. Ignore errors, as they are likely to be
+    *> caused by the directory already existing.
+    CALL "CBL_CREATE_DIR" USING "save"
+
+    CALL "UUID-ToString" USING LK-PLAYER-UUID UUID-STR
+
+    MOVE SPACES TO USERCACHE-LINE
+    STRING UUID-STR DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LK-PLAYER-NAME(1:LK-PLAYER-NAME-LENGTH) DELIMITED BY SIZE
+        INTO USERCACHE-LINE
+
+    OPEN EXTEND FD-USERCACHE
+    WRITE USERCACHE-LINE
+    CLOSE FD-USERCACHE
+
+    GOBACK.
+
+END PROGRAM Players-CacheName.
+
+*> --- Players-LookupUUIDByName ---
+*> Scans save/usercache.dat for the most recent UUID a player name was
+*> seen under. Name matching is case-sensitive, matching Minecraft's own
+*> case-sensitive player names.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Players-LookupUUIDByName.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-USERCACHE
+        ASSIGN TO "save/usercache.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-USERCACHE.
+    01 USERCACHE-LINE            PIC X(53).
+WORKING-STORAGE SECTION.
+    01 LINE-UUID-STR             PIC X(36).
+    01 LINE-NAME                 PIC X(16).
+LINKAGE SECTION.
+    01 LK-PLAYER-NAME            PIC X(16).
+    01 LK-PLAYER-NAME-LENGTH     BINARY-LONG UNSIGNED.
+    01 LK-PLAYER-UUID            PIC X(16).
+    01 LK-FOUND                  BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH LK-PLAYER-UUID LK-FOUND.
+    MOVE 0 TO LK-FOUND
+    MOVE SPACES TO LK-PLAYER-UUID
+
+    OPEN INPUT FD-USERCACHE
+    PERFORM UNTIL EXIT
+        READ FD-USERCACHE
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                MOVE USERCACHE-LINE(1:36) TO LINE-UUID-STR
+                MOVE SPACES TO LINE-NAME
+                MOVE USERCACHE-LINE(38:LK-PLAYER-NAME-LENGTH) TO
+                    LINE-NAME(1:LK-PLAYER-NAME-LENGTH)
+                IF LINE-NAME(1:LK-PLAYER-NAME-LENGTH) =
+                        LK-PLAYER-NAME(1:LK-PLAYER-NAME-LENGTH)
+                    CALL "UUID-FromString" USING LINE-UUID-STR LK-PLAYER-UUID
+                    MOVE 1 TO LK-FOUND
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FD-USERCACHE
+
+    GOBACK.
+
+END PROGRAM Players-LookupUUIDByName.
+
 *> --- Players-Disconnect ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Players-Disconnect.
@@ -294,6 +1462,9 @@ LINKAGE SECTION.
 PROCEDURE DIVISION USING LK-PLAYER-ID.
     *> save the player data
     CALL "Players-SavePlayer" USING LK-PLAYER-ID
+    *> record the session end before the slot's identity is lost
+    CALL "Players-LogSession" USING PLAYER-UUID(LK-PLAYER-ID) PLAYER-NAME(LK-PLAYER-ID)
+        PLAYER-NAME-LENGTH(LK-PLAYER-ID) "DISCONNECT"
     *> make the player slot available
     MOVE 0 TO PLAYER-CLIENT(LK-PLAYER-ID)
     GOBACK.
