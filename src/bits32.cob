@@ -0,0 +1,192 @@
+*> --- Bits32-And / Bits32-Or / Bits32-Xor / Bits32-Not / Bits32-RotateLeft ---
+*> Bitwise helpers over 32-bit unsigned words, implemented with plain
+*> arithmetic (COBOL has no intrinsic bitwise operators). Written for
+*> MD5-Digest (see md5.cob); kept as small standalone subprograms in case
+*> a later hashing/checksum need wants them directly.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Bits32-And.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-BITS32.
+    01 BIT-INDEX            BINARY-LONG UNSIGNED.
+    01 BIT-A                BINARY-LONG UNSIGNED.
+    01 BIT-B                BINARY-LONG UNSIGNED.
+    01 SOURCE-A              BINARY-LONG UNSIGNED.
+    01 SOURCE-B              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-A                 BINARY-LONG UNSIGNED.
+    01 LK-B                 BINARY-LONG UNSIGNED.
+    01 LK-RESULT             BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-A LK-B LK-RESULT.
+    *> read the operands into locals first - a caller passing the same
+    *> variable as both an operand and LK-RESULT (an accumulating running
+    *> XOR/OR/AND) would otherwise have that operand zeroed out by the
+    *> MOVE below before it's ever read
+    MOVE LK-A TO SOURCE-A
+    MOVE LK-B TO SOURCE-B
+    MOVE 0 TO LK-RESULT
+    PERFORM VARYING BIT-INDEX FROM 1 BY 1 UNTIL BIT-INDEX > 32
+        COMPUTE BIT-A = FUNCTION MOD(SOURCE-A / POWER-OF-TWO(BIT-INDEX), 2)
+        COMPUTE BIT-B = FUNCTION MOD(SOURCE-B / POWER-OF-TWO(BIT-INDEX), 2)
+        IF BIT-A = 1 AND BIT-B = 1
+            ADD POWER-OF-TWO(BIT-INDEX) TO LK-RESULT
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM Bits32-And.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Bits32-Or.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-BITS32.
+    01 BIT-INDEX            BINARY-LONG UNSIGNED.
+    01 BIT-A                BINARY-LONG UNSIGNED.
+    01 BIT-B                BINARY-LONG UNSIGNED.
+    01 SOURCE-A              BINARY-LONG UNSIGNED.
+    01 SOURCE-B              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-A                 BINARY-LONG UNSIGNED.
+    01 LK-B                 BINARY-LONG UNSIGNED.
+    01 LK-RESULT             BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-A LK-B LK-RESULT.
+    *> read the operands into locals first - a caller passing the same
+    *> variable as both an operand and LK-RESULT (an accumulating running
+    *> XOR/OR/AND) would otherwise have that operand zeroed out by the
+    *> MOVE below before it's ever read
+    MOVE LK-A TO SOURCE-A
+    MOVE LK-B TO SOURCE-B
+    MOVE 0 TO LK-RESULT
+    PERFORM VARYING BIT-INDEX FROM 1 BY 1 UNTIL BIT-INDEX > 32
+        COMPUTE BIT-A = FUNCTION MOD(SOURCE-A / POWER-OF-TWO(BIT-INDEX), 2)
+        COMPUTE BIT-B = FUNCTION MOD(SOURCE-B / POWER-OF-TWO(BIT-INDEX), 2)
+        IF BIT-A = 1 OR BIT-B = 1
+            ADD POWER-OF-TWO(BIT-INDEX) TO LK-RESULT
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM Bits32-Or.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Bits32-Xor.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-BITS32.
+    01 BIT-INDEX            BINARY-LONG UNSIGNED.
+    01 BIT-A                BINARY-LONG UNSIGNED.
+    01 BIT-B                BINARY-LONG UNSIGNED.
+    01 SOURCE-A              BINARY-LONG UNSIGNED.
+    01 SOURCE-B              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-A                 BINARY-LONG UNSIGNED.
+    01 LK-B                 BINARY-LONG UNSIGNED.
+    01 LK-RESULT             BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-A LK-B LK-RESULT.
+    *> read the operands into locals first - a caller passing the same
+    *> variable as both an operand and LK-RESULT (an accumulating running
+    *> XOR/OR/AND) would otherwise have that operand zeroed out by the
+    *> MOVE below before it's ever read
+    MOVE LK-A TO SOURCE-A
+    MOVE LK-B TO SOURCE-B
+    MOVE 0 TO LK-RESULT
+    PERFORM VARYING BIT-INDEX FROM 1 BY 1 UNTIL BIT-INDEX > 32
+        COMPUTE BIT-A = FUNCTION MOD(SOURCE-A / POWER-OF-TWO(BIT-INDEX), 2)
+        COMPUTE BIT-B = FUNCTION MOD(SOURCE-B / POWER-OF-TWO(BIT-INDEX), 2)
+        IF BIT-A NOT = BIT-B
+            ADD POWER-OF-TWO(BIT-INDEX) TO LK-RESULT
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM Bits32-Xor.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Bits32-Not.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-A                 BINARY-LONG UNSIGNED.
+    01 LK-RESULT             BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-A LK-RESULT.
+    COMPUTE LK-RESULT = 4294967295 - LK-A
+    GOBACK.
+
+END PROGRAM Bits32-Not.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Bits32-RotateLeft.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-BITS32.
+    01 SHIFTED-HIGH          BINARY-LONG UNSIGNED.
+    01 SHIFTED-LOW           BINARY-LONG UNSIGNED.
+    01 WIDE-TEMP             BINARY-LONG-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-VALUE              BINARY-LONG UNSIGNED.
+    01 LK-SHIFT               BINARY-LONG UNSIGNED.
+    01 LK-RESULT              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-VALUE LK-SHIFT LK-RESULT.
+    IF LK-SHIFT = 0
+        MOVE LK-VALUE TO LK-RESULT
+        GOBACK
+    END-IF
+    COMPUTE WIDE-TEMP = LK-VALUE * POWER-OF-TWO(LK-SHIFT + 1)
+    COMPUTE SHIFTED-HIGH = FUNCTION MOD(WIDE-TEMP, 4294967296)
+    COMPUTE SHIFTED-LOW = LK-VALUE / POWER-OF-TWO(32 - LK-SHIFT + 1)
+    COMPUTE LK-RESULT = SHIFTED-HIGH + SHIFTED-LOW
+    GOBACK.
+
+END PROGRAM Bits32-RotateLeft.
+
+*> --- Bits32-AddMod2 / Bits32-AddMod4 ---
+*> Addition modulo 2**32, the wraparound arithmetic MD5 (and friends) rely
+*> on; routed through a 64-bit accumulator so the intermediate sum can
+*> never overflow before the modulus is applied.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Bits32-AddMod2.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WIDE-TEMP             BINARY-LONG-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-A                  BINARY-LONG UNSIGNED.
+    01 LK-B                  BINARY-LONG UNSIGNED.
+    01 LK-RESULT              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-A LK-B LK-RESULT.
+    COMPUTE WIDE-TEMP = LK-A + LK-B
+    COMPUTE LK-RESULT = FUNCTION MOD(WIDE-TEMP, 4294967296)
+    GOBACK.
+
+END PROGRAM Bits32-AddMod2.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Bits32-AddMod4.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WIDE-TEMP             BINARY-LONG-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-A                  BINARY-LONG UNSIGNED.
+    01 LK-B                  BINARY-LONG UNSIGNED.
+    01 LK-C                  BINARY-LONG UNSIGNED.
+    01 LK-D                  BINARY-LONG UNSIGNED.
+    01 LK-RESULT              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-A LK-B LK-C LK-D LK-RESULT.
+    COMPUTE WIDE-TEMP = LK-A + LK-B + LK-C + LK-D
+    COMPUTE LK-RESULT = FUNCTION MOD(WIDE-TEMP, 4294967296)
+    GOBACK.
+
+END PROGRAM Bits32-AddMod4.
