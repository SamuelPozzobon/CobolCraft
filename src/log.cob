@@ -0,0 +1,47 @@
+*> --- Log-Write ---
+*> Append a timestamped, leveled line to save/server.log. Used in place of
+*> silently swallowing an ERRNO from a socket or file operation, so a
+*> failure at least leaves a trace instead of just being dropped.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-Write.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-SERVER-LOG
+        ASSIGN TO "save/server.log"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-SERVER-LOG.
+    01 SERVER-LOG-LINE          PIC X(200).
+WORKING-STORAGE SECTION.
+    01 TIMESTAMP-STR            PIC X(26).
+LINKAGE SECTION.
+    *> "INFO", "WARN", or "ERROR"
+    01 LK-LEVEL                 PIC X(5).
+    01 LK-MESSAGE                PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-LEVEL LK-MESSAGE.
+    *> Create the save directory. Ignore errors, as they are likely to be
+    *> caused by the directory already existing.
+    CALL "CBL_CREATE_DIR" USING "save"
+
+    MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-STR
+
+    MOVE SPACES TO SERVER-LOG-LINE
+    STRING TIMESTAMP-STR(1:20) DELIMITED BY SIZE
+        " [" DELIMITED BY SIZE
+        FUNCTION TRIM(LK-LEVEL) DELIMITED BY SIZE
+        "] " DELIMITED BY SIZE
+        LK-MESSAGE DELIMITED BY SIZE
+        INTO SERVER-LOG-LINE
+
+    OPEN EXTEND FD-SERVER-LOG
+    WRITE SERVER-LOG-LINE
+    CLOSE FD-SERVER-LOG
+
+    GOBACK.
+
+END PROGRAM Log-Write.
