@@ -0,0 +1,221 @@
+*> --- Structure-Init ---
+*> Clears the in-progress-paste flag. Called once at server startup, the
+*> same way Players-Init/World-Init/Commands-Init clear their own EXTERNAL
+*> state before anything else touches it.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Structure-Init.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-STRUCTURE-PASTE.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO STRUCTURE-PASTE-ACTIVE
+    MOVE 0 TO STRUCTURE-PASTE-NEXT-INDEX
+    MOVE 0 TO STRUCTURE-PASTE-BLOCK-COUNT
+    GOBACK.
+
+END PROGRAM Structure-Init.
+
+*> --- World-PasteStructure ---
+*> Reads a schematic file with Files-ReadAll and decodes it with the
+*> schema-agnostic NBT decoder, the same pair Region-ImportFile/
+*> Region-ImportChunk use for a whole Anvil region. The schematic itself is
+*> a small NBT compound this server understands on its own (there's no
+*> external schematic-authoring tool in this build, so this is also the
+*> closest thing to a format spec):
+*>   Width, Height, Length   - Short, the volume's size along each axis
+*>   Palette                 - Compound; each entry's name is a block ID
+*>                             ("minecraft:stone") and its Int value is that
+*>                             block's index into BlockData
+*>   BlockData               - Byte array, Width*Height*Length entries, one
+*>                             palette index per block, ordered X fastest,
+*>                             then Z, then Y (matching Structure-TickPaste's
+*>                             placement order) - written in that order, with
+*>                             Palette appearing before BlockData
+*> Resolved block-state IDs (not raw palette indices) are stored straight
+*> into STRUCTURE-PASTE-BLOCK-STATE so Structure-TickPaste never has to
+*> touch the palette itself. A schematic larger than
+*> MAX-STRUCTURE-PASTE-BLOCKS is placed truncated rather than rejected,
+*> the same "take what fits" tolerance Region-ImportFile applies to a
+*> chunk it can't fully decompress.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-PasteStructure.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-STRUCTURE-PASTE.
+    COPY DD-NBT-DECODER.
+    01 SCHEMATIC-BUFFER              PIC X(1048576).
+    01 SCHEMATIC-BYTES-READ          BINARY-LONG UNSIGNED.
+    01 NBT-TAG-TYPE                  BINARY-CHAR UNSIGNED.
+    01 NBT-NAME                      PIC X(64).
+    01 NBT-NAME-LEN                  BINARY-LONG UNSIGNED.
+    01 NBT-VALUE-LONG                BINARY-LONG-LONG.
+    01 NBT-VALUE-FLOAT                FLOAT-SHORT.
+    01 NBT-VALUE-DOUBLE               FLOAT-LONG.
+    01 NBT-VALUE-STR                  PIC X(64).
+    01 NBT-VALUE-STR-LEN              BINARY-LONG UNSIGNED.
+    01 NBT-ARRAY-LEN                  BINARY-LONG UNSIGNED.
+    01 NBT-LIST-ELEMENT-TYPE          BINARY-CHAR UNSIGNED.
+    01 CONTEXT-NAME OCCURS 20 TIMES PIC X(64).
+    01 PALETTE-STATE-ID OCCURS 256 TIMES BINARY-LONG.
+    01 PALETTE-INDEX                  BINARY-LONG UNSIGNED.
+    01 BLOCKDATA-INDEX                BINARY-LONG UNSIGNED.
+    01 NBT-FAILED                     BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-FILENAME                    PIC X ANY LENGTH.
+    01 LK-ORIGIN-X                    BINARY-LONG.
+    01 LK-ORIGIN-Y                    BINARY-LONG.
+    01 LK-ORIGIN-Z                    BINARY-LONG.
+    01 LK-STARTED                     BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-FILENAME LK-ORIGIN-X LK-ORIGIN-Y LK-ORIGIN-Z
+        LK-STARTED.
+    MOVE 0 TO LK-STARTED
+    IF STRUCTURE-PASTE-ACTIVE NOT = 0
+        *> a paste is already spreading across ticks; refuse a second one
+        *> rather than interleave two structures' blocks
+        GOBACK
+    END-IF
+
+    CALL "Files-ReadAll" USING LK-FILENAME SCHEMATIC-BUFFER SCHEMATIC-BYTES-READ
+    IF SCHEMATIC-BYTES-READ < 3
+        GOBACK
+    END-IF
+
+    MOVE 0 TO NBT-DECODER-OFFSET
+    MOVE 0 TO NBT-DECODER-LEVEL
+    MOVE 0 TO STRUCTURE-PASTE-WIDTH
+    MOVE 0 TO STRUCTURE-PASTE-HEIGHT
+    MOVE 0 TO STRUCTURE-PASTE-LENGTH
+    MOVE 0 TO BLOCKDATA-INDEX
+    CALL "NbtDecode-RootCompound" USING NBT-DECODER-STATE SCHEMATIC-BUFFER
+
+    PERFORM UNTIL NBT-DECODER-LEVEL = 0
+        CALL "NbtDecode-Next" USING NBT-DECODER-STATE SCHEMATIC-BUFFER
+            NBT-TAG-TYPE NBT-NAME NBT-NAME-LEN
+            NBT-VALUE-LONG NBT-VALUE-FLOAT NBT-VALUE-DOUBLE NBT-VALUE-STR NBT-VALUE-STR-LEN
+            NBT-ARRAY-LEN NBT-LIST-ELEMENT-TYPE NBT-FAILED
+
+        *> a malformed schematic (bad tag byte or nesting past the
+        *> decoder's stack depth) - stop rather than loop on a decoder
+        *> that can no longer make progress
+        IF NBT-FAILED NOT = 0
+            CALL "Log-Write" USING "WARN" "structure paste aborted: malformed schematic NBT"
+            GOBACK
+        END-IF
+
+        EVALUATE TRUE
+            WHEN NBT-DECODER-LEVEL = 1 AND NBT-TAG-TYPE = 2 AND NBT-NAME = "Width"
+                MOVE NBT-VALUE-LONG TO STRUCTURE-PASTE-WIDTH
+            WHEN NBT-DECODER-LEVEL = 1 AND NBT-TAG-TYPE = 2 AND NBT-NAME = "Height"
+                MOVE NBT-VALUE-LONG TO STRUCTURE-PASTE-HEIGHT
+            WHEN NBT-DECODER-LEVEL = 1 AND NBT-TAG-TYPE = 2 AND NBT-NAME = "Length"
+                MOVE NBT-VALUE-LONG TO STRUCTURE-PASTE-LENGTH
+
+            *> a Palette entry: its name is the block ID, its Int value is
+            *> the index BlockData's bytes point back at
+            WHEN NBT-DECODER-LEVEL = 2 AND NBT-TAG-TYPE = 3
+                    AND CONTEXT-NAME(2) = "Palette"
+                COMPUTE PALETTE-INDEX = NBT-VALUE-LONG + 1
+                IF PALETTE-INDEX <= 256
+                    CALL "Blocks-Get-DefaultStateId" USING NBT-NAME
+                        PALETTE-STATE-ID(PALETTE-INDEX)
+                END-IF
+
+            *> one BlockData byte: a palette index, resolved to the block
+            *> state ID it was already looked up as above
+            WHEN NBT-DECODER-LEVEL = 2 AND NBT-TAG-TYPE = 1
+                ADD 1 TO BLOCKDATA-INDEX
+                IF BLOCKDATA-INDEX <= MAX-STRUCTURE-PASTE-BLOCKS
+                    COMPUTE PALETTE-INDEX = NBT-VALUE-LONG + 1
+                    IF PALETTE-INDEX <= 256
+                        MOVE PALETTE-STATE-ID(PALETTE-INDEX) TO
+                            STRUCTURE-PASTE-BLOCK-STATE(BLOCKDATA-INDEX)
+                    END-IF
+                END-IF
+        END-EVALUATE
+
+        IF NBT-DECODER-LEVEL < 20 AND NBT-DECODER-LEVEL > 0 AND
+                (NBT-TAG-TYPE = 9 OR NBT-TAG-TYPE = 10)
+            MOVE NBT-NAME TO CONTEXT-NAME(NBT-DECODER-LEVEL)
+        END-IF
+    END-PERFORM
+
+    IF STRUCTURE-PASTE-WIDTH = 0 OR STRUCTURE-PASTE-HEIGHT = 0
+            OR STRUCTURE-PASTE-LENGTH = 0 OR BLOCKDATA-INDEX = 0
+        GOBACK
+    END-IF
+
+    MOVE LK-ORIGIN-X TO STRUCTURE-PASTE-ORIGIN-X
+    MOVE LK-ORIGIN-Y TO STRUCTURE-PASTE-ORIGIN-Y
+    MOVE LK-ORIGIN-Z TO STRUCTURE-PASTE-ORIGIN-Z
+    IF BLOCKDATA-INDEX > MAX-STRUCTURE-PASTE-BLOCKS
+        MOVE MAX-STRUCTURE-PASTE-BLOCKS TO STRUCTURE-PASTE-BLOCK-COUNT
+    ELSE
+        MOVE BLOCKDATA-INDEX TO STRUCTURE-PASTE-BLOCK-COUNT
+    END-IF
+    MOVE 0 TO STRUCTURE-PASTE-NEXT-INDEX
+    MOVE 1 TO STRUCTURE-PASTE-ACTIVE
+    MOVE 1 TO LK-STARTED
+    GOBACK.
+
+END PROGRAM World-PasteStructure.
+
+*> --- Structure-TickPaste ---
+*> Places up to STRUCTURE-PASTE-BLOCKS-PER-TICK blocks from the paste
+*> World-PasteStructure staged, then returns - called once per tick from
+*> World-Tick so a large structure spreads its cost across many ticks
+*> instead of placing everything in one. A no-op whenever no paste is
+*> active.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Structure-TickPaste.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-STRUCTURE-PASTE.
+    01 BLOCKS-THIS-TICK              BINARY-LONG UNSIGNED.
+    01 PLANE-SIZE                    BINARY-LONG UNSIGNED.
+    01 LOCAL-X                       BINARY-LONG UNSIGNED.
+    01 LOCAL-Y                       BINARY-LONG UNSIGNED.
+    01 LOCAL-Z                       BINARY-LONG UNSIGNED.
+    01 BLOCK-POSITION.
+        05 BLOCK-X                   BINARY-LONG.
+        05 BLOCK-Y                   BINARY-LONG.
+        05 BLOCK-Z                   BINARY-LONG.
+    01 BLOCK-STATE-ID                 BINARY-LONG.
+    01 NO-PLAYER-CLIENT               BINARY-LONG UNSIGNED VALUE 0.
+
+PROCEDURE DIVISION.
+    IF STRUCTURE-PASTE-ACTIVE = 0
+        GOBACK
+    END-IF
+
+    COMPUTE PLANE-SIZE = STRUCTURE-PASTE-WIDTH * STRUCTURE-PASTE-LENGTH
+
+    MOVE 0 TO BLOCKS-THIS-TICK
+    PERFORM UNTIL BLOCKS-THIS-TICK >= STRUCTURE-PASTE-BLOCKS-PER-TICK
+            OR STRUCTURE-PASTE-NEXT-INDEX >= STRUCTURE-PASTE-BLOCK-COUNT
+        COMPUTE LOCAL-X = FUNCTION MOD(STRUCTURE-PASTE-NEXT-INDEX, STRUCTURE-PASTE-WIDTH)
+        COMPUTE LOCAL-Z = FUNCTION MOD(
+            FUNCTION INTEGER-PART(STRUCTURE-PASTE-NEXT-INDEX / STRUCTURE-PASTE-WIDTH),
+            STRUCTURE-PASTE-LENGTH)
+        COMPUTE LOCAL-Y = FUNCTION INTEGER-PART(STRUCTURE-PASTE-NEXT-INDEX / PLANE-SIZE)
+        COMPUTE BLOCK-X = STRUCTURE-PASTE-ORIGIN-X + LOCAL-X
+        COMPUTE BLOCK-Y = STRUCTURE-PASTE-ORIGIN-Y + LOCAL-Y
+        COMPUTE BLOCK-Z = STRUCTURE-PASTE-ORIGIN-Z + LOCAL-Z
+
+        ADD 1 TO STRUCTURE-PASTE-NEXT-INDEX
+        MOVE STRUCTURE-PASTE-BLOCK-STATE(STRUCTURE-PASTE-NEXT-INDEX) TO BLOCK-STATE-ID
+        CALL "World-SetBlock" USING NO-PLAYER-CLIENT BLOCK-POSITION BLOCK-STATE-ID
+        ADD 1 TO BLOCKS-THIS-TICK
+    END-PERFORM
+
+    IF STRUCTURE-PASTE-NEXT-INDEX >= STRUCTURE-PASTE-BLOCK-COUNT
+        MOVE 0 TO STRUCTURE-PASTE-ACTIVE
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Structure-TickPaste.
