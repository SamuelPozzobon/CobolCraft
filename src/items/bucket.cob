@@ -0,0 +1,80 @@
+*> --- RegisterItem-Bucket ---
+*> An empty bucket picks up a water or lava source block it's used on,
+*> turning the source into air and swapping itself for the matching full
+*> bucket (see lava-bucket.cob / water-bucket.cob for the reverse action).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RegisterItem-Bucket.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 USE-PTR                  PROGRAM-POINTER.
+
+PROCEDURE DIVISION.
+    SET USE-PTR TO ENTRY "Callback-Use"
+    CALL "SetCallback-ItemUse" USING "minecraft:bucket" USE-PTR
+    GOBACK.
+
+    *> --- Callback-Use ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Use.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 BLOCK-POSITION.
+            02 BLOCK-X              BINARY-LONG.
+            02 BLOCK-Y              BINARY-LONG.
+            02 BLOCK-Z              BINARY-LONG.
+        01 TARGET-BLOCK-ID          BINARY-LONG.
+        01 WATER-SOURCE-ID          BINARY-LONG.
+        01 LAVA-SOURCE-ID           BINARY-LONG.
+        01 AIR-ID                   BINARY-LONG.
+        01 FILLED-ITEM-NAME         PIC X(64).
+        01 FILLED-ITEM-ID           BINARY-LONG.
+        01 HELD-SLOT                BINARY-CHAR UNSIGNED.
+        *> vanilla gamemode ids: 0 survival, 1 creative, 2 adventure, 3 spectator
+        01 C-GAMEMODE-CREATIVE      BINARY-CHAR UNSIGNED VALUE 1.
+        COPY DD-PLAYERS.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-ITEM-USE.
+
+    PROCEDURE DIVISION USING LK-PLAYER LK-ITEM-NAME LK-POSITION LK-FACE LK-CURSOR.
+        *> the block the player actually clicked on, not the adjacent face,
+        *> since filling reads liquid out of that block rather than placing
+        *> a new one next to it
+        MOVE LK-POSITION TO BLOCK-POSITION
+        CALL "World-GetBlock" USING BLOCK-POSITION TARGET-BLOCK-ID
+
+        CALL "Blocks-Get-DefaultStateId" USING "minecraft:water" WATER-SOURCE-ID
+        CALL "Blocks-Get-DefaultStateId" USING "minecraft:lava" LAVA-SOURCE-ID
+
+        *> only a still source block (its registry default state) can be
+        *> picked up; a flowing block at some other level is left alone
+        EVALUATE TARGET-BLOCK-ID
+            WHEN WATER-SOURCE-ID
+                MOVE "minecraft:water_bucket" TO FILLED-ITEM-NAME
+            WHEN LAVA-SOURCE-ID
+                MOVE "minecraft:lava_bucket" TO FILLED-ITEM-NAME
+            WHEN OTHER
+                GOBACK
+        END-EVALUATE
+
+        CALL "Blocks-Get-DefaultStateId" USING "minecraft:air" AIR-ID
+        CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) BLOCK-POSITION AIR-ID
+        CALL "World-BroadcastBlockChange" USING LK-PLAYER BLOCK-POSITION AIR-ID
+        CALL "Players-LogItemUse" USING LK-PLAYER LK-ITEM-NAME BLOCK-POSITION
+
+        *> swap the empty bucket for the full one, unless the player is in
+        *> creative mode (creative never depletes held items)
+        IF PLAYER-GAMEMODE(LK-PLAYER) NOT = C-GAMEMODE-CREATIVE
+            CALL "Players-HeldItemSlot" USING LK-PLAYER HELD-SLOT
+            CALL "Items-Get-Id" USING FILLED-ITEM-NAME FILLED-ITEM-ID
+            MOVE FILLED-ITEM-ID TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER, HELD-SLOT)
+            MOVE 1 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER, HELD-SLOT)
+            MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER, HELD-SLOT)
+        END-IF
+
+        GOBACK.
+
+    END PROGRAM Callback-Use.
+
+END PROGRAM RegisterItem-Bucket.
