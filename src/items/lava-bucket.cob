@@ -25,6 +25,10 @@ PROCEDURE DIVISION.
         COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CURRENT==.
         01 BLOCK-ID                 BINARY-LONG.
         01 CHECK-RESULT             BINARY-CHAR UNSIGNED.
+        01 HELD-SLOT                BINARY-CHAR UNSIGNED.
+        01 EMPTY-BUCKET-ID          BINARY-LONG.
+        *> vanilla gamemode ids: 0 survival, 1 creative, 2 adventure, 3 spectator
+        01 C-GAMEMODE-CREATIVE      BINARY-CHAR UNSIGNED VALUE 1.
         COPY DD-PLAYERS.
     LINKAGE SECTION.
         COPY DD-CALLBACK-ITEM-USE.
@@ -39,6 +43,18 @@ PROCEDURE DIVISION.
         *> Place the fluid
         CALL "Blocks-Get-DefaultStateId" USING "minecraft:lava" BLOCK-ID
         CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) BLOCK-POSITION BLOCK-ID
+        CALL "World-BroadcastBlockChange" USING LK-PLAYER BLOCK-POSITION BLOCK-ID
+        CALL "Players-LogItemUse" USING LK-PLAYER LK-ITEM-NAME BLOCK-POSITION
+
+        *> Consume the lava bucket and hand back an empty one, unless the
+        *> player is in creative mode (creative never depletes held items)
+        IF PLAYER-GAMEMODE(LK-PLAYER) NOT = C-GAMEMODE-CREATIVE
+            CALL "Players-HeldItemSlot" USING LK-PLAYER HELD-SLOT
+            CALL "Items-Get-Id" USING "minecraft:bucket" EMPTY-BUCKET-ID
+            MOVE EMPTY-BUCKET-ID TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER, HELD-SLOT)
+            MOVE 1 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER, HELD-SLOT)
+            MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER, HELD-SLOT)
+        END-IF
 
         GOBACK.
 
