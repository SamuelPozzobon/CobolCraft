@@ -0,0 +1,63 @@
+*> --- RegisterItem-WaterBucket ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RegisterItem-WaterBucket.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 USE-PTR                  PROGRAM-POINTER.
+
+PROCEDURE DIVISION.
+    SET USE-PTR TO ENTRY "Callback-Use"
+    CALL "SetCallback-ItemUse" USING "minecraft:water_bucket" USE-PTR
+    GOBACK.
+
+    *> --- Callback-Use ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Use.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 BLOCK-POSITION.
+            02 BLOCK-X              BINARY-LONG.
+            02 BLOCK-Y              BINARY-LONG.
+            02 BLOCK-Z              BINARY-LONG.
+        *> Block state description for the block currently in the world.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==CURRENT==.
+        01 BLOCK-ID                 BINARY-LONG.
+        01 CHECK-RESULT             BINARY-CHAR UNSIGNED.
+        01 HELD-SLOT                BINARY-CHAR UNSIGNED.
+        01 EMPTY-BUCKET-ID          BINARY-LONG.
+        *> vanilla gamemode ids: 0 survival, 1 creative, 2 adventure, 3 spectator
+        01 C-GAMEMODE-CREATIVE      BINARY-CHAR UNSIGNED VALUE 1.
+        COPY DD-PLAYERS.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-ITEM-USE.
+
+    PROCEDURE DIVISION USING LK-PLAYER LK-ITEM-NAME LK-POSITION LK-FACE LK-CURSOR.
+        MOVE LK-POSITION TO BLOCK-POSITION
+        CALL "ItemUtil-GetReplaceablePosition" USING BLOCK-POSITION LK-FACE CHECK-RESULT
+        IF CHECK-RESULT = 0
+            GOBACK
+        END-IF
+
+        *> Place the fluid
+        CALL "Blocks-Get-DefaultStateId" USING "minecraft:water" BLOCK-ID
+        CALL "World-SetBlock" USING PLAYER-CLIENT(LK-PLAYER) BLOCK-POSITION BLOCK-ID
+        CALL "World-BroadcastBlockChange" USING LK-PLAYER BLOCK-POSITION BLOCK-ID
+        CALL "Players-LogItemUse" USING LK-PLAYER LK-ITEM-NAME BLOCK-POSITION
+
+        *> Consume the water bucket and hand back an empty one, unless the
+        *> player is in creative mode (creative never depletes held items)
+        IF PLAYER-GAMEMODE(LK-PLAYER) NOT = C-GAMEMODE-CREATIVE
+            CALL "Players-HeldItemSlot" USING LK-PLAYER HELD-SLOT
+            CALL "Items-Get-Id" USING "minecraft:bucket" EMPTY-BUCKET-ID
+            MOVE EMPTY-BUCKET-ID TO PLAYER-INVENTORY-SLOT-ID(LK-PLAYER, HELD-SLOT)
+            MOVE 1 TO PLAYER-INVENTORY-SLOT-COUNT(LK-PLAYER, HELD-SLOT)
+            MOVE 0 TO PLAYER-INVENTORY-SLOT-NBT-LENGTH(LK-PLAYER, HELD-SLOT)
+        END-IF
+
+        GOBACK.
+
+    END PROGRAM Callback-Use.
+
+END PROGRAM RegisterItem-WaterBucket.
