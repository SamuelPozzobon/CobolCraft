@@ -0,0 +1,222 @@
+*> --- Auth-OnlineLookupUUID ---
+*> Looks up a player's real Mojang UUID via the session server's
+*> "hasJoined" endpoint, the check a vanilla server performs once the
+*> client has completed the encryption handshake (see Players-Connect,
+*> which calls this only when online-mode is enabled).
+*>
+*> GnuCOBOL's socket support here is plain TCP with no TLS, so this talks
+*> HTTP to a configurable auth-server-host/auth-server-port (server.properties)
+*> rather than directly to sessionserver.mojang.com over HTTPS. Point those
+*> settings at a local TLS-terminating proxy for the real Mojang service, or
+*> at a self-hosted session server, as auth proxies for legacy stacks
+*> commonly do.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Auth-OnlineLookupUUID.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 AUTH-HOST                PIC X(128).
+    01 AUTH-PORT                PIC X(5).
+    01 CONNECT-HNDL             PIC X(4).
+    01 ERRNO                    PIC 9(3).
+    01 REQUEST-LINE             PIC X(256).
+    01 REQUEST-LENGTH           BINARY-LONG UNSIGNED.
+    01 RESPONSE-BUFFER          PIC X(4096).
+    01 RESPONSE-LENGTH          BINARY-LONG UNSIGNED.
+    01 ID-MARKER-POS            BINARY-LONG UNSIGNED.
+    01 CHAR-INDEX               BINARY-LONG UNSIGNED.
+    01 UUID-HEX-NODASH          PIC X(32).
+    01 UUID-HEX-DASHED          PIC X(36).
+    01 DASH-INDEX               BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-PLAYER-NAME           PIC X(16).
+    01 LK-PLAYER-NAME-LENGTH    BINARY-LONG UNSIGNED.
+    01 LK-SERVER-ID             PIC X(41).
+    01 LK-PLAYER-UUID           PIC X(16).
+    01 LK-SUCCESS               BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-NAME LK-PLAYER-NAME-LENGTH LK-SERVER-ID
+        LK-PLAYER-UUID LK-SUCCESS.
+    MOVE 0 TO LK-SUCCESS
+    MOVE SPACES TO LK-PLAYER-UUID
+
+    MOVE SPACES TO AUTH-HOST
+    CALL "Config-GetString" USING "auth-server-host" "sessionserver.mojang.com" AUTH-HOST
+    CALL "Config-GetString" USING "auth-server-port" "80" AUTH-PORT
+
+    CALL "Socket-Connect" USING FUNCTION TRIM(AUTH-HOST) AUTH-PORT CONNECT-HNDL ERRNO
+    IF ERRNO NOT = 0
+        CALL "Log-Write" USING "ERROR" "online-mode UUID lookup failed: could not connect to auth server"
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO REQUEST-LINE
+    STRING "GET /session/minecraft/hasJoined?username=" DELIMITED BY SIZE
+        LK-PLAYER-NAME(1:LK-PLAYER-NAME-LENGTH) DELIMITED BY SIZE
+        "&serverId=" DELIMITED BY SIZE
+        FUNCTION TRIM(LK-SERVER-ID) DELIMITED BY SIZE
+        " HTTP/1.1" X"0D0A" DELIMITED BY SIZE
+        "Host: " DELIMITED BY SIZE
+        FUNCTION TRIM(AUTH-HOST) DELIMITED BY SIZE
+        X"0D0A" DELIMITED BY SIZE
+        "Connection: close" X"0D0A" X"0D0A" DELIMITED BY SIZE
+        INTO REQUEST-LINE
+    COMPUTE REQUEST-LENGTH = FUNCTION STORED-CHAR-LENGTH(REQUEST-LINE)
+
+    CALL "Socket-Write" USING CONNECT-HNDL ERRNO REQUEST-LENGTH REQUEST-LINE
+    IF ERRNO NOT = 0
+        CALL "Log-Write" USING "ERROR" "online-mode UUID lookup failed: request write error"
+        CALL "Socket-Close" USING CONNECT-HNDL ERRNO
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO RESPONSE-BUFFER
+    MOVE 4096 TO RESPONSE-LENGTH
+    CALL "Socket-Read" USING CONNECT-HNDL ERRNO RESPONSE-LENGTH RESPONSE-BUFFER
+    CALL "Socket-Close" USING CONNECT-HNDL ERRNO
+    IF ERRNO NOT = 0 OR RESPONSE-LENGTH = 0
+        CALL "Log-Write" USING "ERROR" "online-mode UUID lookup failed: no response from auth server"
+        GOBACK
+    END-IF
+
+    *> a 204 (no matching session) or any body without "id":" means the
+    *> client did not authenticate with Mojang
+    MOVE 0 TO ID-MARKER-POS
+    PERFORM VARYING CHAR-INDEX FROM 1 BY 1
+            UNTIL CHAR-INDEX > RESPONSE-LENGTH - 5 OR ID-MARKER-POS > 0
+        IF RESPONSE-BUFFER(CHAR-INDEX:5) = '"id":'
+            MOVE CHAR-INDEX TO ID-MARKER-POS
+        END-IF
+    END-PERFORM
+    IF ID-MARKER-POS = 0
+        CALL "Log-Write" USING "WARN" "online-mode UUID lookup: player failed Mojang session check"
+        GOBACK
+    END-IF
+
+    *> ID-MARKER-POS points at the opening quote of "id"; the value itself
+    *> is a 32-character undashed hex UUID starting two characters later
+    *> (past the colon and the value's own opening quote)
+    MOVE RESPONSE-BUFFER(ID-MARKER-POS + 6:32) TO UUID-HEX-NODASH
+
+    MOVE SPACES TO UUID-HEX-DASHED
+    MOVE 1 TO DASH-INDEX
+    PERFORM VARYING CHAR-INDEX FROM 1 BY 1 UNTIL CHAR-INDEX > 32
+        MOVE UUID-HEX-NODASH(CHAR-INDEX:1) TO UUID-HEX-DASHED(DASH-INDEX:1)
+        ADD 1 TO DASH-INDEX
+        IF CHAR-INDEX = 8 OR CHAR-INDEX = 12 OR CHAR-INDEX = 16 OR CHAR-INDEX = 20
+            MOVE "-" TO UUID-HEX-DASHED(DASH-INDEX:1)
+            ADD 1 TO DASH-INDEX
+        END-IF
+    END-PERFORM
+
+    CALL "UUID-FromString" USING UUID-HEX-DASHED LK-PLAYER-UUID
+    MOVE 1 TO LK-SUCCESS
+
+    GOBACK.
+
+END PROGRAM Auth-OnlineLookupUUID.
+
+*> --- Auth-BuildServerHash ---
+*> Computes the "server ID" hash used as the serverId query parameter for
+*> Auth-OnlineLookupUUID: SHA-1 over the (always-empty since 1.7) server ID
+*> seed, the 16-byte shared secret and the server's DER-encoded RSA public
+*> key, formatted the way Java's BigInteger(bytes).toString(16) formats it -
+*> two's-complement-negated with a leading "-" if the digest's top bit is
+*> set, and with no leading zero digits otherwise. The RSA keypair and the
+*> decryption of the client's Encryption Response that yields the shared
+*> secret are outside this trimmed build's scope (no bignum/crypto library
+*> is linked in); this subprogram only does the hashing/formatting step,
+*> given the shared secret and public key bytes however they were obtained.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Auth-BuildServerHash.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 HASH-INPUT               PIC X(1024).
+    01 HASH-INPUT-LENGTH        BINARY-LONG UNSIGNED.
+    01 DIGEST                   PIC X(20).
+    01 IS-NEGATIVE              BINARY-CHAR UNSIGNED.
+    01 CARRY                    BINARY-LONG UNSIGNED.
+    01 BYTE-INDEX               BINARY-LONG UNSIGNED.
+    01 DIGEST-BYTE OCCURS 20 TIMES BINARY-LONG UNSIGNED.
+    01 NIBBLE-MSB                BINARY-CHAR UNSIGNED.
+    01 NIBBLE-LSB                BINARY-CHAR UNSIGNED.
+    01 HEX-CHAR                  PIC X.
+    01 HEX-BUFFER                PIC X(40).
+    01 HEX-INDEX                 BINARY-LONG UNSIGNED.
+    01 FIRST-NONZERO             BINARY-LONG UNSIGNED.
+    01 HEX-LENGTH                BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-SHARED-SECRET          PIC X(16).
+    01 LK-PUBLIC-KEY             PIC X ANY LENGTH.
+    01 LK-PUBLIC-KEY-LENGTH      BINARY-LONG UNSIGNED.
+    01 LK-SERVER-HASH            PIC X(41).
+
+PROCEDURE DIVISION USING LK-SHARED-SECRET LK-PUBLIC-KEY LK-PUBLIC-KEY-LENGTH
+        LK-SERVER-HASH.
+    MOVE SPACES TO HASH-INPUT
+    MOVE LK-SHARED-SECRET TO HASH-INPUT(1:16)
+    MOVE LK-PUBLIC-KEY(1:LK-PUBLIC-KEY-LENGTH)
+        TO HASH-INPUT(17:LK-PUBLIC-KEY-LENGTH)
+    COMPUTE HASH-INPUT-LENGTH = 16 + LK-PUBLIC-KEY-LENGTH
+
+    CALL "SHA1-Digest" USING HASH-INPUT HASH-INPUT-LENGTH DIGEST
+
+    MOVE 0 TO IS-NEGATIVE
+    IF FUNCTION ORD(DIGEST(1:1)) - 1 >= 128
+        MOVE 1 TO IS-NEGATIVE
+    END-IF
+
+    PERFORM VARYING BYTE-INDEX FROM 1 BY 1 UNTIL BYTE-INDEX > 20
+        COMPUTE DIGEST-BYTE(BYTE-INDEX) = FUNCTION ORD(DIGEST(BYTE-INDEX:1)) - 1
+    END-PERFORM
+
+    IF IS-NEGATIVE = 1
+        *> two's-complement negate the 20-byte big-endian digest: invert
+        *> every byte, then add 1 propagating the carry from the least
+        *> significant byte back towards the most significant one
+        PERFORM VARYING BYTE-INDEX FROM 1 BY 1 UNTIL BYTE-INDEX > 20
+            COMPUTE DIGEST-BYTE(BYTE-INDEX) = 255 - DIGEST-BYTE(BYTE-INDEX)
+        END-PERFORM
+        MOVE 1 TO CARRY
+        PERFORM VARYING BYTE-INDEX FROM 20 BY -1 UNTIL BYTE-INDEX < 1
+            COMPUTE DIGEST-BYTE(BYTE-INDEX) = DIGEST-BYTE(BYTE-INDEX) + CARRY
+            IF DIGEST-BYTE(BYTE-INDEX) > 255
+                COMPUTE DIGEST-BYTE(BYTE-INDEX) = DIGEST-BYTE(BYTE-INDEX) - 256
+                MOVE 1 TO CARRY
+            ELSE
+                MOVE 0 TO CARRY
+            END-IF
+        END-PERFORM
+    END-IF
+
+    MOVE SPACES TO HEX-BUFFER
+    MOVE 1 TO HEX-INDEX
+    PERFORM VARYING BYTE-INDEX FROM 1 BY 1 UNTIL BYTE-INDEX > 20
+        DIVIDE DIGEST-BYTE(BYTE-INDEX) BY 16 GIVING NIBBLE-MSB REMAINDER NIBBLE-LSB
+        CALL "EncodeHexChar" USING NIBBLE-MSB HEX-CHAR
+        MOVE HEX-CHAR TO HEX-BUFFER(HEX-INDEX:1)
+        ADD 1 TO HEX-INDEX
+        CALL "EncodeHexChar" USING NIBBLE-LSB HEX-CHAR
+        MOVE HEX-CHAR TO HEX-BUFFER(HEX-INDEX:1)
+        ADD 1 TO HEX-INDEX
+    END-PERFORM
+
+    *> strip leading zero hex digits, keeping at least one
+    PERFORM VARYING FIRST-NONZERO FROM 1 BY 1
+            UNTIL FIRST-NONZERO = 40 OR HEX-BUFFER(FIRST-NONZERO:1) NOT = "0"
+    END-PERFORM
+    COMPUTE HEX-LENGTH = 40 - FIRST-NONZERO + 1
+
+    MOVE SPACES TO LK-SERVER-HASH
+    IF IS-NEGATIVE = 1
+        STRING "-" DELIMITED BY SIZE
+            HEX-BUFFER(FIRST-NONZERO:HEX-LENGTH) DELIMITED BY SIZE
+            INTO LK-SERVER-HASH
+    ELSE
+        MOVE HEX-BUFFER(FIRST-NONZERO:HEX-LENGTH) TO LK-SERVER-HASH
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Auth-BuildServerHash.
