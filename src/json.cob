@@ -0,0 +1,47 @@
+*> --- Json-EscapeString ---
+*> Escapes a raw string for safe embedding inside a JSON string literal:
+*> doubles up '"' and '\' with a preceding backslash, and drops raw
+*> control characters outright, since a chat message or op-set kick/ban
+*> reason is otherwise attacker-controlled text landing straight inside
+*> the `{"text":"..."}` component every packet that carries a message
+*> builds by hand. LK-RESULT is truncated (never overrun) if escaping
+*> would grow the text past its capacity.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Json-EscapeString.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 SOURCE-INDEX          BINARY-LONG UNSIGNED.
+    01 OUT-POS               BINARY-LONG UNSIGNED.
+    01 SOURCE-CHAR           PIC X.
+LINKAGE SECTION.
+    01 LK-SOURCE             PIC X ANY LENGTH.
+    01 LK-SOURCE-LEN         BINARY-LONG UNSIGNED.
+    01 LK-RESULT             PIC X ANY LENGTH.
+    01 LK-RESULT-LEN         BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-SOURCE LK-SOURCE-LEN LK-RESULT LK-RESULT-LEN.
+    MOVE SPACES TO LK-RESULT
+    MOVE 1 TO OUT-POS
+    PERFORM VARYING SOURCE-INDEX FROM 1 BY 1 UNTIL SOURCE-INDEX > LK-SOURCE-LEN
+        MOVE LK-SOURCE(SOURCE-INDEX:1) TO SOURCE-CHAR
+        IF SOURCE-CHAR = '"' OR SOURCE-CHAR = "\"
+            IF OUT-POS + 1 <= FUNCTION LENGTH(LK-RESULT)
+                MOVE "\" TO LK-RESULT(OUT-POS:1)
+                ADD 1 TO OUT-POS
+                MOVE SOURCE-CHAR TO LK-RESULT(OUT-POS:1)
+                ADD 1 TO OUT-POS
+            END-IF
+        ELSE
+            IF SOURCE-CHAR NOT < X"20"
+                IF OUT-POS <= FUNCTION LENGTH(LK-RESULT)
+                    MOVE SOURCE-CHAR TO LK-RESULT(OUT-POS:1)
+                    ADD 1 TO OUT-POS
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+    COMPUTE LK-RESULT-LEN = OUT-POS - 1
+    GOBACK.
+
+END PROGRAM Json-EscapeString.
