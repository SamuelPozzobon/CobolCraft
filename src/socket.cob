@@ -13,6 +13,27 @@ PROCEDURE DIVISION USING LK-PORT LK-LISTEN LK-ERRNO.
 
 END PROGRAM Socket-Listen.
 
+*> --- Socket-Connect ---
+*> Opens an outbound client connection to LK-HOST:LK-PORT (used for the
+*> online-mode session-server lookup; see Auth-OnlineLookupUUID). Note this
+*> is a plain TCP connect with no TLS layer, so LK-HOST must point at an
+*> endpoint that either speaks plain HTTP or is a local TLS-terminating
+*> proxy in front of the real HTTPS service.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Socket-Connect.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-HOST              PIC X ANY LENGTH.
+    01 LK-PORT              PIC X(5).
+    01 LK-HNDL              PIC X(4).
+    01 LK-ERRNO             PIC 9(3).
+
+PROCEDURE DIVISION USING LK-HOST LK-PORT LK-HNDL LK-ERRNO.
+    CALL "CBL_GC_SOCKET" USING "01" LK-HOST LK-PORT LK-HNDL GIVING LK-ERRNO.
+
+END PROGRAM Socket-Connect.
+
 *> --- Socket-Close ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Socket-Close.
