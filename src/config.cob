@@ -0,0 +1,118 @@
+*> --- Config-Load ---
+*> Loads server.properties (vanilla-style "key=value" lines, "#" comments,
+*> blank lines ignored) into the shared CONFIG-DATA table so the rest of
+*> the server can pick up the listening port, player cap, and similar
+*> settings without a recompile. Missing file leaves the table empty, so
+*> every Config-Get* call falls back to its caller-supplied default.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Config-Load.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-CONFIG
+        ASSIGN TO "server.properties"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-CONFIG.
+    01 CONFIG-LINE               PIC X(160).
+WORKING-STORAGE SECTION.
+    COPY DD-CONFIG.
+    01 SEPARATOR-POS             BINARY-LONG UNSIGNED.
+    01 LINE-LENGTH                BINARY-LONG UNSIGNED.
+    01 CHAR-INDEX                 BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO CONFIG-ENTRY-COUNT
+
+    OPEN INPUT FD-CONFIG
+    PERFORM UNTIL EXIT
+        READ FD-CONFIG
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                COMPUTE LINE-LENGTH = FUNCTION STORED-CHAR-LENGTH(CONFIG-LINE)
+                IF LINE-LENGTH > 0 AND CONFIG-LINE(1:1) NOT = "#"
+                    AND CONFIG-ENTRY-COUNT < MAX-CONFIG-ENTRIES
+                    MOVE 0 TO SEPARATOR-POS
+                    PERFORM VARYING CHAR-INDEX FROM 1 BY 1
+                            UNTIL CHAR-INDEX > LINE-LENGTH OR SEPARATOR-POS > 0
+                        IF CONFIG-LINE(CHAR-INDEX:1) = "="
+                            MOVE CHAR-INDEX TO SEPARATOR-POS
+                        END-IF
+                    END-PERFORM
+                    IF SEPARATOR-POS > 1
+                        ADD 1 TO CONFIG-ENTRY-COUNT
+                        MOVE SPACES TO CONFIG-KEY(CONFIG-ENTRY-COUNT)
+                        MOVE SPACES TO CONFIG-VALUE(CONFIG-ENTRY-COUNT)
+                        MOVE CONFIG-LINE(1:SEPARATOR-POS - 1) TO CONFIG-KEY(CONFIG-ENTRY-COUNT)
+                        IF SEPARATOR-POS < LINE-LENGTH
+                            MOVE CONFIG-LINE(SEPARATOR-POS + 1:LINE-LENGTH - SEPARATOR-POS)
+                                TO CONFIG-VALUE(CONFIG-ENTRY-COUNT)
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FD-CONFIG
+
+    GOBACK.
+
+END PROGRAM Config-Load.
+
+*> --- Config-GetString ---
+*> Looks up LK-KEY in the table populated by Config-Load, returning
+*> LK-DEFAULT when the key is absent (including when Config-Load was
+*> never called, or server.properties doesn't exist).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Config-GetString.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CONFIG.
+    01 ENTRY-INDEX                BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-KEY                     PIC X ANY LENGTH.
+    01 LK-DEFAULT                 PIC X ANY LENGTH.
+    01 LK-VALUE                   PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-KEY LK-DEFAULT LK-VALUE.
+    MOVE LK-DEFAULT TO LK-VALUE
+    PERFORM VARYING ENTRY-INDEX FROM 1 BY 1 UNTIL ENTRY-INDEX > CONFIG-ENTRY-COUNT
+        IF CONFIG-KEY(ENTRY-INDEX) = LK-KEY
+            MOVE CONFIG-VALUE(ENTRY-INDEX) TO LK-VALUE
+            MOVE CONFIG-ENTRY-COUNT TO ENTRY-INDEX
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM Config-GetString.
+
+*> --- Config-GetNumber ---
+*> Numeric convenience wrapper over Config-GetString. LK-DEFAULT and
+*> LK-VALUE are BINARY-LONG-LONG so this one wrapper covers both plain
+*> counters and the tick counts that can outgrow 32 bits; a caller whose
+*> own field is a narrower BINARY-LONG reads it through a same-sized
+*> temporary rather than passing the narrow field directly.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Config-GetNumber.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 VALUE-STR                  PIC X(128).
+    01 DEFAULT-STR                PIC X(128).
+LINKAGE SECTION.
+    01 LK-KEY                     PIC X ANY LENGTH.
+    01 LK-DEFAULT                 BINARY-LONG-LONG.
+    01 LK-VALUE                   BINARY-LONG-LONG.
+
+PROCEDURE DIVISION USING LK-KEY LK-DEFAULT LK-VALUE.
+    MOVE SPACES TO DEFAULT-STR
+    MOVE LK-DEFAULT TO DEFAULT-STR
+    CALL "Config-GetString" USING LK-KEY DEFAULT-STR VALUE-STR
+    COMPUTE LK-VALUE = FUNCTION NUMVAL(VALUE-STR)
+    GOBACK.
+
+END PROGRAM Config-GetNumber.
