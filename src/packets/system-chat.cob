@@ -0,0 +1,56 @@
+*> --- SendPacket-SystemChat ---
+*> Sends the play-state system chat packet: a JSON text component plus the
+*> "overlay" flag (always false here - this is normal chat, not an
+*> action-bar message). Chat-Send uses this to broadcast a relayed player
+*> message to every connected client, since this trimmed baseline has no
+*> signed player-chat infrastructure to build the "real" Player Chat packet
+*> on top of.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SystemChat.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:system_chat".
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(512).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+    *> JSON text component wrapping the message
+    01 MESSAGE-JSON       PIC X(320).
+    01 MESSAGE-JSON-LEN   BINARY-LONG UNSIGNED.
+    01 ESCAPED-MESSAGE    PIC X(256).
+    01 ESCAPED-MESSAGE-LEN BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT         BINARY-LONG UNSIGNED.
+    01 LK-MESSAGE        PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-MESSAGE.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+
+    *> LK-MESSAGE is attacker-controlled (a relayed player chat line, which
+    *> may itself embed a sender name) - escape it before it goes anywhere
+    *> near a hand-built JSON literal
+    CALL "Json-EscapeString" USING LK-MESSAGE
+        FUNCTION STORED-CHAR-LENGTH(LK-MESSAGE) ESCAPED-MESSAGE ESCAPED-MESSAGE-LEN
+
+    MOVE SPACES TO MESSAGE-JSON
+    STRING '{"text":"' DELIMITED BY SIZE
+        ESCAPED-MESSAGE(1:ESCAPED-MESSAGE-LEN) DELIMITED BY SIZE
+        '"}' DELIMITED BY SIZE
+        INTO MESSAGE-JSON
+    COMPUTE MESSAGE-JSON-LEN = FUNCTION STORED-CHAR-LENGTH(MESSAGE-JSON)
+
+    CALL "Encode-String" USING MESSAGE-JSON MESSAGE-JSON-LEN PAYLOAD PAYLOADPOS
+
+    *> overlay: false
+    MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SystemChat.
