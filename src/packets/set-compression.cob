@@ -0,0 +1,43 @@
+*> --- SendPacket-SetCompression ---
+*> Sends the login-state Set Compression packet, telling the client every
+*> packet from here on may be compressed once it grows past LK-CLIENT's
+*> threshold, and records that threshold on the client record so the rest
+*> of this server's packet-framing code knows to expect it. The threshold
+*> comes from server.properties' network-compression-threshold, matching
+*> vanilla's own property name and default; a negative threshold disables
+*> compression entirely, in which case this packet is never sent, just as
+*> vanilla skips it.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-SetCompression.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "login/clientbound/minecraft:login_compression".
+    COPY DD-CLIENTS.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(8).
+    01 PAYLOADPOS        BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN        BINARY-LONG UNSIGNED.
+    01 THRESHOLD         BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-CLIENT         BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT.
+    CALL "Config-GetNumber" USING "network-compression-threshold" 256 THRESHOLD
+    MOVE THRESHOLD TO CLIENT-COMPRESSION-THRESHOLD(LK-CLIENT)
+
+    IF THRESHOLD < 0
+        GOBACK
+    END-IF
+
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING THRESHOLD PAYLOAD PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-SetCompression.
