@@ -0,0 +1,47 @@
+*> --- SendPacket-WorldBorder ---
+*> Sends the play-state packet that tells a client where the world border
+*> is. The border here never moves once set (old diameter = new diameter,
+*> speed = 0), so this only needs sending once per client - World-Init
+*> reads the fixed radius, and Players-Connect sends it to each joining
+*> player.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-WorldBorder.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:initialize_world_border".
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(64).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+    01 DIAMETER         FLOAT-LONG.
+LINKAGE SECTION.
+    01 LK-CLIENT         BINARY-LONG UNSIGNED.
+    01 LK-BORDER-RADIUS   BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-BORDER-RADIUS.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+    COMPUTE DIAMETER = LK-BORDER-RADIUS * 2
+
+    *> border center X, Z (world origin - no configurable center yet)
+    CALL "Encode-Double" USING 0 PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING 0 PAYLOAD PAYLOADPOS
+
+    *> old diameter, new diameter, speed (millis, varlong) - stationary border
+    CALL "Encode-Double" USING DIAMETER PAYLOAD PAYLOADPOS
+    CALL "Encode-Double" USING DIAMETER PAYLOAD PAYLOADPOS
+    CALL "Encode-VarLong" USING 0 PAYLOAD PAYLOADPOS
+
+    *> portal teleport boundary, warning time (sec), warning blocks
+    CALL "Encode-VarInt" USING 29999984 PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING 15 PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING 5 PAYLOAD PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-WorldBorder.
