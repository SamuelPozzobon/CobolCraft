@@ -0,0 +1,61 @@
+*> --- SendPacket-EncryptionRequest ---
+*> Sends the login-state Encryption Request packet, starting the online-mode
+*> handshake: an empty server ID (vanilla has sent an empty string here
+*> since 1.7), the server's DER-encoded RSA public key, and a random 4-byte
+*> verify token the client is expected to echo back unmodified, encrypted
+*> under that public key, in its Encryption Response. The verify token is
+*> stashed on the client record so the (assumed-external, since this build
+*> has no bignum/RSA library) code that decrypts the Encryption Response can
+*> hand it back to Auth-BuildServerHash's caller for comparison before
+*> trusting the shared secret.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-EncryptionRequest.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "login/clientbound/minecraft:encryption_request".
+    COPY DD-CLIENTS.
+    *> buffer used to store the packet data
+    01 PAYLOAD           PIC X(1024).
+    01 PAYLOADPOS         BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN         BINARY-LONG UNSIGNED.
+    01 EMPTY-SERVER-ID    PIC X(1) VALUE SPACES.
+    01 TOKEN-BYTE-INDEX   BINARY-LONG UNSIGNED.
+    01 TOKEN-BYTE-VALUE   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT             BINARY-LONG UNSIGNED.
+    01 LK-PUBLIC-KEY-DER     PIC X ANY LENGTH.
+    01 LK-PUBLIC-KEY-DER-LEN BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-PUBLIC-KEY-DER LK-PUBLIC-KEY-DER-LEN.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+
+    *> server ID: always the empty string
+    CALL "Encode-String" USING EMPTY-SERVER-ID 0 PAYLOAD PAYLOADPOS
+
+    *> public key, length-prefixed
+    CALL "Encode-VarInt" USING LK-PUBLIC-KEY-DER-LEN PAYLOAD PAYLOADPOS
+    MOVE LK-PUBLIC-KEY-DER(1:LK-PUBLIC-KEY-DER-LEN)
+        TO PAYLOAD(PAYLOADPOS:LK-PUBLIC-KEY-DER-LEN)
+    ADD LK-PUBLIC-KEY-DER-LEN TO PAYLOADPOS
+
+    *> a fresh 4-byte verify token, remembered so the caller can check the
+    *> client echoed it back correctly once the shared secret is decrypted
+    PERFORM VARYING TOKEN-BYTE-INDEX FROM 1 BY 1 UNTIL TOKEN-BYTE-INDEX > 4
+        COMPUTE TOKEN-BYTE-VALUE = FUNCTION MOD(FUNCTION RANDOM * 1000000, 256)
+        MOVE FUNCTION CHAR(TOKEN-BYTE-VALUE + 1)
+            TO CLIENT-VERIFY-TOKEN(LK-CLIENT)(TOKEN-BYTE-INDEX:1)
+    END-PERFORM
+
+    CALL "Encode-VarInt" USING 4 PAYLOAD PAYLOADPOS
+    MOVE CLIENT-VERIFY-TOKEN(LK-CLIENT) TO PAYLOAD(PAYLOADPOS:4)
+    ADD 4 TO PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-EncryptionRequest.
