@@ -0,0 +1,36 @@
+*> --- SendPacket-Transfer ---
+*> Tells the client to reconnect to a different server (host/port), the
+*> modern replacement for the old "just disconnect and hope the client
+*> reconnects to a bungee-style redirect" approach - used to move a player
+*> off to another node when this server is one of several behind a proxy
+*> rather than the only place a session can live.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-Transfer.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:transfer".
+    01 PAYLOAD          PIC X(280).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+    01 LK-HOST          PIC X(255).
+    01 LK-PORT          BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-HOST LK-PORT.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+
+    CALL "Encode-String" USING LK-HOST
+        FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(LK-HOST))
+        PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-PORT PAYLOAD PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-Transfer.
