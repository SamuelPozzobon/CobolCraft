@@ -0,0 +1,35 @@
+*> --- SendPacket-DisplayObjective ---
+*> Assigns an objective to a display slot; position 1 is the sidebar,
+*> which is what Players-BroadcastStats uses to put the tracked stats
+*> where a player actually sees them rather than only in the save file.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-DisplayObjective.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:set_display_objective".
+    01 PAYLOAD          PIC X(32).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT           BINARY-LONG UNSIGNED.
+    *> 0 = list, 1 = sidebar, 2 = below name
+    01 LK-POSITION          BINARY-CHAR.
+    01 LK-OBJECTIVE-NAME    PIC X(16).
+
+PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-OBJECTIVE-NAME.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+
+    CALL "Encode-VarInt" USING LK-POSITION PAYLOAD PAYLOADPOS
+    CALL "Encode-String" USING LK-OBJECTIVE-NAME
+        FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(LK-OBJECTIVE-NAME))
+        PAYLOAD PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-DisplayObjective.
