@@ -0,0 +1,51 @@
+*> --- SendPacket-UpdateObjectives ---
+*> Sends the play-state packet that creates, updates, or removes a
+*> scoreboard objective. Mode 0 creates it, 1 removes it, 2 updates its
+*> display text; only modes 0 and 2 carry a display name and type (always
+*> type 0, a plain integer, since none of the stats tracked in
+*> FILE-PLAYER-STATS are the "hearts" display type).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-UpdateObjectives.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:set_objective".
+    01 PAYLOAD          PIC X(320).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+    01 DISPLAY-JSON      PIC X(160).
+    01 DISPLAY-JSON-LEN  BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT          BINARY-LONG UNSIGNED.
+    01 LK-OBJECTIVE-NAME   PIC X(16).
+    *> 0 = create, 1 = remove, 2 = update display text
+    01 LK-MODE             BINARY-CHAR.
+    01 LK-DISPLAY-NAME     PIC X(64).
+
+PROCEDURE DIVISION USING LK-CLIENT LK-OBJECTIVE-NAME LK-MODE LK-DISPLAY-NAME.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+
+    CALL "Encode-String" USING LK-OBJECTIVE-NAME
+        FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(LK-OBJECTIVE-NAME))
+        PAYLOAD PAYLOADPOS
+    CALL "Encode-Byte" USING LK-MODE PAYLOAD PAYLOADPOS
+
+    IF LK-MODE = 0 OR LK-MODE = 2
+        MOVE SPACES TO DISPLAY-JSON
+        STRING '{"text":"' DELIMITED BY SIZE
+            FUNCTION TRIM(LK-DISPLAY-NAME) DELIMITED BY SIZE
+            '"}' DELIMITED BY SIZE
+            INTO DISPLAY-JSON
+        COMPUTE DISPLAY-JSON-LEN = FUNCTION STORED-CHAR-LENGTH(DISPLAY-JSON)
+        CALL "Encode-String" USING DISPLAY-JSON DISPLAY-JSON-LEN PAYLOAD PAYLOADPOS
+        CALL "Encode-VarInt" USING 0 PAYLOAD PAYLOADPOS
+    END-IF
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-UpdateObjectives.
