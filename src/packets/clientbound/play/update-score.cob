@@ -0,0 +1,47 @@
+*> --- SendPacket-UpdateScore ---
+*> Sends the play-state packet that sets one entity's score on one
+*> objective. Entries are keyed by name string (the player's own name, for
+*> the stats this server tracks) exactly like vanilla's classic scoreboard.
+*> The optional display-name and number-format fields modern clients allow
+*> are always sent absent - nothing here needs them beyond a plain number.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-UpdateScore.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:update_score".
+    01 PAYLOAD          PIC X(256).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT           BINARY-LONG UNSIGNED.
+    01 LK-ENTITY-NAME       PIC X(16).
+    01 LK-OBJECTIVE-NAME    PIC X(16).
+    01 LK-VALUE             BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-ENTITY-NAME LK-OBJECTIVE-NAME LK-VALUE.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+
+    CALL "Encode-String" USING LK-ENTITY-NAME
+        FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(LK-ENTITY-NAME))
+        PAYLOAD PAYLOADPOS
+    CALL "Encode-String" USING LK-OBJECTIVE-NAME
+        FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(LK-OBJECTIVE-NAME))
+        PAYLOAD PAYLOADPOS
+    CALL "Encode-VarInt" USING LK-VALUE PAYLOAD PAYLOADPOS
+
+    *> no display name override
+    MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+    *> no number-format override
+    MOVE X"00" TO PAYLOAD(PAYLOADPOS:1)
+    ADD 1 TO PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-UpdateScore.
