@@ -0,0 +1,48 @@
+*> --- SendPacket-Disconnect ---
+*> Sends the play-state disconnect packet, used to drop an already-logged-in
+*> client with a player-visible reason (server shutting down, kicked, etc.),
+*> mirroring SendPacket-LoginDisconnect's login-state counterpart.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-Disconnect.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:disconnect".
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(512).
+    01 PAYLOADPOS       BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+    *> JSON text component wrapping the reason string
+    01 REASON-JSON       PIC X(256).
+    01 REASON-JSON-LEN   BINARY-LONG UNSIGNED.
+    01 ESCAPED-REASON    PIC X(200).
+    01 ESCAPED-REASON-LEN BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT         BINARY-LONG UNSIGNED.
+    01 LK-REASON         PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-REASON.
+    COPY PROC-PACKET-INIT.
+
+    MOVE 1 TO PAYLOADPOS
+
+    *> an op-set kick reason can carry an operator's own free text, which
+    *> may contain quotes - escape it before it goes into the JSON literal
+    CALL "Json-EscapeString" USING LK-REASON
+        FUNCTION STORED-CHAR-LENGTH(LK-REASON) ESCAPED-REASON ESCAPED-REASON-LEN
+
+    MOVE SPACES TO REASON-JSON
+    STRING '{"text":"' DELIMITED BY SIZE
+        ESCAPED-REASON(1:ESCAPED-REASON-LEN) DELIMITED BY SIZE
+        '"}' DELIMITED BY SIZE
+        INTO REASON-JSON
+    COMPUTE REASON-JSON-LEN = FUNCTION STORED-CHAR-LENGTH(REASON-JSON)
+
+    CALL "Encode-String" USING REASON-JSON REASON-JSON-LEN PAYLOAD PAYLOADPOS
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-Disconnect.
