@@ -1,51 +1,154 @@
+*> --- SendPacket-UpdateTags ---
+*> Builds the Update Tags packet from blobs/tags.dat, a plain-text list of
+*> registry/tag/member declarations, instead of replaying a byte-for-byte
+*> capture of a vanilla server's packet. Member names are resolved to their
+*> live numeric registry IDs at send time via Registries-Get-EntryId, so
+*> the packet always matches whatever this server's registries currently
+*> assign, rather than freezing whatever IDs happened to be current when
+*> the blob was captured.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SendPacket-UpdateTags.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-SELECT FD-PACKET-BLOB ASSIGN TO "blobs/update_tags_packets.txt"
-    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL FD-TAGS-FILE ASSIGN TO "blobs/tags.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
-    FD FD-PACKET-BLOB.
-        01 PACKET-BLOB-REC      PIC X(64).
+FD FD-TAGS-FILE.
+    01 TAGS-FILE-LINE           PIC X(600).
 WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "play/clientbound/minecraft:update_tags".
     COPY DD-CLIENTS.
-    01 HNDL                     PIC X(4).
-    01 ERRNO                    PIC 9(3).
-    01 HEX                      PIC X(64).
-    01 HEXLEN                   BINARY-LONG UNSIGNED.
-    01 BUFFER                   PIC X(32).
-    01 BUFFERLEN                BINARY-LONG UNSIGNED.
+    *> buffer used to store the packet data
+    01 PAYLOAD                  PIC X(8192).
+    01 PAYLOADPOS                BINARY-LONG UNSIGNED.
+    01 PAYLOADLEN                 BINARY-LONG UNSIGNED.
+    *> tag declarations read from blobs/tags.dat
+    01 MAX-TAG-LINES            BINARY-LONG UNSIGNED VALUE 64.
+    01 TAG-LINE-COUNT           BINARY-LONG UNSIGNED.
+    01 TAG-LINE-TABLE OCCURS 64 TIMES.
+        05 TAG-LINE-REGISTRY     PIC X(32).
+        05 TAG-LINE-NAME         PIC X(48).
+        05 TAG-LINE-ENTRIES      PIC X(512).
+    *> registries seen, in first-appearance order
+    01 REGISTRY-COUNT           BINARY-LONG UNSIGNED.
+    01 REGISTRY-TABLE OCCURS 8 TIMES.
+        05 REGISTRY-NAME         PIC X(32).
+    01 REGISTRY-TAG-COUNT       BINARY-LONG UNSIGNED.
+    *> the members of one tag, split out of its comma-separated list
+    01 ENTRY-COUNT               BINARY-LONG UNSIGNED.
+    01 ENTRY-NAME-TABLE OCCURS 32 TIMES PIC X(48).
+    01 ENTRY-ID                  BINARY-LONG.
+    01 ENTRIES-POINTER           BINARY-LONG UNSIGNED.
+    01 ENTRIES-LENGTH            BINARY-LONG UNSIGNED.
+    *> loop indices
+    01 REGISTRY-INDEX            BINARY-LONG UNSIGNED.
+    01 TAG-INDEX                 BINARY-LONG UNSIGNED.
+    01 ENTRY-INDEX               BINARY-LONG UNSIGNED.
+    01 FOUND-REGISTRY            BINARY-CHAR UNSIGNED.
+    01 END-OF-FILE                BINARY-CHAR UNSIGNED.
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
 
 PROCEDURE DIVISION USING LK-CLIENT.
-    *> Don't send packet if the client is already in an error state. It will be disconnected on the next tick.
+    *> Don't build/send if the client is already in an error state. It
+    *> will be disconnected on the next tick.
     IF CLIENT-ERRNO-SEND(LK-CLIENT) NOT = 0
-        EXIT PROGRAM
+        GOBACK
     END-IF
-    MOVE CLIENT-HNDL(LK-CLIENT) TO HNDL
 
-    OPEN INPUT FD-PACKET-BLOB
-    MOVE 64 TO HEXLEN
-    PERFORM UNTIL HEXLEN = 0
-        MOVE SPACES TO HEX(1:64)
-        READ FD-PACKET-BLOB INTO HEX
+    COPY PROC-PACKET-INIT.
+
+    *> read the tag declarations, one "registry|tag|entry,entry,..." per
+    *> line, up to MAX-TAG-LINES of them, tracking distinct registries in
+    *> the order they first appear
+    MOVE 0 TO TAG-LINE-COUNT
+    MOVE 0 TO REGISTRY-COUNT
+    MOVE 0 TO END-OF-FILE
+    OPEN INPUT FD-TAGS-FILE
+    PERFORM UNTIL END-OF-FILE = 1 OR TAG-LINE-COUNT >= MAX-TAG-LINES
+        READ FD-TAGS-FILE INTO TAGS-FILE-LINE
             AT END
-                MOVE 0 TO HEXLEN
+                MOVE 1 TO END-OF-FILE
             NOT AT END
-                CALL "DecodeHexString" USING HEX HEXLEN BUFFER BUFFERLEN
-                CALL "SocketWrite" USING HNDL BUFFERLEN BUFFER GIVING ERRNO
-                IF ERRNO NOT = 0
-                    MOVE 0 TO HEXLEN
-                    MOVE ERRNO TO CLIENT-ERRNO-SEND(LK-CLIENT)
+                ADD 1 TO TAG-LINE-COUNT
+                UNSTRING TAGS-FILE-LINE DELIMITED BY "|"
+                    INTO TAG-LINE-REGISTRY(TAG-LINE-COUNT)
+                         TAG-LINE-NAME(TAG-LINE-COUNT)
+                         TAG-LINE-ENTRIES(TAG-LINE-COUNT)
+
+                MOVE 0 TO FOUND-REGISTRY
+                PERFORM VARYING REGISTRY-INDEX FROM 1 BY 1 UNTIL REGISTRY-INDEX > REGISTRY-COUNT
+                    IF REGISTRY-NAME(REGISTRY-INDEX) = TAG-LINE-REGISTRY(TAG-LINE-COUNT)
+                        MOVE 1 TO FOUND-REGISTRY
+                    END-IF
+                END-PERFORM
+                IF FOUND-REGISTRY = 0
+                    IF REGISTRY-COUNT < 8
+                        ADD 1 TO REGISTRY-COUNT
+                        MOVE TAG-LINE-REGISTRY(TAG-LINE-COUNT) TO REGISTRY-NAME(REGISTRY-COUNT)
+                    END-IF
                 END-IF
         END-READ
     END-PERFORM
-    CLOSE FD-PACKET-BLOB
+    CLOSE FD-TAGS-FILE
+
+    *> encode the packet: registries, each with its tags, each with its
+    *> resolved member IDs
+    MOVE 1 TO PAYLOADPOS
+    CALL "Encode-VarInt" USING REGISTRY-COUNT PAYLOAD PAYLOADPOS
+
+    PERFORM VARYING REGISTRY-INDEX FROM 1 BY 1 UNTIL REGISTRY-INDEX > REGISTRY-COUNT
+        CALL "Encode-String" USING REGISTRY-NAME(REGISTRY-INDEX)
+            FUNCTION STORED-CHAR-LENGTH(REGISTRY-NAME(REGISTRY-INDEX)) PAYLOAD PAYLOADPOS
+
+        MOVE 0 TO REGISTRY-TAG-COUNT
+        PERFORM VARYING TAG-INDEX FROM 1 BY 1 UNTIL TAG-INDEX > TAG-LINE-COUNT
+            IF TAG-LINE-REGISTRY(TAG-INDEX) = REGISTRY-NAME(REGISTRY-INDEX)
+                ADD 1 TO REGISTRY-TAG-COUNT
+            END-IF
+        END-PERFORM
+        CALL "Encode-VarInt" USING REGISTRY-TAG-COUNT PAYLOAD PAYLOADPOS
+
+        PERFORM VARYING TAG-INDEX FROM 1 BY 1 UNTIL TAG-INDEX > TAG-LINE-COUNT
+            IF TAG-LINE-REGISTRY(TAG-INDEX) = REGISTRY-NAME(REGISTRY-INDEX)
+                CALL "Encode-String" USING TAG-LINE-NAME(TAG-INDEX)
+                    FUNCTION STORED-CHAR-LENGTH(TAG-LINE-NAME(TAG-INDEX)) PAYLOAD PAYLOADPOS
+
+                *> split the comma-separated member list - WITH POINTER
+                *> scans the source field itself rather than aliasing it as
+                *> both source and destination, so every member is picked
+                *> up regardless of how many commas the line has (the same
+                *> pattern Commands-Dispatch uses to split off a command
+                *> name and keep its remainder intact)
+                MOVE 0 TO ENTRY-COUNT
+                MOVE 1 TO ENTRIES-POINTER
+                COMPUTE ENTRIES-LENGTH =
+                    FUNCTION LENGTH(FUNCTION TRIM(TAG-LINE-ENTRIES(TAG-INDEX)))
+                PERFORM VARYING ENTRY-INDEX FROM 1 BY 1 UNTIL ENTRY-INDEX > 32
+                        OR ENTRIES-POINTER > ENTRIES-LENGTH
+                    ADD 1 TO ENTRY-COUNT
+                    UNSTRING TAG-LINE-ENTRIES(TAG-INDEX) DELIMITED BY ","
+                        INTO ENTRY-NAME-TABLE(ENTRY-COUNT)
+                        WITH POINTER ENTRIES-POINTER
+                END-PERFORM
+
+                CALL "Encode-VarInt" USING ENTRY-COUNT PAYLOAD PAYLOADPOS
+                PERFORM VARYING ENTRY-INDEX FROM 1 BY 1 UNTIL ENTRY-INDEX > ENTRY-COUNT
+                    CALL "Registries-Get-EntryId" USING
+                        REGISTRY-NAME(REGISTRY-INDEX) ENTRY-NAME-TABLE(ENTRY-INDEX) ENTRY-ID
+                    CALL "Encode-VarInt" USING ENTRY-ID PAYLOAD PAYLOADPOS
+                END-PERFORM
+            END-IF
+        END-PERFORM
+    END-PERFORM
+
+    *> send packet
+    COMPUTE PAYLOADLEN = PAYLOADPOS - 1
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
 
     GOBACK.
 
