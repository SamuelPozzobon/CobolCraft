@@ -0,0 +1,99 @@
+*> --- Broadcast-Init ---
+*> Loads save/broadcasts.txt (one message per line, up to
+*> MAX-BROADCAST-MESSAGES) into BROADCAST-MESSAGE and reads the rotation
+*> interval from server.properties. Missing or empty file just means the
+*> rotation has nothing to send, the same way a missing whitelist.dat
+*> means Players-CheckWhitelisted lets everyone through.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Broadcast-Init.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-BROADCAST-MESSAGES
+        ASSIGN TO "save/broadcasts.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-BROADCAST-MESSAGES.
+    01 BROADCAST-FILE-LINE       PIC X(256).
+WORKING-STORAGE SECTION.
+    COPY DD-BROADCAST.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO BROADCAST-MESSAGE-COUNT
+    MOVE 1 TO BROADCAST-NEXT-INDEX
+    MOVE 0 TO BROADCAST-COUNTER
+
+    CALL "Config-GetNumber" USING "broadcast-interval-ticks" 12000
+        BROADCAST-INTERVAL-TICKS
+    IF BROADCAST-INTERVAL-TICKS < 1
+        MOVE 12000 TO BROADCAST-INTERVAL-TICKS
+    END-IF
+
+    OPEN INPUT FD-BROADCAST-MESSAGES
+    PERFORM UNTIL EXIT
+        IF BROADCAST-MESSAGE-COUNT >= MAX-BROADCAST-MESSAGES
+            EXIT PERFORM
+        END-IF
+        READ FD-BROADCAST-MESSAGES
+            AT END
+                EXIT PERFORM
+            NOT AT END
+                IF BROADCAST-FILE-LINE NOT = SPACES
+                    ADD 1 TO BROADCAST-MESSAGE-COUNT
+                    MOVE BROADCAST-FILE-LINE
+                        TO BROADCAST-MESSAGE-TEXT(BROADCAST-MESSAGE-COUNT)
+                    COMPUTE BROADCAST-MESSAGE-LENGTH(BROADCAST-MESSAGE-COUNT) =
+                        FUNCTION STORED-CHAR-LENGTH(BROADCAST-FILE-LINE)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FD-BROADCAST-MESSAGES
+
+    GOBACK.
+
+END PROGRAM Broadcast-Init.
+
+*> --- Broadcast-Tick ---
+*> Called once per server tick from World-Tick. Every
+*> BROADCAST-INTERVAL-TICKS, sends the next message in the rotation to
+*> every connected player and advances to the following one, wrapping
+*> back to the first once the list is exhausted.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Broadcast-Tick.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-BROADCAST.
+    COPY DD-PLAYERS.
+    01 PLAYER-INDEX              BINARY-CHAR.
+
+PROCEDURE DIVISION.
+    IF BROADCAST-MESSAGE-COUNT = 0
+        GOBACK
+    END-IF
+
+    ADD 1 TO BROADCAST-COUNTER
+    IF BROADCAST-COUNTER < BROADCAST-INTERVAL-TICKS
+        GOBACK
+    END-IF
+    MOVE 0 TO BROADCAST-COUNTER
+
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            CALL "SendPacket-SystemChat" USING PLAYER-CLIENT(PLAYER-INDEX)
+                BROADCAST-MESSAGE-TEXT(BROADCAST-NEXT-INDEX)
+                    (1:BROADCAST-MESSAGE-LENGTH(BROADCAST-NEXT-INDEX))
+        END-IF
+    END-PERFORM
+
+    ADD 1 TO BROADCAST-NEXT-INDEX
+    IF BROADCAST-NEXT-INDEX > BROADCAST-MESSAGE-COUNT
+        MOVE 1 TO BROADCAST-NEXT-INDEX
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Broadcast-Tick.
