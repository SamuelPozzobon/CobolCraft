@@ -0,0 +1,276 @@
+*> --- Region-ImportFile ---
+*> Imports a vanilla Anvil region file (.mca) into this server's world, one
+*> chunk at a time: reads the 8 KiB header (chunk sector-offset/count table
+*> followed by a timestamp table this importer has no use for), then for
+*> each populated entry, decompresses that chunk's NBT payload and hands it
+*> to Region-ImportChunk.
+*>
+*> Only zlib-compressed or uncompressed chunks (compression schemes 2 and
+*> 3) can be read back, since nothing in this build links a gzip decoder;
+*> LK-CHUNKS-IMPORTED only counts chunks this importer could actually
+*> decompress, so a caller can tell an empty region apart from one full of
+*> chunks it had to skip.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Region-ImportFile.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 REGION-BUFFER                PIC X(67108864).
+    01 REGION-BYTES-READ            BINARY-LONG UNSIGNED.
+    01 ENTRY-INDEX                  BINARY-LONG UNSIGNED.
+    01 HEADER-OFFSET                BINARY-LONG UNSIGNED.
+    01 SECTOR-OFFSET                BINARY-LONG UNSIGNED.
+    01 SECTOR-COUNT                 BINARY-CHAR UNSIGNED.
+    01 CHUNK-BYTE-OFFSET            BINARY-LONG UNSIGNED.
+    01 CHUNK-LENGTH                 BINARY-LONG UNSIGNED.
+    01 COMPRESSION-SCHEME           BINARY-CHAR UNSIGNED.
+    01 CHUNK-NBT-BUFFER             PIC X(1048576).
+    01 CHUNK-NBT-LENGTH             BINARY-LONG UNSIGNED.
+    01 COMPRESSED-LENGTH            BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-FILENAME                  PIC X ANY LENGTH.
+    01 LK-CHUNKS-IMPORTED           BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-FILENAME LK-CHUNKS-IMPORTED.
+    MOVE 0 TO LK-CHUNKS-IMPORTED
+    CALL "Files-ReadAll" USING LK-FILENAME REGION-BUFFER REGION-BYTES-READ
+    IF REGION-BYTES-READ < 8192
+        GOBACK
+    END-IF
+
+    PERFORM VARYING ENTRY-INDEX FROM 0 BY 1 UNTIL ENTRY-INDEX > 1023
+        COMPUTE HEADER-OFFSET = ENTRY-INDEX * 4 + 1
+        COMPUTE SECTOR-OFFSET =
+            (FUNCTION ORD(REGION-BUFFER(HEADER-OFFSET:1)) - 1) * 65536 +
+            (FUNCTION ORD(REGION-BUFFER(HEADER-OFFSET + 1:1)) - 1) * 256 +
+            (FUNCTION ORD(REGION-BUFFER(HEADER-OFFSET + 2:1)) - 1)
+        COMPUTE SECTOR-COUNT = FUNCTION ORD(REGION-BUFFER(HEADER-OFFSET + 3:1)) - 1
+
+        IF SECTOR-OFFSET NOT = 0 AND SECTOR-COUNT NOT = 0
+            COMPUTE CHUNK-BYTE-OFFSET = SECTOR-OFFSET * 4096 + 1
+            COMPUTE CHUNK-LENGTH =
+                (FUNCTION ORD(REGION-BUFFER(CHUNK-BYTE-OFFSET:1)) - 1) * 16777216 +
+                (FUNCTION ORD(REGION-BUFFER(CHUNK-BYTE-OFFSET + 1:1)) - 1) * 65536 +
+                (FUNCTION ORD(REGION-BUFFER(CHUNK-BYTE-OFFSET + 2:1)) - 1) * 256 +
+                (FUNCTION ORD(REGION-BUFFER(CHUNK-BYTE-OFFSET + 3:1)) - 1)
+            COMPUTE COMPRESSION-SCHEME = FUNCTION ORD(REGION-BUFFER(CHUNK-BYTE-OFFSET + 4:1)) - 1
+
+            MOVE 0 TO CHUNK-NBT-LENGTH
+            COMPUTE COMPRESSED-LENGTH = CHUNK-LENGTH - 1
+            EVALUATE COMPRESSION-SCHEME
+                WHEN 2
+                    CALL "Zlib-Inflate" USING
+                        REGION-BUFFER(CHUNK-BYTE-OFFSET + 5:COMPRESSED-LENGTH)
+                        COMPRESSED-LENGTH CHUNK-NBT-BUFFER CHUNK-NBT-LENGTH
+                WHEN 3
+                    MOVE COMPRESSED-LENGTH TO CHUNK-NBT-LENGTH
+                    MOVE REGION-BUFFER(CHUNK-BYTE-OFFSET + 5:CHUNK-NBT-LENGTH) TO
+                        CHUNK-NBT-BUFFER(1:CHUNK-NBT-LENGTH)
+            END-EVALUATE
+
+            IF CHUNK-NBT-LENGTH > 0
+                CALL "Region-ImportChunk" USING CHUNK-NBT-BUFFER CHUNK-NBT-LENGTH
+                ADD 1 TO LK-CHUNKS-IMPORTED
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Region-ImportFile.
+
+*> --- Region-ImportChunk ---
+*> Walks one decompressed chunk's NBT compound with NbtDecode-Next, looking
+*> for "xPos"/"zPos" and the "sections" list. Only the modern (1.18+) chunk
+*> layout is understood, where those sit at the root of the compound rather
+*> than nested under a "Level" tag. Each section's paletted "block_states"
+*> is handed to Region-PlaceSection as soon as that compound closes.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Region-ImportChunk.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-NBT-DECODER.
+    01 NBT-TAG-TYPE                 BINARY-CHAR UNSIGNED.
+    01 NBT-NAME                     PIC X(64).
+    01 NBT-NAME-LEN                 BINARY-LONG UNSIGNED.
+    01 NBT-VALUE-LONG               BINARY-LONG-LONG.
+    01 NBT-VALUE-FLOAT              FLOAT-SHORT.
+    01 NBT-VALUE-DOUBLE             FLOAT-LONG.
+    01 NBT-VALUE-STR                PIC X(64).
+    01 NBT-VALUE-STR-LEN            BINARY-LONG UNSIGNED.
+    01 NBT-ARRAY-LEN                BINARY-LONG UNSIGNED.
+    01 NBT-LIST-ELEMENT-TYPE        BINARY-CHAR UNSIGNED.
+    01 CONTEXT-NAME OCCURS 20 TIMES PIC X(64).
+    01 CHUNK-X-POS                  BINARY-LONG.
+    01 CHUNK-Z-POS                  BINARY-LONG.
+    01 NBT-FAILED                   BINARY-CHAR UNSIGNED.
+    COPY DD-REGION-SECTION.
+LINKAGE SECTION.
+    01 LK-CHUNK-NBT-BUFFER          PIC X ANY LENGTH.
+    01 LK-CHUNK-NBT-LENGTH          BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CHUNK-NBT-BUFFER LK-CHUNK-NBT-LENGTH.
+    MOVE 0 TO NBT-DECODER-OFFSET
+    MOVE 0 TO NBT-DECODER-LEVEL
+    MOVE 0 TO REGION-SECTION-PALETTE-COUNT
+    MOVE 0 TO REGION-SECTION-LONG-COUNT
+    CALL "NbtDecode-RootCompound" USING NBT-DECODER-STATE LK-CHUNK-NBT-BUFFER
+
+    PERFORM UNTIL NBT-DECODER-LEVEL = 0
+        CALL "NbtDecode-Next" USING NBT-DECODER-STATE LK-CHUNK-NBT-BUFFER
+            NBT-TAG-TYPE NBT-NAME NBT-NAME-LEN
+            NBT-VALUE-LONG NBT-VALUE-FLOAT NBT-VALUE-DOUBLE NBT-VALUE-STR NBT-VALUE-STR-LEN
+            NBT-ARRAY-LEN NBT-LIST-ELEMENT-TYPE NBT-FAILED
+
+        *> a malformed/hostile chunk (bad tag byte or nesting past the
+        *> decoder's stack depth) - stop rather than loop on a decoder
+        *> that can no longer make progress
+        IF NBT-FAILED NOT = 0
+            CALL "Log-Write" USING "WARN" "region import aborted: malformed chunk NBT"
+            GOBACK
+        END-IF
+
+        EVALUATE TRUE
+            WHEN NBT-TAG-TYPE = 0
+                *> a compound just closed; if it was block_states, this
+                *> section's palette and packed data are ready to place
+                IF NBT-DECODER-LEVEL < 20 AND
+                        CONTEXT-NAME(NBT-DECODER-LEVEL + 1) = "block_states"
+                    IF REGION-SECTION-PALETTE-COUNT > 0
+                        MOVE CHUNK-X-POS TO REGION-SECTION-CHUNK-X
+                        MOVE CHUNK-Z-POS TO REGION-SECTION-CHUNK-Z
+                        CALL "Region-PlaceSection" USING REGION-SECTION
+                    END-IF
+                END-IF
+
+            WHEN NBT-DECODER-LEVEL = 1 AND NBT-NAME = "xPos"
+                MOVE NBT-VALUE-LONG TO CHUNK-X-POS
+            WHEN NBT-DECODER-LEVEL = 1 AND NBT-NAME = "zPos"
+                MOVE NBT-VALUE-LONG TO CHUNK-Z-POS
+
+            WHEN NBT-DECODER-LEVEL = 3 AND NBT-NAME = "Y"
+                    AND CONTEXT-NAME(2) = "sections"
+                MOVE NBT-VALUE-LONG TO REGION-SECTION-Y
+                MOVE 0 TO REGION-SECTION-PALETTE-COUNT
+                MOVE 0 TO REGION-SECTION-LONG-COUNT
+
+            WHEN NBT-DECODER-LEVEL = 6 AND NBT-NAME = "Name"
+                    AND CONTEXT-NAME(5) = "palette"
+                    AND REGION-SECTION-PALETTE-COUNT < 512
+                ADD 1 TO REGION-SECTION-PALETTE-COUNT
+                MOVE NBT-VALUE-STR TO
+                    REGION-SECTION-PALETTE-NAME(REGION-SECTION-PALETTE-COUNT)
+
+            WHEN NBT-DECODER-LEVEL = 5 AND NBT-TAG-TYPE = 4
+                    AND CONTEXT-NAME(5) = "data"
+                    AND REGION-SECTION-LONG-COUNT < 1024
+                ADD 1 TO REGION-SECTION-LONG-COUNT
+                IF NBT-VALUE-LONG < 0
+                    COMPUTE REGION-SECTION-LONG(REGION-SECTION-LONG-COUNT) =
+                        NBT-VALUE-LONG + 18446744073709551616
+                ELSE
+                    MOVE NBT-VALUE-LONG TO
+                        REGION-SECTION-LONG(REGION-SECTION-LONG-COUNT)
+                END-IF
+        END-EVALUATE
+
+        IF NBT-DECODER-LEVEL < 20 AND NBT-DECODER-LEVEL > 0 AND
+                (NBT-TAG-TYPE = 9 OR NBT-TAG-TYPE = 10 OR NBT-TAG-TYPE = 7
+                    OR NBT-TAG-TYPE = 11 OR NBT-TAG-TYPE = 12)
+            MOVE NBT-NAME TO CONTEXT-NAME(NBT-DECODER-LEVEL)
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Region-ImportChunk.
+
+*> --- Region-PlaceSection ---
+*> Unpacks one section's palette plus its bit-packed block_states.data (or,
+*> with a one-entry palette, no data array at all - every block in the
+*> section is that single state) into the 4096 blocks of a 16x16x16 volume
+*> and places each with World-SetBlock. Block indices within a section run
+*> Y-major, then Z, then X, matching how vanilla itself packs them.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Region-PlaceSection.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 BITS-PER-BLOCK               BINARY-LONG UNSIGNED.
+    01 ENTRIES-PER-LONG             BINARY-LONG UNSIGNED.
+    01 PALETTE-DIVISOR              BINARY-LONG-LONG UNSIGNED.
+    01 PALETTE-STATE-ID OCCURS 512 TIMES BINARY-LONG.
+    01 PALETTE-INDEX-LOOP           BINARY-LONG UNSIGNED.
+    01 BLOCK-INDEX                  BINARY-LONG UNSIGNED.
+    01 LONG-INDEX                   BINARY-LONG UNSIGNED.
+    01 BIT-OFFSET                   BINARY-LONG UNSIGNED.
+    01 BIT-DIVISOR                  BINARY-LONG-LONG UNSIGNED.
+    01 SHIFTED-VALUE                BINARY-LONG-LONG UNSIGNED.
+    01 PALETTE-INDEX                BINARY-LONG UNSIGNED.
+    01 LOCAL-X                      BINARY-LONG UNSIGNED.
+    01 LOCAL-Y                      BINARY-LONG UNSIGNED.
+    01 LOCAL-Z                      BINARY-LONG UNSIGNED.
+    01 BLOCK-POSITION.
+        02 BLOCK-X                  BINARY-LONG.
+        02 BLOCK-Y                  BINARY-LONG.
+        02 BLOCK-Z                  BINARY-LONG.
+    01 BLOCK-STATE-ID               BINARY-LONG.
+    01 NO-PLAYER-CLIENT             BINARY-LONG UNSIGNED VALUE 0.
+LINKAGE SECTION.
+    COPY DD-REGION-SECTION.
+
+PROCEDURE DIVISION USING REGION-SECTION.
+    PERFORM VARYING PALETTE-INDEX-LOOP FROM 1 BY 1
+            UNTIL PALETTE-INDEX-LOOP > REGION-SECTION-PALETTE-COUNT
+        CALL "Blocks-Get-DefaultStateId" USING
+            REGION-SECTION-PALETTE-NAME(PALETTE-INDEX-LOOP)
+            PALETTE-STATE-ID(PALETTE-INDEX-LOOP)
+    END-PERFORM
+
+    IF REGION-SECTION-LONG-COUNT = 0
+        *> a single-entry palette fills the whole section
+        PERFORM VARYING BLOCK-INDEX FROM 0 BY 1 UNTIL BLOCK-INDEX > 4095
+            COMPUTE LOCAL-X = FUNCTION MOD(BLOCK-INDEX, 16)
+            COMPUTE LOCAL-Z = FUNCTION MOD(FUNCTION INTEGER-PART(BLOCK-INDEX / 16), 16)
+            COMPUTE LOCAL-Y = FUNCTION INTEGER-PART(BLOCK-INDEX / 256)
+            COMPUTE BLOCK-X = REGION-SECTION-CHUNK-X * 16 + LOCAL-X
+            COMPUTE BLOCK-Y = REGION-SECTION-Y * 16 + LOCAL-Y
+            COMPUTE BLOCK-Z = REGION-SECTION-CHUNK-Z * 16 + LOCAL-Z
+            MOVE PALETTE-STATE-ID(1) TO BLOCK-STATE-ID
+            CALL "World-SetBlock" USING NO-PLAYER-CLIENT BLOCK-POSITION BLOCK-STATE-ID
+        END-PERFORM
+    ELSE
+        MOVE 4 TO BITS-PER-BLOCK
+        PERFORM UNTIL (2 ** BITS-PER-BLOCK) >= REGION-SECTION-PALETTE-COUNT
+            ADD 1 TO BITS-PER-BLOCK
+        END-PERFORM
+        COMPUTE ENTRIES-PER-LONG = 64 / BITS-PER-BLOCK
+        COMPUTE PALETTE-DIVISOR = 2 ** BITS-PER-BLOCK
+
+        PERFORM VARYING BLOCK-INDEX FROM 0 BY 1 UNTIL BLOCK-INDEX > 4095
+            COMPUTE LONG-INDEX = FUNCTION INTEGER-PART(BLOCK-INDEX / ENTRIES-PER-LONG)
+            IF LONG-INDEX < REGION-SECTION-LONG-COUNT
+                COMPUTE BIT-OFFSET =
+                    (BLOCK-INDEX - LONG-INDEX * ENTRIES-PER-LONG) * BITS-PER-BLOCK
+                COMPUTE BIT-DIVISOR = 2 ** BIT-OFFSET
+                COMPUTE SHIFTED-VALUE =
+                    FUNCTION INTEGER-PART(REGION-SECTION-LONG(LONG-INDEX + 1) / BIT-DIVISOR)
+                COMPUTE PALETTE-INDEX = FUNCTION MOD(SHIFTED-VALUE, PALETTE-DIVISOR)
+                IF PALETTE-INDEX < REGION-SECTION-PALETTE-COUNT
+                    COMPUTE LOCAL-X = FUNCTION MOD(BLOCK-INDEX, 16)
+                    COMPUTE LOCAL-Z = FUNCTION MOD(FUNCTION INTEGER-PART(BLOCK-INDEX / 16), 16)
+                    COMPUTE LOCAL-Y = FUNCTION INTEGER-PART(BLOCK-INDEX / 256)
+                    COMPUTE BLOCK-X = REGION-SECTION-CHUNK-X * 16 + LOCAL-X
+                    COMPUTE BLOCK-Y = REGION-SECTION-Y * 16 + LOCAL-Y
+                    COMPUTE BLOCK-Z = REGION-SECTION-CHUNK-Z * 16 + LOCAL-Z
+                    MOVE PALETTE-STATE-ID(PALETTE-INDEX + 1) TO BLOCK-STATE-ID
+                    CALL "World-SetBlock" USING NO-PLAYER-CLIENT BLOCK-POSITION BLOCK-STATE-ID
+                END-IF
+            END-IF
+        END-PERFORM
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Region-PlaceSection.
