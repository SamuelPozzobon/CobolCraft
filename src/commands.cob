@@ -0,0 +1,223 @@
+*> --- Commands-Init ---
+*> Clears the registered-command table. Called once at server startup,
+*> before any RegisterCommand-* bootstrap runs, the same way Players-Init/
+*> World-Init/Chat-Init clear their own EXTERNAL state.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Commands-Init.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-COMMANDS.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO COMMANDS-REGISTERED-COUNT
+    GOBACK.
+
+END PROGRAM Commands-Init.
+
+*> --- Commands-Register ---
+*> Binds a command name to a minimum permission level and a callback
+*> pointer, in the same SetCallback-* style items.lava-bucket.cob uses for
+*> SetCallback-ItemUse. Re-registering an existing name overwrites its
+*> entry in place, so a RELOADITEM-style re-run can re-bind a command the
+*> same way it re-binds an item's use callback.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Commands-Register.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-COMMANDS.
+    01 ENTRY-INDEX               BINARY-LONG UNSIGNED.
+    01 TARGET-INDEX              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-NAME                   PIC X(32).
+    01 LK-MIN-PERMISSION         BINARY-CHAR UNSIGNED.
+    01 LK-PTR                    PROGRAM-POINTER.
+
+PROCEDURE DIVISION USING LK-NAME LK-MIN-PERMISSION LK-PTR.
+    MOVE 0 TO TARGET-INDEX
+    PERFORM VARYING ENTRY-INDEX FROM 1 BY 1
+            UNTIL ENTRY-INDEX > COMMANDS-REGISTERED-COUNT
+        IF COMMANDS-ENTRY-NAME(ENTRY-INDEX) = LK-NAME
+            MOVE ENTRY-INDEX TO TARGET-INDEX
+        END-IF
+    END-PERFORM
+
+    IF TARGET-INDEX = 0 AND COMMANDS-REGISTERED-COUNT < MAX-REGISTERED-COMMANDS
+        ADD 1 TO COMMANDS-REGISTERED-COUNT
+        MOVE COMMANDS-REGISTERED-COUNT TO TARGET-INDEX
+    END-IF
+
+    IF TARGET-INDEX > 0
+        MOVE LK-NAME TO COMMANDS-ENTRY-NAME(TARGET-INDEX)
+        MOVE LK-MIN-PERMISSION TO COMMANDS-ENTRY-MIN-PERMISSION(TARGET-INDEX)
+        MOVE LK-PTR TO COMMANDS-ENTRY-PTR(TARGET-INDEX)
+    END-IF
+    GOBACK.
+
+END PROGRAM Commands-Register.
+
+*> --- Commands-Dispatch ---
+*> Entry point for operator/player-issued commands, called today from
+*> Rcon-HandleClient with permission level 4 (RCON is a trusted admin
+*> channel). Strips a leading "/" if present so the same routine serves
+*> both RCON's bare "reloaditem <name>" style and a future chat-issued
+*> "/reloaditem <name>", parses the command name and its remaining
+*> arguments, looks the name up in the table Commands-Register maintains,
+*> and enforces LK-PERMISSION-LEVEL against the command's registered
+*> minimum before calling its handler.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Commands-Dispatch.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-COMMANDS.
+    01 ENTRY-INDEX                BINARY-LONG UNSIGNED.
+    01 MATCHED-INDEX              BINARY-LONG UNSIGNED.
+    01 COMMAND-NAME               PIC X(32).
+    01 COMMAND-REST               PIC X(4000).
+    01 COMMAND-REST-POINTER       BINARY-LONG UNSIGNED.
+    01 COMMAND-REST-TEMP          PIC X(4000).
+LINKAGE SECTION.
+    01 LK-COMMAND-TEXT            PIC X(4000).
+    01 LK-COMMAND-LENGTH          BINARY-LONG UNSIGNED.
+    01 LK-PERMISSION-LEVEL        BINARY-CHAR UNSIGNED.
+    01 LK-RESPONSE-TEXT           PIC X(4000).
+    01 LK-RESPONSE-LENGTH         BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-COMMAND-TEXT LK-COMMAND-LENGTH
+        LK-PERMISSION-LEVEL LK-RESPONSE-TEXT LK-RESPONSE-LENGTH.
+    MOVE SPACES TO LK-RESPONSE-TEXT
+    MOVE 0 TO LK-RESPONSE-LENGTH
+
+    MOVE SPACES TO COMMAND-REST
+    IF LK-COMMAND-LENGTH > 0
+        IF LK-COMMAND-TEXT(1:1) = "/"
+            IF LK-COMMAND-LENGTH > 1
+                MOVE LK-COMMAND-TEXT(2:LK-COMMAND-LENGTH - 1) TO COMMAND-REST
+            END-IF
+        ELSE
+            MOVE LK-COMMAND-TEXT(1:LK-COMMAND-LENGTH) TO COMMAND-REST
+        END-IF
+    END-IF
+
+    *> extract just the command name and leave everything after it (which
+    *> may itself contain further spaces) untouched for the handler to
+    *> parse - UNSTRING with two INTO items would only capture the next
+    *> single token, not the whole remainder, so the split point is found
+    *> with WITH POINTER instead and the rest is taken by substring
+    MOVE SPACES TO COMMAND-NAME
+    MOVE 1 TO COMMAND-REST-POINTER
+    UNSTRING COMMAND-REST DELIMITED BY " "
+        INTO COMMAND-NAME
+        WITH POINTER COMMAND-REST-POINTER
+    MOVE SPACES TO COMMAND-REST-TEMP
+    IF COMMAND-REST-POINTER <= FUNCTION LENGTH(COMMAND-REST)
+        MOVE COMMAND-REST(COMMAND-REST-POINTER:) TO COMMAND-REST-TEMP
+    END-IF
+    MOVE COMMAND-REST-TEMP TO COMMAND-REST
+
+    MOVE 0 TO MATCHED-INDEX
+    PERFORM VARYING ENTRY-INDEX FROM 1 BY 1
+            UNTIL ENTRY-INDEX > COMMANDS-REGISTERED-COUNT
+        IF FUNCTION UPPER-CASE(COMMANDS-ENTRY-NAME(ENTRY-INDEX)) =
+                FUNCTION UPPER-CASE(FUNCTION TRIM(COMMAND-NAME))
+            MOVE ENTRY-INDEX TO MATCHED-INDEX
+        END-IF
+    END-PERFORM
+
+    IF MATCHED-INDEX = 0
+        STRING "Unknown command" DELIMITED BY SIZE INTO LK-RESPONSE-TEXT
+        COMPUTE LK-RESPONSE-LENGTH = FUNCTION STORED-CHAR-LENGTH(LK-RESPONSE-TEXT)
+        GOBACK
+    END-IF
+
+    IF LK-PERMISSION-LEVEL < COMMANDS-ENTRY-MIN-PERMISSION(MATCHED-INDEX)
+        STRING "You do not have permission to use this command"
+            DELIMITED BY SIZE INTO LK-RESPONSE-TEXT
+        COMPUTE LK-RESPONSE-LENGTH = FUNCTION STORED-CHAR-LENGTH(LK-RESPONSE-TEXT)
+        GOBACK
+    END-IF
+
+    CALL COMMANDS-ENTRY-PTR(MATCHED-INDEX) USING
+        COMMAND-REST FUNCTION STORED-CHAR-LENGTH(COMMAND-REST)
+        LK-PERMISSION-LEVEL LK-RESPONSE-TEXT LK-RESPONSE-LENGTH
+    GOBACK.
+
+END PROGRAM Commands-Dispatch.
+
+*> --- RegisterCommand-ReloadItem ---
+*> Registers the RELOADITEM admin command: re-running a named RegisterItem-*
+*> bootstrap re-binds its item-use callback without restarting the server,
+*> so a tuned item module can be patched in place. Requires permission
+*> level 4, matching the level Rcon-HandleClient already passes in.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RegisterCommand-ReloadItem.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 CALLBACK-PTR              PROGRAM-POINTER.
+
+PROCEDURE DIVISION.
+    SET CALLBACK-PTR TO ENTRY "Callback-ReloadItem"
+    CALL "Commands-Register" USING "RELOADITEM" 4 CALLBACK-PTR
+    GOBACK.
+
+    *> --- Callback-ReloadItem ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-ReloadItem.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 MAX-RELOADABLE-ITEMS      BINARY-LONG UNSIGNED VALUE 3.
+        01 RELOADABLE-ITEM-TABLE.
+            05 RELOADABLE-ITEM-ENTRY OCCURS 3 TIMES.
+                10 RELOADABLE-ITEM-NAME       PIC X(32).
+                10 RELOADABLE-ITEM-PROGRAM    PIC X(32).
+        01 ITEM-INDEX                 BINARY-LONG UNSIGNED.
+        01 FOUND-ITEM                 BINARY-CHAR UNSIGNED.
+        01 COMMAND-ARG                PIC X(32).
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-COMMAND.
+
+    PROCEDURE DIVISION USING LK-COMMAND-ARGS LK-COMMAND-ARGS-LENGTH
+            LK-COMMAND-PERMISSION LK-COMMAND-RESPONSE-TEXT
+            LK-COMMAND-RESPONSE-LENGTH.
+        MOVE "minecraft:bucket"       TO RELOADABLE-ITEM-NAME(1)
+        MOVE "RegisterItem-Bucket"    TO RELOADABLE-ITEM-PROGRAM(1)
+        MOVE "minecraft:lava_bucket"  TO RELOADABLE-ITEM-NAME(2)
+        MOVE "RegisterItem-LavaBucket" TO RELOADABLE-ITEM-PROGRAM(2)
+        MOVE "minecraft:water_bucket" TO RELOADABLE-ITEM-NAME(3)
+        MOVE "RegisterItem-WaterBucket" TO RELOADABLE-ITEM-PROGRAM(3)
+
+        MOVE SPACES TO COMMAND-ARG
+        IF LK-COMMAND-ARGS-LENGTH > 0
+            UNSTRING LK-COMMAND-ARGS(1:LK-COMMAND-ARGS-LENGTH)
+                DELIMITED BY " " INTO COMMAND-ARG
+        END-IF
+
+        MOVE 0 TO FOUND-ITEM
+        PERFORM VARYING ITEM-INDEX FROM 1 BY 1 UNTIL ITEM-INDEX > MAX-RELOADABLE-ITEMS
+            IF RELOADABLE-ITEM-NAME(ITEM-INDEX) = FUNCTION TRIM(COMMAND-ARG)
+                MOVE 1 TO FOUND-ITEM
+                CALL RELOADABLE-ITEM-PROGRAM(ITEM-INDEX)
+                STRING "Reloaded " DELIMITED BY SIZE
+                    FUNCTION TRIM(COMMAND-ARG) DELIMITED BY SIZE
+                    INTO LK-COMMAND-RESPONSE-TEXT
+                MOVE MAX-RELOADABLE-ITEMS TO ITEM-INDEX
+            END-IF
+        END-PERFORM
+
+        IF FOUND-ITEM = 0
+            STRING "Unknown item: " DELIMITED BY SIZE
+                FUNCTION TRIM(COMMAND-ARG) DELIMITED BY SIZE
+                INTO LK-COMMAND-RESPONSE-TEXT
+        END-IF
+
+        COMPUTE LK-COMMAND-RESPONSE-LENGTH =
+            FUNCTION STORED-CHAR-LENGTH(LK-COMMAND-RESPONSE-TEXT)
+        GOBACK.
+
+    END PROGRAM Callback-ReloadItem.
+
+END PROGRAM RegisterCommand-ReloadItem.
