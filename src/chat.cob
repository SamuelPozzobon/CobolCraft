@@ -0,0 +1,118 @@
+*> --- Chat-Init ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Chat-Init.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CHAT.
+
+PROCEDURE DIVISION.
+    MOVE 0 TO CHAT-FILTER-REGISTERED
+    GOBACK.
+
+END PROGRAM Chat-Init.
+
+*> --- Chat-SetFilter ---
+*> Registers a moderation-filter callback, in the same SetCallback-* style
+*> items.lava-bucket.cob uses for SetCallback-ItemUse. Only one filter slot
+*> exists since chat has no natural registration key the way items do by
+*> name; a plugin wanting to chain several checks does so inside its own
+*> callback.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Chat-SetFilter.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CHAT.
+LINKAGE SECTION.
+    01 LK-FILTER-PTR             PROGRAM-POINTER.
+
+PROCEDURE DIVISION USING LK-FILTER-PTR.
+    MOVE LK-FILTER-PTR TO CHAT-FILTER-PTR
+    MOVE 1 TO CHAT-FILTER-REGISTERED
+    GOBACK.
+
+END PROGRAM Chat-SetFilter.
+
+*> --- Chat-Send ---
+*> A player's chat message: appended to save/logs/chat.log (timestamp,
+*> UUID, message) for a moderation paper trail, then passed through the
+*> registered filter (if any) before being relayed to every connected
+*> player as a system chat message. A filter that blocks the message still
+*> leaves it in the log - the log records what was said, not just what was
+*> allowed through.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Chat-Send.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FD-CHAT-LOG
+        ASSIGN TO "save/logs/chat.log"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD FD-CHAT-LOG.
+    01 CHAT-LOG-LINE             PIC X(320).
+WORKING-STORAGE SECTION.
+    COPY DD-CHAT.
+    COPY DD-PLAYERS.
+    01 UUID-STR                  PIC X(36).
+    01 TIMESTAMP-STR             PIC X(26).
+    01 IS-ALLOWED                BINARY-CHAR UNSIGNED.
+    01 RELAY-LINE                PIC X(288).
+    01 PLAYER-INDEX              BINARY-CHAR.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-CHAR.
+    01 LK-MESSAGE                PIC X(256).
+    01 LK-MESSAGE-LENGTH         BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID LK-MESSAGE LK-MESSAGE-LENGTH.
+    *> Create the save directories. Ignore errors, as they are likely to be
+    *> caused by the directories already existing.
+    CALL "CBL_CREATE_DIR" USING "save"
+    CALL "CBL_CREATE_DIR" USING "save/logs"
+
+    CALL "UUID-ToString" USING PLAYER-UUID(LK-PLAYER-ID) UUID-STR
+    MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-STR
+
+    MOVE SPACES TO CHAT-LOG-LINE
+    STRING TIMESTAMP-STR(1:20) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        UUID-STR DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LK-MESSAGE(1:LK-MESSAGE-LENGTH) DELIMITED BY SIZE
+        INTO CHAT-LOG-LINE
+
+    OPEN EXTEND FD-CHAT-LOG
+    WRITE CHAT-LOG-LINE
+    CLOSE FD-CHAT-LOG
+
+    MOVE 1 TO IS-ALLOWED
+    IF CHAT-FILTER-REGISTERED NOT = 0
+        CALL CHAT-FILTER-PTR USING LK-PLAYER-ID LK-MESSAGE LK-MESSAGE-LENGTH
+            IS-ALLOWED
+    END-IF
+
+    IF IS-ALLOWED = 0
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO RELAY-LINE
+    STRING "<" DELIMITED BY SIZE
+        PLAYER-NAME(LK-PLAYER-ID)(1:PLAYER-NAME-LENGTH(LK-PLAYER-ID))
+            DELIMITED BY SIZE
+        "> " DELIMITED BY SIZE
+        LK-MESSAGE(1:LK-MESSAGE-LENGTH) DELIMITED BY SIZE
+        INTO RELAY-LINE
+
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            CALL "SendPacket-SystemChat" USING PLAYER-CLIENT(PLAYER-INDEX) RELAY-LINE
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Chat-Send.
