@@ -0,0 +1,280 @@
+*> --- Rcon-Listen ---
+*> Opens the RCON listener socket, using the same CBL_GC_SOCKET primitives
+*> Socket-Listen already wraps.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-Listen.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 LK-PORT              PIC X(5).
+    01 LK-LISTEN            PIC X(4).
+    01 LK-ERRNO             PIC 9(3).
+
+PROCEDURE DIVISION USING LK-PORT LK-LISTEN LK-ERRNO.
+    CALL "Socket-Listen" USING LK-PORT LK-LISTEN LK-ERRNO
+    GOBACK.
+
+END PROGRAM Rcon-Listen.
+
+*> --- Rcon-DecodeInt32LE ---
+*> RCON packet headers are little-endian, unlike the rest of the protocol
+*> (which is big-endian); this is the RCON-specific counterpart to Decode-Long.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-DecodeInt32LE.
+
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+    01 UINT-VALUE           BINARY-LONG UNSIGNED.
+    01 I                    BINARY-LONG UNSIGNED.
+    01 CURRENT-BYTE         BINARY-CHAR UNSIGNED.
+    01 MULTIPLIER           BINARY-LONG UNSIGNED VALUE 1.
+LINKAGE SECTION.
+    01 LK-BUFFER            PIC X ANY LENGTH.
+    01 LK-BUFFERPOS         BINARY-LONG UNSIGNED.
+    01 LK-VALUE             BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-BUFFER LK-BUFFERPOS LK-VALUE.
+    MOVE 0 TO UINT-VALUE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+        COMPUTE CURRENT-BYTE = FUNCTION ORD(LK-BUFFER(LK-BUFFERPOS + I - 1:1)) - 1
+        COMPUTE UINT-VALUE = UINT-VALUE + (CURRENT-BYTE * MULTIPLIER)
+        COMPUTE MULTIPLIER = MULTIPLIER * 256
+    END-PERFORM
+    ADD 4 TO LK-BUFFERPOS
+    IF UINT-VALUE > 2147483647
+        COMPUTE LK-VALUE = UINT-VALUE - 4294967296
+    ELSE
+        MOVE UINT-VALUE TO LK-VALUE
+    END-IF
+    GOBACK.
+
+END PROGRAM Rcon-DecodeInt32LE.
+
+*> --- Rcon-EncodeInt32LE ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-EncodeInt32LE.
+
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+    01 UINT-VALUE           BINARY-LONG UNSIGNED.
+    01 I                    BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-VALUE             BINARY-LONG.
+    01 LK-BUFFER            PIC X ANY LENGTH.
+    01 LK-BUFFERPOS         BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-VALUE LK-BUFFER LK-BUFFERPOS.
+    IF LK-VALUE < 0
+        COMPUTE UINT-VALUE = LK-VALUE + 4294967296
+    ELSE
+        MOVE LK-VALUE TO UINT-VALUE
+    END-IF
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+        MOVE FUNCTION CHAR(FUNCTION MOD(UINT-VALUE, 256) + 1) TO LK-BUFFER(LK-BUFFERPOS + I - 1:1)
+        COMPUTE UINT-VALUE = UINT-VALUE / 256
+    END-PERFORM
+    ADD 4 TO LK-BUFFERPOS
+    GOBACK.
+
+END PROGRAM Rcon-EncodeInt32LE.
+
+*> --- Rcon-SendPacket ---
+*> Frames and sends one RCON response packet (size-prefixed, little-endian
+*> id/type, NUL-terminated body plus the trailing pad byte).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-SendPacket.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 PACKET-BUFFER        PIC X(4110).
+    01 BUFFERPOS            BINARY-LONG UNSIGNED.
+    01 BODY-LENGTH          BINARY-LONG UNSIGNED.
+    01 PACKET-SIZE          BINARY-LONG.
+    01 TOTAL-LENGTH         BINARY-LONG UNSIGNED.
+    01 ERRNO                PIC 9(3).
+LINKAGE SECTION.
+    01 LK-HNDL              PIC X(4).
+    01 LK-REQUEST-ID        BINARY-LONG.
+    01 LK-PACKET-TYPE       BINARY-LONG.
+    01 LK-BODY              PIC X ANY LENGTH.
+    01 LK-BODY-LENGTH       BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-HNDL LK-REQUEST-ID LK-PACKET-TYPE LK-BODY LK-BODY-LENGTH.
+    MOVE LK-BODY-LENGTH TO BODY-LENGTH
+    *> size field itself excludes the leading 4-byte length, but includes
+    *> id (4), type (4), body, and the two trailing NUL bytes
+    COMPUTE PACKET-SIZE = 4 + 4 + BODY-LENGTH + 2
+
+    MOVE 1 TO BUFFERPOS
+    CALL "Rcon-EncodeInt32LE" USING PACKET-SIZE PACKET-BUFFER BUFFERPOS
+    CALL "Rcon-EncodeInt32LE" USING LK-REQUEST-ID PACKET-BUFFER BUFFERPOS
+    CALL "Rcon-EncodeInt32LE" USING LK-PACKET-TYPE PACKET-BUFFER BUFFERPOS
+    IF BODY-LENGTH > 0
+        MOVE LK-BODY(1:BODY-LENGTH) TO PACKET-BUFFER(BUFFERPOS:BODY-LENGTH)
+        ADD BODY-LENGTH TO BUFFERPOS
+    END-IF
+    MOVE X"00" TO PACKET-BUFFER(BUFFERPOS:1)
+    ADD 1 TO BUFFERPOS
+    MOVE X"00" TO PACKET-BUFFER(BUFFERPOS:1)
+
+    COMPUTE TOTAL-LENGTH = PACKET-SIZE + 4
+    CALL "Socket-Write" USING LK-HNDL ERRNO TOTAL-LENGTH PACKET-BUFFER
+    GOBACK.
+
+END PROGRAM Rcon-SendPacket.
+
+*> --- Rcon-HandleClient ---
+*> Reads and answers as many complete RCON packets as are immediately
+*> available on one already-accepted RCON connection. Meant to be called
+*> once per server tick per open RCON connection. Sets LK-CLOSE to 1 when
+*> the connection should be torn down (bad auth or a read error).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-HandleClient.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 REQUEST-BUFFER        PIC X(4096).
+    01 REQUEST-LENGTH        BINARY-LONG UNSIGNED.
+    01 BUFFERPOS             BINARY-LONG UNSIGNED.
+    01 PACKET-SIZE           BINARY-LONG.
+    01 MAX-BODY-LENGTH       BINARY-LONG UNSIGNED VALUE 4000.
+    01 REQUEST-ID            BINARY-LONG.
+    01 PACKET-TYPE           BINARY-LONG.
+    01 BODY-LENGTH           BINARY-LONG UNSIGNED.
+    01 COMMAND-TEXT          PIC X(4000).
+    01 RESPONSE-TEXT         PIC X(4000).
+    01 RESPONSE-LENGTH       BINARY-LONG UNSIGNED.
+    01 ERRNO                 PIC 9(3).
+    *> RCON protocol constants
+    01 C-SERVERDATA-AUTH             BINARY-LONG VALUE 3.
+    01 C-SERVERDATA-EXECCOMMAND      BINARY-LONG VALUE 2.
+    01 C-SERVERDATA-AUTH-RESPONSE    BINARY-LONG VALUE 2.
+    01 C-SERVERDATA-RESPONSE-VALUE   BINARY-LONG VALUE 0.
+LINKAGE SECTION.
+    01 LK-CLIENT-HNDL         PIC X(4).
+    01 LK-PASSWORD            PIC X ANY LENGTH.
+    01 LK-AUTHENTICATED       BINARY-CHAR UNSIGNED.
+    01 LK-CLOSE               BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT-HNDL LK-PASSWORD LK-AUTHENTICATED LK-CLOSE.
+    MOVE 0 TO LK-CLOSE
+    MOVE 4096 TO REQUEST-LENGTH
+    CALL "Socket-Read" USING LK-CLIENT-HNDL ERRNO REQUEST-LENGTH REQUEST-BUFFER
+    IF ERRNO NOT = 0
+        CALL "Log-Write" USING "WARN" "rcon connection dropped: read error"
+        CALL "Metrics-RecordSocketError"
+        MOVE 1 TO LK-CLOSE
+        GOBACK
+    END-IF
+    IF REQUEST-LENGTH = 0
+        GOBACK
+    END-IF
+    IF REQUEST-LENGTH < 14
+        CALL "Log-Write" USING "WARN" "rcon connection dropped: malformed packet"
+        MOVE 1 TO LK-CLOSE
+        GOBACK
+    END-IF
+
+    MOVE 1 TO BUFFERPOS
+    CALL "Rcon-DecodeInt32LE" USING REQUEST-BUFFER BUFFERPOS PACKET-SIZE
+    CALL "Rcon-DecodeInt32LE" USING REQUEST-BUFFER BUFFERPOS REQUEST-ID
+    CALL "Rcon-DecodeInt32LE" USING REQUEST-BUFFER BUFFERPOS PACKET-TYPE
+
+    *> PACKET-SIZE is client-supplied and covers everything after the
+    *> 4-byte size field itself (request ID + type + body + the two
+    *> trailing nulls), so it must exactly account for what was actually
+    *> read - a mismatched or oversized claim is rejected outright rather
+    *> than trusted to size the MOVE into COMMAND-TEXT below
+    IF PACKET-SIZE < 10 OR PACKET-SIZE + 4 NOT = REQUEST-LENGTH
+        CALL "Log-Write" USING "WARN" "rcon connection dropped: malformed packet"
+        MOVE 1 TO LK-CLOSE
+        GOBACK
+    END-IF
+
+    COMPUTE BODY-LENGTH = PACKET-SIZE - 4 - 4 - 2
+    IF BODY-LENGTH > MAX-BODY-LENGTH
+        CALL "Log-Write" USING "WARN" "rcon connection dropped: oversized packet"
+        MOVE 1 TO LK-CLOSE
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO COMMAND-TEXT
+    IF BODY-LENGTH > 0
+        MOVE REQUEST-BUFFER(BUFFERPOS:BODY-LENGTH) TO COMMAND-TEXT(1:BODY-LENGTH)
+    END-IF
+
+    EVALUATE PACKET-TYPE
+        WHEN C-SERVERDATA-AUTH
+            IF BODY-LENGTH = FUNCTION STORED-CHAR-LENGTH(LK-PASSWORD)
+                AND COMMAND-TEXT(1:BODY-LENGTH) = LK-PASSWORD
+                MOVE 1 TO LK-AUTHENTICATED
+                CALL "Rcon-SendPacket" USING LK-CLIENT-HNDL REQUEST-ID C-SERVERDATA-AUTH-RESPONSE SPACES 0
+            ELSE
+                MOVE 0 TO LK-AUTHENTICATED
+                CALL "Rcon-SendPacket" USING LK-CLIENT-HNDL -1 C-SERVERDATA-AUTH-RESPONSE SPACES 0
+                CALL "Log-Write" USING "WARN" "rcon authentication failed"
+                MOVE 1 TO LK-CLOSE
+            END-IF
+        WHEN C-SERVERDATA-EXECCOMMAND
+            IF LK-AUTHENTICATED = 0
+                CALL "Rcon-SendPacket" USING LK-CLIENT-HNDL -1 C-SERVERDATA-RESPONSE-VALUE SPACES 0
+            ELSE
+                *> operator-level permission: RCON is a trusted admin channel
+                MOVE SPACES TO RESPONSE-TEXT
+                CALL "Commands-Dispatch" USING COMMAND-TEXT BODY-LENGTH 4 RESPONSE-TEXT RESPONSE-LENGTH
+                CALL "Rcon-SendPacket" USING LK-CLIENT-HNDL REQUEST-ID C-SERVERDATA-RESPONSE-VALUE RESPONSE-TEXT RESPONSE-LENGTH
+            END-IF
+    END-EVALUATE
+
+    GOBACK.
+
+END PROGRAM Rcon-HandleClient.
+
+*> --- Rcon-Tick ---
+*> Accepts one pending RCON connection into a free slot, then services
+*> every currently-open RCON connection. Meant to be called once per
+*> server tick.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-Tick.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-RCON.
+    01 NEW-CLIENT-HNDL       PIC X(4).
+    01 ERRNO                 PIC 9(3).
+    01 CONNECTION-INDEX      BINARY-LONG UNSIGNED.
+    01 CONNECTION-CLOSE      BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-SERVER-HNDL        PIC X(4).
+    01 LK-PASSWORD           PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-SERVER-HNDL LK-PASSWORD.
+    *> accept one pending connection per tick, if a slot is free
+    CALL "Socket-Poll" USING LK-SERVER-HNDL ERRNO NEW-CLIENT-HNDL
+    IF ERRNO = 0 AND NEW-CLIENT-HNDL NOT = LOW-VALUES
+        PERFORM VARYING CONNECTION-INDEX FROM 1 BY 1
+                UNTIL CONNECTION-INDEX > MAX-RCON-CONNECTIONS
+            IF RCON-HNDL(CONNECTION-INDEX) = LOW-VALUES
+                MOVE NEW-CLIENT-HNDL TO RCON-HNDL(CONNECTION-INDEX)
+                MOVE 0 TO RCON-AUTHENTICATED(CONNECTION-INDEX)
+                MOVE MAX-RCON-CONNECTIONS TO CONNECTION-INDEX
+            END-IF
+        END-PERFORM
+    END-IF
+
+    PERFORM VARYING CONNECTION-INDEX FROM 1 BY 1
+            UNTIL CONNECTION-INDEX > MAX-RCON-CONNECTIONS
+        IF RCON-HNDL(CONNECTION-INDEX) NOT = LOW-VALUES
+            CALL "Rcon-HandleClient" USING RCON-HNDL(CONNECTION-INDEX)
+                LK-PASSWORD RCON-AUTHENTICATED(CONNECTION-INDEX) CONNECTION-CLOSE
+            IF CONNECTION-CLOSE = 1
+                CALL "Socket-Close" USING RCON-HNDL(CONNECTION-INDEX) ERRNO
+                MOVE LOW-VALUES TO RCON-HNDL(CONNECTION-INDEX)
+                MOVE 0 TO RCON-AUTHENTICATED(CONNECTION-INDEX)
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Rcon-Tick.
