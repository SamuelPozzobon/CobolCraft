@@ -0,0 +1,384 @@
+*> --- World-Init ---
+*> Loads the autosave interval from server.properties (in ticks; vanilla's
+*> default of 6000 is 5 minutes at 20 ticks/second), then Broadcast-Init
+*> to load the message-of-the-day rotation, the world-border-radius
+*> World-Tick enforces every tick, and the default-gamemode/
+*> default-difficulty a brand-new player spawns with.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-Init.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    01 DEFAULT-GAMEMODE-STR      PIC X(16).
+    01 DEFAULT-DIFFICULTY-STR    PIC X(16).
+    01 CONFIGURED-NUMBER         BINARY-LONG-LONG.
+
+PROCEDURE DIVISION.
+    CALL "Config-Load"
+    CALL "Config-GetNumber" USING "autosave-interval-ticks" 6000 CONFIGURED-NUMBER
+    MOVE CONFIGURED-NUMBER TO WORLD-AUTOSAVE-INTERVAL
+    IF WORLD-AUTOSAVE-INTERVAL < 1
+        MOVE 6000 TO WORLD-AUTOSAVE-INTERVAL
+    END-IF
+    MOVE 0 TO WORLD-AUTOSAVE-COUNTER
+    MOVE 0 TO WORLD-CURRENT-TICK
+
+    *> 0 disables idle kicking entirely
+    CALL "Config-GetNumber" USING "player-idle-timeout-ticks" 36000
+        WORLD-IDLE-TIMEOUT-TICKS
+    IF WORLD-IDLE-TIMEOUT-TICKS < 0
+        MOVE 0 TO WORLD-IDLE-TIMEOUT-TICKS
+    END-IF
+
+    CALL "Broadcast-Init"
+    CALL "Metrics-Init"
+
+    CALL "Config-GetNumber" USING "world-border-radius" 29999984
+        CONFIGURED-NUMBER
+    MOVE CONFIGURED-NUMBER TO WORLD-BORDER-RADIUS
+    IF WORLD-BORDER-RADIUS < 1
+        MOVE 29999984 TO WORLD-BORDER-RADIUS
+    END-IF
+
+    *> vanilla server.properties spells these out as words rather than
+    *> numbers, so translate before storing the numeric form the rest of
+    *> the server compares against
+    CALL "Config-GetString" USING "default-gamemode" "survival"
+        DEFAULT-GAMEMODE-STR
+    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(DEFAULT-GAMEMODE-STR))
+        WHEN "CREATIVE"
+            MOVE 1 TO WORLD-DEFAULT-GAMEMODE
+        WHEN "ADVENTURE"
+            MOVE 2 TO WORLD-DEFAULT-GAMEMODE
+        WHEN "SPECTATOR"
+            MOVE 3 TO WORLD-DEFAULT-GAMEMODE
+        WHEN OTHER
+            MOVE 0 TO WORLD-DEFAULT-GAMEMODE
+    END-EVALUATE
+
+    CALL "Config-GetString" USING "default-difficulty" "easy"
+        DEFAULT-DIFFICULTY-STR
+    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(DEFAULT-DIFFICULTY-STR))
+        WHEN "PEACEFUL"
+            MOVE 0 TO WORLD-DEFAULT-DIFFICULTY
+        WHEN "NORMAL"
+            MOVE 2 TO WORLD-DEFAULT-DIFFICULTY
+        WHEN "HARD"
+            MOVE 3 TO WORLD-DEFAULT-DIFFICULTY
+        WHEN OTHER
+            MOVE 1 TO WORLD-DEFAULT-DIFFICULTY
+    END-EVALUATE
+
+    CALL "Config-GetNumber" USING "spawn-x" 0 CONFIGURED-NUMBER
+    MOVE CONFIGURED-NUMBER TO WORLD-SPAWN-X
+    CALL "Config-GetNumber" USING "spawn-y" 64 CONFIGURED-NUMBER
+    MOVE CONFIGURED-NUMBER TO WORLD-SPAWN-Y
+    CALL "Config-GetNumber" USING "spawn-z" 0 CONFIGURED-NUMBER
+    MOVE CONFIGURED-NUMBER TO WORLD-SPAWN-Z
+    GOBACK.
+
+END PROGRAM World-Init.
+
+*> --- World-GetSpawnPosition ---
+*> Resolves the configured world spawn point into a position that's
+*> actually safe to appear in: starting at WORLD-SPAWN-Y, it climbs until
+*> it finds two vertically-stacked air blocks (feet and head room) so a
+*> brand-new player never spawns suffocated inside terrain. Falls back to
+*> the configured Y unchanged if nothing clear turns up within 256 blocks.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-GetSpawnPosition.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    01 SPAWN-BLOCK-POSITION.
+        05 SPAWN-BLOCK-X            BINARY-LONG.
+        05 SPAWN-BLOCK-Y            BINARY-LONG.
+        05 SPAWN-BLOCK-Z            BINARY-LONG.
+    01 AIR-STATE-ID                 BINARY-LONG.
+    01 FEET-BLOCK-ID                BINARY-LONG.
+    01 HEAD-BLOCK-ID                BINARY-LONG.
+    01 CHECK-Y                      BINARY-LONG.
+    01 FOUND-CLEAR                  BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-X                         BINARY-LONG.
+    01 LK-Y                         BINARY-LONG.
+    01 LK-Z                         BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-X LK-Y LK-Z.
+    MOVE WORLD-SPAWN-X TO LK-X
+    MOVE WORLD-SPAWN-Y TO LK-Y
+    MOVE WORLD-SPAWN-Z TO LK-Z
+
+    CALL "Blocks-Get-DefaultStateId" USING "minecraft:air" AIR-STATE-ID
+    MOVE WORLD-SPAWN-X TO SPAWN-BLOCK-X
+    MOVE WORLD-SPAWN-Z TO SPAWN-BLOCK-Z
+
+    MOVE 0 TO FOUND-CLEAR
+    PERFORM VARYING CHECK-Y FROM WORLD-SPAWN-Y BY 1
+            UNTIL CHECK-Y > WORLD-SPAWN-Y + 255 OR FOUND-CLEAR NOT = 0
+        MOVE CHECK-Y TO SPAWN-BLOCK-Y
+        CALL "World-GetBlock" USING SPAWN-BLOCK-POSITION FEET-BLOCK-ID
+        ADD 1 TO SPAWN-BLOCK-Y
+        CALL "World-GetBlock" USING SPAWN-BLOCK-POSITION HEAD-BLOCK-ID
+        IF FEET-BLOCK-ID = AIR-STATE-ID AND HEAD-BLOCK-ID = AIR-STATE-ID
+            MOVE CHECK-Y TO LK-Y
+            MOVE 1 TO FOUND-CLEAR
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+END PROGRAM World-GetSpawnPosition.
+
+*> --- World-Tick ---
+*> Called once per server tick. Every WORLD-AUTOSAVE-INTERVAL ticks, saves
+*> every connected player's data as a crash-safe checkpoint, reusing the
+*> atomic temp-file-then-rename write already used for a single player save.
+*> Also kicks any player whose PLAYER-LAST-ACTION-TICK hasn't moved in
+*> WORLD-IDLE-TIMEOUT-TICKS, the same way a vanilla server times out AFK
+*> connections, through the same disconnect packet + Players-Disconnect path
+*> a player-initiated quit uses. Finally hands off to Broadcast-Tick, which
+*> cycles the save/broadcasts.txt rotation on its own timer. Finally
+*> records this tick's timing and player count via Metrics-RecordTick.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-Tick.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-PLAYERS.
+    01 PLAYER-INDEX             BINARY-CHAR.
+    01 IDLE-TICKS                BINARY-LONG-LONG UNSIGNED.
+    01 SIGNED-BORDER-RADIUS      BINARY-LONG.
+
+PROCEDURE DIVISION.
+    ADD 1 TO WORLD-CURRENT-TICK
+
+    ADD 1 TO WORLD-AUTOSAVE-COUNTER
+    IF WORLD-AUTOSAVE-COUNTER >= WORLD-AUTOSAVE-INTERVAL
+        MOVE 0 TO WORLD-AUTOSAVE-COUNTER
+        CALL "Players-Save"
+        CALL "Log-Write" USING "INFO" "autosave checkpoint completed"
+    END-IF
+
+    MOVE WORLD-BORDER-RADIUS TO SIGNED-BORDER-RADIUS
+
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            IF WORLD-IDLE-TIMEOUT-TICKS > 0
+                COMPUTE IDLE-TICKS =
+                    WORLD-CURRENT-TICK - PLAYER-LAST-ACTION-TICK(PLAYER-INDEX)
+                IF IDLE-TICKS >= WORLD-IDLE-TIMEOUT-TICKS
+                    CALL "SendPacket-Disconnect" USING PLAYER-CLIENT(PLAYER-INDEX)
+                        "You have been kicked for being idle"
+                    CALL "Players-Disconnect" USING PLAYER-INDEX
+                    EXIT PERFORM CYCLE
+                END-IF
+            END-IF
+
+            *> push any player who's wandered past the border back inside it;
+            *> nothing yet syncs the correction to the client (there's no
+            *> inbound movement handling to have moved them in the first
+            *> place), but the server's own record of their position never
+            *> drifts past the configured radius
+            IF PLAYER-X(PLAYER-INDEX) > SIGNED-BORDER-RADIUS
+                MOVE SIGNED-BORDER-RADIUS TO PLAYER-X(PLAYER-INDEX)
+            END-IF
+            IF PLAYER-X(PLAYER-INDEX) < 0 - SIGNED-BORDER-RADIUS
+                COMPUTE PLAYER-X(PLAYER-INDEX) = 0 - SIGNED-BORDER-RADIUS
+            END-IF
+            IF PLAYER-Z(PLAYER-INDEX) > SIGNED-BORDER-RADIUS
+                MOVE SIGNED-BORDER-RADIUS TO PLAYER-Z(PLAYER-INDEX)
+            END-IF
+            IF PLAYER-Z(PLAYER-INDEX) < 0 - SIGNED-BORDER-RADIUS
+                COMPUTE PLAYER-Z(PLAYER-INDEX) = 0 - SIGNED-BORDER-RADIUS
+            END-IF
+        END-IF
+    END-PERFORM
+
+    CALL "Structure-TickPaste"
+    CALL "Backup-CheckNightly"
+
+    CALL "Broadcast-Tick"
+    CALL "Metrics-RecordTick"
+    GOBACK.
+
+END PROGRAM World-Tick.
+
+*> --- Server-Shutdown ---
+*> Ties together the pieces a clean stop needs: every connected client gets
+*> a disconnect packet carrying the operator's reason, so a restart shows up
+*> as a normal kick rather than a client-side connection-lost error, and
+*> then every player's data is force-saved the same way an autosave
+*> checkpoint does before the process actually exits.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Server-Shutdown.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    01 PLAYER-INDEX             BINARY-CHAR.
+LINKAGE SECTION.
+    01 LK-REASON                PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-REASON.
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(PLAYER-INDEX) > 0
+            CALL "SendPacket-Disconnect" USING PLAYER-CLIENT(PLAYER-INDEX) LK-REASON
+        END-IF
+    END-PERFORM
+
+    CALL "Players-Save"
+    CALL "Log-Write" USING "INFO" "server shutting down, all players saved"
+    GOBACK.
+
+END PROGRAM Server-Shutdown.
+
+*> --- World-GetCurrentTick ---
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-GetCurrentTick.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+LINKAGE SECTION.
+    01 LK-CURRENT-TICK           BINARY-LONG-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CURRENT-TICK.
+    MOVE WORLD-CURRENT-TICK TO LK-CURRENT-TICK
+    GOBACK.
+
+END PROGRAM World-GetCurrentTick.
+
+*> --- World-GetNearbyPlayers ---
+*> Shared proximity check behind every "broadcast this to whoever can see
+*> it" packet: block changes, entity animations, equipment updates, and
+*> so on. Returns the connected clients within LK-EXCLUDE-PLAYER-ID's
+*> peers whose own view distance (converted from chunks to blocks) covers
+*> LK-POSITION, other than LK-EXCLUDE-PLAYER-ID itself (pass 0 to include
+*> everyone, e.g. when the source of the change isn't a player). Callers
+*> loop the result and call whichever SendPacket-* fits what changed.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-GetNearbyPlayers.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    *> shared data
+    COPY DD-PLAYERS.
+    01 NEARBY-INDEX             BINARY-CHAR.
+    01 DELTA-X                  BINARY-LONG.
+    01 DELTA-Z                  BINARY-LONG.
+    01 VIEW-DISTANCE-BLOCKS     BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-EXCLUDE-PLAYER-ID     BINARY-CHAR.
+    01 LK-POSITION.
+        02 LK-X                  BINARY-LONG.
+        02 LK-Y                  BINARY-LONG.
+        02 LK-Z                  BINARY-LONG.
+    COPY DD-NEARBY-PLAYERS.
+
+PROCEDURE DIVISION USING LK-EXCLUDE-PLAYER-ID LK-POSITION LK-NEARBY-PLAYERS.
+    MOVE 0 TO LK-NEARBY-COUNT
+
+    PERFORM VARYING NEARBY-INDEX FROM 1 BY 1 UNTIL NEARBY-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(NEARBY-INDEX) NOT = 0 AND NEARBY-INDEX NOT = LK-EXCLUDE-PLAYER-ID
+            COMPUTE DELTA-X = PLAYER-X(NEARBY-INDEX) - LK-X
+            COMPUTE DELTA-Z = PLAYER-Z(NEARBY-INDEX) - LK-Z
+            IF DELTA-X < 0
+                COMPUTE DELTA-X = 0 - DELTA-X
+            END-IF
+            IF DELTA-Z < 0
+                COMPUTE DELTA-Z = 0 - DELTA-Z
+            END-IF
+            *> a player who hasn't sent a Client Information packet yet has
+            *> no view distance on record; fall back to vanilla's default
+            *> of 10 chunks rather than broadcasting nothing to them
+            IF PLAYER-VIEW-DISTANCE(NEARBY-INDEX) = 0
+                MOVE 10 TO VIEW-DISTANCE-BLOCKS
+            ELSE
+                COMPUTE VIEW-DISTANCE-BLOCKS = PLAYER-VIEW-DISTANCE(NEARBY-INDEX)
+            END-IF
+            COMPUTE VIEW-DISTANCE-BLOCKS = VIEW-DISTANCE-BLOCKS * 16
+            IF DELTA-X <= VIEW-DISTANCE-BLOCKS AND DELTA-Z <= VIEW-DISTANCE-BLOCKS
+                ADD 1 TO LK-NEARBY-COUNT
+                MOVE PLAYER-CLIENT(NEARBY-INDEX) TO LK-NEARBY-CLIENT(LK-NEARBY-COUNT)
+                MOVE NEARBY-INDEX TO LK-NEARBY-PLAYER-ID(LK-NEARBY-COUNT)
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-GetNearbyPlayers.
+
+*> --- World-BroadcastBlockChange ---
+*> Sends a Block Update to every connected player World-GetNearbyPlayers
+*> reports as close enough to plausibly see it, other than the player who
+*> caused the change (their client already applied it to its own
+*> prediction).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-BroadcastBlockChange.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 BROADCAST-INDEX          BINARY-LONG UNSIGNED.
+    COPY DD-NEARBY-PLAYERS.
+LINKAGE SECTION.
+    01 LK-EXCLUDE-PLAYER-ID     BINARY-CHAR.
+    01 LK-LOCATION.
+        02 LK-X                  BINARY-LONG.
+        02 LK-Y                  BINARY-LONG.
+        02 LK-Z                  BINARY-LONG.
+    01 LK-BLOCK-STATE-ID        BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-EXCLUDE-PLAYER-ID LK-LOCATION LK-BLOCK-STATE-ID.
+    CALL "World-GetNearbyPlayers" USING
+        LK-EXCLUDE-PLAYER-ID LK-LOCATION LK-NEARBY-PLAYERS
+
+    PERFORM VARYING BROADCAST-INDEX FROM 1 BY 1 UNTIL BROADCAST-INDEX > LK-NEARBY-COUNT
+        CALL "SendPacket-BlockUpdate" USING
+            LK-NEARBY-CLIENT(BROADCAST-INDEX) LK-LOCATION LK-BLOCK-STATE-ID
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-BroadcastBlockChange.
+
+*> --- World-BroadcastBlockDestruction ---
+*> Sends the mining-progress crack overlay to every connected player
+*> World-GetNearbyPlayers reports as close enough to plausibly see it,
+*> other than the player doing the digging (their own client already
+*> renders their in-progress crack locally). LK-EXCLUDE-PLAYER-ID doubles
+*> as the digging entity's ID, the same way PLAYER-CLIENT's index already
+*> stands in for a player's entity ID elsewhere in this trimmed baseline.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-BroadcastBlockDestruction.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 BROADCAST-INDEX          BINARY-LONG UNSIGNED.
+    01 ENTITY-ID                BINARY-LONG.
+    COPY DD-NEARBY-PLAYERS.
+LINKAGE SECTION.
+    01 LK-EXCLUDE-PLAYER-ID     BINARY-CHAR.
+    01 LK-LOCATION.
+        02 LK-X                  BINARY-LONG.
+        02 LK-Y                  BINARY-LONG.
+        02 LK-Z                  BINARY-LONG.
+    01 LK-DESTROY-STAGE         BINARY-CHAR.
+
+PROCEDURE DIVISION USING LK-EXCLUDE-PLAYER-ID LK-LOCATION LK-DESTROY-STAGE.
+    CALL "World-GetNearbyPlayers" USING
+        LK-EXCLUDE-PLAYER-ID LK-LOCATION LK-NEARBY-PLAYERS
+
+    COMPUTE ENTITY-ID = LK-EXCLUDE-PLAYER-ID
+
+    PERFORM VARYING BROADCAST-INDEX FROM 1 BY 1 UNTIL BROADCAST-INDEX > LK-NEARBY-COUNT
+        CALL "SendPacket-BlockDestruction" USING
+            LK-NEARBY-CLIENT(BROADCAST-INDEX) ENTITY-ID LK-LOCATION LK-DESTROY-STAGE
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-BroadcastBlockDestruction.
