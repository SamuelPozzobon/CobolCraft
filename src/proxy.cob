@@ -0,0 +1,86 @@
+*> --- Proxy-ParseHeaderV1 ---
+*> Recognizes the legacy HAProxy PROXY protocol (v1, the human-readable
+*> text form: "PROXY TCP4 <src-ip> <dst-ip> <src-port> <dst-port>\r\n",
+*> capped at 107 bytes) that a proxy sitting in front of this server can be
+*> configured to send as the very first bytes of a new connection, ahead of
+*> whatever protocol (Minecraft handshake, RCON, query) actually follows.
+*> Meant to be called with whatever a socket accept has read so far, before
+*> that data is handed to real protocol parsing: if the buffer starts with
+*> a proxy header, LK-IS-PROXY comes back 1, LK-CLIENT-ADDRESS carries the
+*> real client IP the proxy is forwarding on behalf of, and LK-HEADER-LENGTH
+*> is how many leading bytes belong to the header and must be skipped
+*> before parsing anything else out of the same buffer. A "PROXY UNKNOWN"
+*> line (the proxy declining to disclose an address, e.g. for its own
+*> health checks) reports LK-IS-PROXY = 1 with LK-CLIENT-ADDRESS left
+*> untouched, since there's nothing more trustworthy than the raw socket
+*> peer address to fall back on. A connection with no proxy header at all -
+*> the common case for a server not actually behind one - reports
+*> LK-IS-PROXY = 0 and LK-HEADER-LENGTH = 0, so the caller treats the whole
+*> buffer as ordinary protocol data exactly as it always has.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Proxy-ParseHeaderV1.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 SCAN-INDEX                BINARY-LONG UNSIGNED.
+    01 LINE-END                  BINARY-LONG UNSIGNED.
+    01 LINE-LENGTH                BINARY-LONG UNSIGNED.
+    01 HEADER-LINE                PIC X(107).
+    01 TOKEN-KEYWORD               PIC X(8).
+    01 TOKEN-PROTOCOL              PIC X(8).
+    01 TOKEN-SRC-IP                PIC X(46).
+    01 TOKEN-DST-IP                PIC X(46).
+    01 TOKEN-SRC-PORT              PIC X(8).
+    01 TOKEN-DST-PORT              PIC X(8).
+LINKAGE SECTION.
+    01 LK-BUFFER                  PIC X ANY LENGTH.
+    01 LK-LENGTH                  BINARY-LONG UNSIGNED.
+    01 LK-CLIENT-ADDRESS          PIC X(46).
+    01 LK-HEADER-LENGTH           BINARY-LONG UNSIGNED.
+    01 LK-IS-PROXY                BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-BUFFER LK-LENGTH LK-CLIENT-ADDRESS
+        LK-HEADER-LENGTH LK-IS-PROXY.
+    MOVE 0 TO LK-IS-PROXY
+    MOVE 0 TO LK-HEADER-LENGTH
+
+    IF LK-LENGTH < 8 OR LK-BUFFER(1:6) NOT = "PROXY "
+        GOBACK
+    END-IF
+
+    *> find the terminating CRLF within the 107-byte cap the spec allows
+    MOVE 0 TO LINE-END
+    PERFORM VARYING SCAN-INDEX FROM 1 BY 1
+            UNTIL SCAN-INDEX > 106 OR SCAN-INDEX > LK-LENGTH - 1
+                OR LINE-END NOT = 0
+        IF LK-BUFFER(SCAN-INDEX:2) = X"0D0A"
+            MOVE SCAN-INDEX TO LINE-END
+        END-IF
+    END-PERFORM
+
+    IF LINE-END = 0
+        *> no CRLF within the allowed span - not a well-formed v1 header
+        GOBACK
+    END-IF
+
+    COMPUTE LINE-LENGTH = LINE-END - 1
+    MOVE SPACES TO HEADER-LINE
+    MOVE LK-BUFFER(1:LINE-LENGTH) TO HEADER-LINE
+
+    MOVE SPACES TO TOKEN-KEYWORD TOKEN-PROTOCOL TOKEN-SRC-IP
+        TOKEN-DST-IP TOKEN-SRC-PORT TOKEN-DST-PORT
+    UNSTRING HEADER-LINE DELIMITED BY " "
+        INTO TOKEN-KEYWORD TOKEN-PROTOCOL TOKEN-SRC-IP
+            TOKEN-DST-IP TOKEN-SRC-PORT TOKEN-DST-PORT
+
+    MOVE 1 TO LK-IS-PROXY
+    COMPUTE LK-HEADER-LENGTH = LINE-END + 1
+
+    IF FUNCTION TRIM(TOKEN-PROTOCOL) = "TCP4" OR
+            FUNCTION TRIM(TOKEN-PROTOCOL) = "TCP6"
+        MOVE TOKEN-SRC-IP TO LK-CLIENT-ADDRESS
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Proxy-ParseHeaderV1.
